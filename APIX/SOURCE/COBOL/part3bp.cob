@@ -15,8 +15,20 @@
        
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT FEXT ASSIGN TO FICEXT.
-           SELECT FACT ASSIGN TO FICFACT.
+           SELECT FEXT    ASSIGN TO FICEXT.
+           SELECT FACT    ASSIGN TO FICFACT.
+           SELECT FCOMM   ASSIGN TO FICCOMM.
+           SELECT TAXRATE ASSIGN TO TAXRATE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS TAXR-STATE
+               FILE STATUS IS FS-TAXRATE.
+           SELECT FINVSEQ ASSIGN TO FICINVSEQ
+               FILE STATUS IS FS-INVSEQ.
+           SELECT FREPRINT ASSIGN TO FICREPRINT
+               FILE STATUS IS FS-REPRINT.
+           SELECT FINVMAP ASSIGN TO FICINVMAP
+               FILE STATUS IS FS-INVMAP.
 
        DATA DIVISION.
        FILE SECTION.
@@ -25,7 +37,7 @@
        01 ENR-FEXT.
           05 FILLER        PIC X.
           05 F-P-NO        PIC X(3).
-          05 F-QUANTITY    PIC X(2).
+          05 F-QUANTITY    PIC S9(2).
           05 F-PRICE       PIC X(6).
           05 F-DESCRIPTION PIC X(30).
           05 F-O-NO        PIC X(3).
@@ -46,42 +58,124 @@
           05 FILLER        PIC X.
           05 FILLER        PIC X(79).
 
+      ** FCOMM - standalone commission summary, one line per salesperson **
+       FD FCOMM.
+       01 ENR-COMM        PIC X(80).
+
+      ** TAXRATE - STATE-SPECIFIC TAX RATE TABLE, KEYED BY STATE CODE **
+       FD TAXRATE.
+       01 ST-TAXRATE.
+          05 TAXR-STATE      PIC X(2).
+          05 TAXR-RATE       PIC 9V9(4).
+          05 FILLER          PIC X(47).
+
+      ** FINVSEQ - LAST INVOICE NUMBER STAMPED, PERSISTED ACROSS RUNS **
+       FD FINVSEQ.
+       01 ENR-INVSEQ       PIC X(80).
+
+      ** FREPRINT - OPTIONAL LIST OF ORDER NOS TO REPRINT; WHEN PRESENT **
+      ** ONLY THOSE INVOICES ARE EMITTED, WHEN ABSENT ALL ARE EMITTED   **
+       FD FREPRINT.
+       01 ENR-REPRINT       PIC X(3).
+
+      ** FINVMAP - ORDER NO -> INVOICE NO MAP, APPENDED TO EVERY TIME A **
+      ** NEW INVOICE NO IS MINTED SO A LATER REPRINT RUN CAN REPRODUCE  **
+      ** THE SAME INVOICE NO INSTEAD OF MINTING A FRESH ONE             **
+       FD FINVMAP.
+       01 ENR-INVMAP.
+          05 IM-O-NO        PIC X(3).
+          05 IM-INV-NO       PIC 9(8).
+
        WORKING-STORAGE SECTION.
       
       ***  VARIABLES FONCTION ABEND-PROG ***
        77 WS-ANO PIC 9 VALUE ZERO.
        77 WS-VAR PIC 9 VALUE ZERO.
+       77 WS-ABEND-CODE PIC 9(02) VALUE 0.
       *** VARIABLES FLAG FICHIER ***
        77 WS-FLAG PIC 9 VALUE ZERO.
           88 FF-FEXT VALUE 1.
       *** VARIABLES ORDER ITEM ***
-       77 WS-TOTAL       PIC 9(4)V9(2).
-       77 WS-QTY         PIC 9(2).
-       77 WS-PRICE       PIC 9(3)V9(2).
-       77 TP-PRICE       PIC 9(3)V9(2).
+       77 WS-TOTAL       PIC S9(4)V9(2).
+      *** SIGNED SO RETURN/CREDIT LINES (NEGATIVE QUANTITY)   ***
+      *** CARRY THROUGH TO WS-TOTAL AND IS-CREDIT-MEMO BELOW  ***
+       77 WS-QTY         PIC S9(2).
+       77 WS-PRICE       PIC S9(3)V9(2).
+       77 TP-PRICE       PIC S9(3)V9(2).
        77 WS-COM         PIC 9(2)V9(2).
        77 TP-COM         PIC 9(2)V9(2).
        77 WS-TP-COM      PIC 9(2)V9(2).
        77 WS-COM-LIGNE   PIC 9(2)V9(2).
       *** VARIABLES TOTAUX ORDER ***
-       77 WS-TOTAL-HT    PIC 9(4)V9(2).
-       77 WS-TOTAL-TTC   PIC 9(4)V9(2).
-       77 WS-TOTAL-COM   PIC 9(4)V9(2).
-       77 WS-TOTAL-TAX   PIC 9(4)V9(2).
+       77 WS-TOTAL-HT    PIC S9(4)V9(2).
+          88 IS-CREDIT-MEMO VALUE -9999,99 THRU -0,01.
+       77 WS-TOTAL-TTC   PIC S9(4)V9(2).
+       77 WS-TOTAL-COM   PIC S9(4)V9(2).
+       77 WS-TOTAL-TAX   PIC S9(4)V9(2).
        77 AC-TAX         PIC X(5).
-       77 WS-TAX         PIC 9(2)V9(2).
-       77 TP-TAX         PIC 9(2)V9(2).
-       77 WS-TP-TAX      PIC 9(2)V9(2).
+       77 WS-TAX         PIC 9(2)V9(4).
+       77 TP-TAX         PIC 9(2)V9(4).
+       77 WS-TP-TAX      PIC 9(2)V9(4).
       *** VARIABLES EDITION ***
-       77 ED-MONTANT       PIC ZZ9,9(2).
-       77 ED-TOTAL         PIC ZZZ9,9(2).
-       77 ED-QTY           PIC 99.
+       77 ED-MONTANT       PIC -ZZ9,9(2).
+       77 ED-TOTAL         PIC -ZZZ9,9(2).
+       77 ED-QTY           PIC -9(2).
        77 ED-COM           PIC Z9,99.
        77 ED-TAX           PIC Z9,99.
        77 ED-CONTACT       PIC X(70).
       *** VARIABLES CURRENT ***
        77 WS-CUR-O-NO      PIC X(3).
        77 WS-CUR-COM       PIC X(4).
+       77 WS-CUR-LNAME     PIC X(20).
+       77 WS-CUR-FNAME     PIC X(20).
+       77 WS-CUR-STATE     PIC X(2).
+
+      *** VARIABLES TAUX DE TAXE PAR ETAT ***
+       77 FS-TAXRATE       PIC 99.
+
+      *** VARIABLES NUMEROTATION SEQUENTIELLE DES FACTURES ***
+       01 ST-INVSEQ.
+          05 INV-LAST-NO   PIC 9(8).
+          05 FILLER        PIC X(72).
+       77 FS-INVSEQ        PIC 99.
+       77 WS-CUR-INV-NO    PIC 9(8).
+       77 ED-INV-NO         PIC Z(7)9.
+
+      *** VARIABLES MODE REPRINT - LISTE D'ORDER NO A REIMPRIMER ***
+       01 REPRINT-TAB.
+          05 REPRINT-ENTRY OCCURS 50 TIMES PIC X(3).
+       77 FS-REPRINT        PIC 99.
+       77 REPRINT-CNT       PIC 99 VALUE 0.
+       77 REPRINT-IDX       PIC 99 VALUE 0.
+       77 SKIP-FLAG-INVOICE PIC 9  VALUE 0.
+          88 SKIP-INVOICE          VALUE 1.
+       77 WS-REPRINT-EOF    PIC 9  VALUE 0.
+          88 FF-REPRINT            VALUE 1.
+
+      *** VARIABLES MODE REPRINT - TABLE ORDER NO -> INVOICE NO DEJA  ***
+      *** EMIS, CHARGEE DEPUIS FINVMAP POUR LES REIMPRESSIONS         ***
+       01 INVMAP-TAB.
+          05 INVMAP-ENTRY OCCURS 200 TIMES.
+             10 IM-TAB-O-NO     PIC X(3).
+             10 IM-TAB-INV-NO   PIC 9(8).
+       77 FS-INVMAP         PIC 99.
+       77 INVMAP-CNT        PIC 9(3) VALUE 0.
+       77 INVMAP-IDX        PIC 9(3) VALUE 0.
+       77 WS-FOUND-FLAG     PIC 9  VALUE 0.
+          88 FOUND-INVMAP          VALUE 1.
+       77 WS-INVMAP-EOF     PIC 9  VALUE 0.
+          88 FF-INVMAP             VALUE 1.
+
+      *** COMMISSION SUMMARY TABLE - ONE ENTRY PER SALESPERSON SEEN ***
+       01 COMM-TAB.
+          05 COMM-ENTRY            OCCURS 50 TIMES.
+             10 COMM-LNAME         PIC X(20).
+             10 COMM-FNAME         PIC X(20).
+             10 COMM-AMOUNT        PIC 9(6)V9(2).
+       77 COMM-CNT        PIC 99 VALUE 0.
+       77 WS-K            PIC 99 VALUE 0.
+       77 COMM-MATCH-FLAG PIC 9  VALUE 0.
+          88 FOUND-EMP           VALUE 1.
       *** VARIABLES SOUS PROGRAMMES ***
        77 LS-DATE          PIC X(30).
        77 LS-ST-CODE       PIC X(2).
@@ -108,10 +202,17 @@
        
        01 L-TOTAL.
           05 FILLER      PIC X(3)  VALUE     '|  '.
-          05 FILLER      PIC X(40) VALUE ALL ' '.
+          05 FILLER      PIC X(39) VALUE ALL ' '.
           05 L-TOT-TITLE PIC X(27).
-          05 L-TOT-DATA  PIC ZZZZ,99.
+          05 L-TOT-DATA  PIC -ZZZZ,99.
           05 FILLER      PIC X(3)  VALUE     '  |'.
+
+       01 L-CREDIT.
+          05 FILLER  PIC X(3)  VALUE     '|  '.
+          05 FILLER  PIC X(23) VALUE ALL ' '.
+          05 FILLER  PIC X(28) VALUE '*** CREDIT MEMO - REFUND **'.
+          05 FILLER  PIC X(23) VALUE ALL ' '.
+          05 FILLER  PIC X(3)  VALUE     '  |'.
        
        01 L-TITLE-ITE.
           05 FILLER  PIC X(4)  VALUE '|  |'.
@@ -130,14 +231,14 @@
           05 FILLER    PIC X     VALUE     '|'.
           05 L-ITE-DES PIC X(29).
           05 FILLER    PIC X     VALUE     '|'.
-          05 FILLER    PIC X(7)  VALUE ALL ' '.
-          05 L-ITE-QTY PIC X(2).
+          05 FILLER    PIC X(5)  VALUE ALL ' '.
+          05 L-ITE-QTY PIC X(3).
           05 FILLER    PIC X     VALUE     '|'.
           05 FILLER    PIC X     VALUE ALL ' '.
-          05 L-ITE-PRI PIC ZZZ,99.
+          05 L-ITE-PRI PIC -ZZZ,99.
           05 FILLER    PIC X     VALUE     '|'.
-          05 FILLER    PIC X(9)  VALUE ALL ' '.
-          05 L-ITE-TOT PIC ZZZZ,99.
+          05 FILLER    PIC X(8)  VALUE ALL ' '.
+          05 L-ITE-TOT PIC -ZZZZ,99.
           05 FILLER    PIC X(4)  VALUE     '|  |'.
        
        01 L-DATE.
@@ -176,6 +277,24 @@
           05 FILLER  PIC X(21) VALUE ALL ' '.
           05 FILLER  PIC X(3)  VALUE     '  |'.
        
+      *** COMMISSION SUMMARY REPORT LAYOUT ***
+       01 L-COMM-HEAD.
+          05 FILLER        PIC X(35) VALUE
+                'SALESPERSON COMMISSION SUMMARY   '.
+          05 FILLER        PIC X(45) VALUE ALL ' '.
+
+       01 L-COMM-TITLE.
+          05 FILLER        PIC X(20) VALUE 'LAST NAME'.
+          05 FILLER        PIC X(20) VALUE 'FIRST NAME'.
+          05 FILLER        PIC X(20) VALUE 'TOTAL COMMISSION'.
+          05 FILLER        PIC X(20) VALUE ALL ' '.
+
+       01 L-COMM-LINE.
+          05 L-COMM-LNAME  PIC X(20).
+          05 L-COMM-FNAME  PIC X(20).
+          05 L-COMM-AMOUNT PIC ZZZZZ9,99.
+          05 FILLER        PIC X(11) VALUE ALL ' '.
+
        01 L-CUS.
           05 FILLER       PIC X(3)  VALUE     '|  '.
           05 FILLER       PIC X(40) VALUE ALL ' '.
@@ -194,26 +313,39 @@
            PERFORM OPEN-FEXT
            PERFORM READ-FEXT
            PERFORM OPEN-FACT
-       
+           PERFORM OPEN-TAXRATE
+           PERFORM READ-INVSEQ
+           PERFORM READ-REPRINT-LIST
+           PERFORM OPEN-INVMAP-FOR-MODE
+
            PERFORM INIT-ORDER
-           PERFORM WRITE-FACT-TOP
-           PERFORM WRITE-FACT-ITE-TOP
-       
+           IF NOT SKIP-INVOICE
+              PERFORM WRITE-FACT-TOP
+              PERFORM WRITE-FACT-ITE-TOP
+           END-IF
+
            PERFORM UNTIL FF-FEXT
-       
+
            PERFORM WRITE-FACT-ITE UNTIL FF-FEXT OR
                       F-O-NO NOT EQUAL WS-CUR-O-NO
-       
-           PERFORM WRITE-FACT-ITE-BOTTOM
+
+           IF NOT SKIP-INVOICE
+              PERFORM WRITE-FACT-ITE-BOTTOM
+           END-IF
            PERFORM WRITE-FACT-BOTTOM
            PERFORM INIT-ORDER
-           IF NOT FF-FEXT
+           IF NOT FF-FEXT AND NOT SKIP-INVOICE
               PERFORM WRITE-FACT-TOP
               PERFORM WRITE-FACT-ITE-TOP
            END-IF
                END-PERFORM
                PERFORM CLOSE-FEXT
+               PERFORM WRITE-FACT-COMM-SUMMARY
                PERFORM CLOSE-FACT
+               PERFORM CLOSE-TAXRATE
+               PERFORM CLOSE-INVMAP-FOR-MODE
+               PERFORM WRITE-INVSEQ
+               PERFORM WRITE-COMM-REPORT
                GOBACK.
       ******************************************
       * PARAGRAPHES
@@ -226,12 +358,17 @@
            CLOSE FACT.
        OPEN-FACT.
            OPEN OUTPUT FACT.
+       CLOSE-TAXRATE.
+           CLOSE TAXRATE.
+       OPEN-TAXRATE.
+           OPEN INPUT TAXRATE.
        READ-FEXT.
            READ FEXT AT END
         SET FF-FEXT TO TRUE
         DISPLAY 'FICHIER EXTRACT VIDE OU FINI'
            END-READ.
        ABEND-PROG.
+           DISPLAY 'ABEND CODE : ' WS-ABEND-CODE
            COMPUTE WS-ANO = WS-ANO / WS-VAR.
       ******************************************
       * PARAGRAPHES DIVERS WRITE
@@ -272,8 +409,10 @@
            MOVE ED-QTY         TO L-ITE-QTY
            MOVE ED-MONTANT     TO L-ITE-PRI
            MOVE ED-TOTAL       TO L-ITE-TOT
-           DISPLAY L-ITE
-           WRITE ENR-FACT FROM L-ITE
+           IF NOT SKIP-INVOICE
+              DISPLAY L-ITE
+              WRITE ENR-FACT FROM L-ITE
+           END-IF
            PERFORM CLEAN-L-ITE
            PERFORM INIT-ITEM
            PERFORM READ-FEXT
@@ -335,6 +474,12 @@
             PERFORM CLEAN-L-DAT
             .
        WRITE-FACT-ORD.
+            MOVE 'INVOICE NUM:' TO L-ORD-TITLE
+            MOVE WS-CUR-INV-NO TO ED-INV-NO
+            MOVE ED-INV-NO TO L-ORD-DATA
+            DISPLAY L-ORD
+            WRITE ENR-FACT FROM L-ORD
+            PERFORM CLEAN-L-ORD
             MOVE 'ORDER NUM  :' TO L-ORD-TITLE
             MOVE F-O-NO TO L-ORD-DATA
             DISPLAY L-ORD
@@ -363,49 +508,61 @@
             PERFORM CLEAN-L-EMP
             .
        WRITE-FACT-BOTTOM.
-           COMPUTE TP-TAX = FUNCTION NUMVAL(AC-TAX)
-           MOVE    TP-TAX   TO WS-TAX
+           PERFORM READ-TAXRATE
            COMPUTE WS-TP-TAX = WS-TAX + 1
-           COMPUTE WS-TOTAL-TAX = WS-TOTAL-HT * WS-TAX
-           COMPUTE WS-TOTAL-TTC = WS-TOTAL-HT * WS-TP-TAX
-           MOVE 'TOTAL HT'           TO L-TOT-TITLE
-           MOVE WS-TOTAL-HT          TO L-TOT-DATA
-           WRITE ENR-FACT FROM L-VIDE
-           WRITE ENR-FACT FROM L-TOTAL
-           WRITE ENR-FACT FROM L-VIDE
-      *** TRAITEMENT TOTAL-TAX ***
-           COMPUTE WS-TAX = WS-TAX * 100
-           MOVE WS-TAX TO ED-TAX
-           STRING
-                   'TOTAL TAXE (' DELIMITED BY SIZE
-                   ED-TAX  DELIMITED BY SIZE
-                   '%)' DELIMITED BY SIZE
-                   INTO L-TOT-TITLE
-           END-STRING
-           MOVE WS-TOTAL-TAX TO L-TOT-DATA
-           WRITE ENR-FACT FROM L-TOTAL
-           WRITE ENR-FACT FROM L-VIDE
-      *** TRAITEMENT TOTAL-COM ***
+           COMPUTE WS-TOTAL-TAX ROUNDED = WS-TOTAL-HT * WS-TAX
+           COMPUTE WS-TOTAL-TTC ROUNDED = WS-TOTAL-HT * WS-TP-TAX
+      *** TRAITEMENT TOTAL-COM - TOUJOURS CALCULE, MEME EN MODE REPRINT ***
            COMPUTE TP-COM = FUNCTION NUMVAL(WS-CUR-COM)
            MOVE    TP-COM   TO WS-COM
            COMPUTE WS-TP-COM = WS-COM + 1
            COMPUTE WS-TOTAL-COM = WS-TOTAL-HT * WS-COM
-           COMPUTE WS-COM = WS-COM * 100
-           MOVE WS-COM TO ED-COM
-           STRING
-                   'COMMISSION (' DELIMITED BY SIZE
-                   ED-COM  DELIMITED BY SIZE
-                   '%)' DELIMITED BY SIZE
-                   INTO L-TOT-TITLE
-           END-STRING
-           MOVE WS-TOTAL-COM         TO L-TOT-DATA
-           WRITE ENR-FACT FROM L-TOTAL
-           WRITE ENR-FACT FROM L-VIDE
-           MOVE 'TOTAL TTC'          TO L-TOT-TITLE
-           MOVE WS-TOTAL-TTC         TO L-TOT-DATA
-           WRITE ENR-FACT FROM L-TOTAL
-           WRITE ENR-FACT FROM L-VIDE
-           WRITE ENR-FACT FROM L-TIRET BEFORE ADVANCING PAGE
+           PERFORM ACCUM-COMMISSION
+           IF NOT SKIP-INVOICE
+              IF IS-CREDIT-MEMO
+                 WRITE ENR-FACT FROM L-CREDIT
+                 WRITE ENR-FACT FROM L-VIDE
+                 MOVE 'TOTAL CREDIT'      TO L-TOT-TITLE
+              ELSE
+                 MOVE 'TOTAL HT'          TO L-TOT-TITLE
+              END-IF
+              MOVE WS-TOTAL-HT          TO L-TOT-DATA
+              WRITE ENR-FACT FROM L-VIDE
+              WRITE ENR-FACT FROM L-TOTAL
+              WRITE ENR-FACT FROM L-VIDE
+      *** TRAITEMENT TOTAL-TAX ***
+              COMPUTE WS-TAX = WS-TAX * 100
+              MOVE WS-TAX TO ED-TAX
+              STRING
+                      'TOTAL TAXE (' DELIMITED BY SIZE
+                      ED-TAX  DELIMITED BY SIZE
+                      '%)' DELIMITED BY SIZE
+                      INTO L-TOT-TITLE
+              END-STRING
+              MOVE WS-TOTAL-TAX TO L-TOT-DATA
+              WRITE ENR-FACT FROM L-TOTAL
+              WRITE ENR-FACT FROM L-VIDE
+              COMPUTE WS-COM = WS-COM * 100
+              MOVE WS-COM TO ED-COM
+              STRING
+                      'COMMISSION (' DELIMITED BY SIZE
+                      ED-COM  DELIMITED BY SIZE
+                      '%)' DELIMITED BY SIZE
+                      INTO L-TOT-TITLE
+              END-STRING
+              MOVE WS-TOTAL-COM         TO L-TOT-DATA
+              WRITE ENR-FACT FROM L-TOTAL
+              WRITE ENR-FACT FROM L-VIDE
+              IF IS-CREDIT-MEMO
+                 MOVE 'TOTAL REFUND DUE'  TO L-TOT-TITLE
+              ELSE
+                 MOVE 'TOTAL TTC'         TO L-TOT-TITLE
+              END-IF
+              MOVE WS-TOTAL-TTC         TO L-TOT-DATA
+              WRITE ENR-FACT FROM L-TOTAL
+              WRITE ENR-FACT FROM L-VIDE
+              WRITE ENR-FACT FROM L-TIRET BEFORE ADVANCING PAGE
+           END-IF
            .
        WRITE-FACT-TOP.
            WRITE   ENR-FACT FROM L-TIRET
@@ -421,6 +578,18 @@
        INIT-ORDER.
            MOVE F-O-NO TO WS-CUR-O-NO
            MOVE F-COM  TO WS-CUR-COM
+           MOVE F-LNAME TO WS-CUR-LNAME
+           MOVE F-FNAME TO WS-CUR-FNAME
+           MOVE F-STATE TO WS-CUR-STATE
+           PERFORM CHECK-REPRINT
+           IF NOT SKIP-INVOICE
+              IF REPRINT-CNT > 0
+                 PERFORM LOOKUP-INVMAP
+              ELSE
+                 ADD 1 TO WS-CUR-INV-NO
+                 PERFORM WRITE-INVMAP-ENTRY
+              END-IF
+           END-IF
            MOVE ZERO TO WS-TOTAL-HT
            MOVE ZERO TO WS-TOTAL-TTC
            MOVE ZERO TO WS-TOTAL-COM
@@ -444,7 +613,7 @@
            .
        CLEAN-F.
            MOVE SPACES TO F-P-NO
-           MOVE SPACES TO F-QUANTITY
+           MOVE ZERO   TO F-QUANTITY
            MOVE SPACES TO F-PRICE
            MOVE SPACES TO F-DESCRIPTION
            MOVE SPACES TO F-O-NO
@@ -461,7 +630,201 @@
        CALL-SSP-DATE.
            CALL 'DATEPROG' USING LS-DATE
            .
+      ** CHECK-REPRINT - in reprint mode, suppress every invoice whose    **
+      ** order no isn't on the reprint list                              **
+       CHECK-REPRINT.
+           MOVE 0 TO SKIP-FLAG-INVOICE
+           IF REPRINT-CNT > 0
+              SET SKIP-INVOICE TO TRUE
+              PERFORM VARYING REPRINT-IDX FROM 1 BY 1
+                      UNTIL REPRINT-IDX > REPRINT-CNT
+                 IF F-O-NO = REPRINT-ENTRY(REPRINT-IDX)
+                    MOVE 0 TO SKIP-FLAG-INVOICE
+                 END-IF
+              END-PERFORM
+           END-IF
+           .
+      ** CALL-SSP-STATE - STPROG resolves the code as a US state, and    **
+      ** falls back to a non-US country code lookup on its own when it   **
+      ** isn't one                                                       **
        CALL-SSP-STATE.
-           MOVE F-STATE TO LS-ST-CODE
+           MOVE F-STATE  TO LS-ST-CODE
+           MOVE SPACES   TO LS-ST-NAME
            CALL 'STPROG' USING LS-ST-CODE LS-ST-NAME
            .
+       READ-TAXRATE.
+           COMPUTE TP-TAX = FUNCTION NUMVAL(AC-TAX)
+           MOVE    TP-TAX    TO WS-TAX
+           MOVE    WS-CUR-STATE TO TAXR-STATE
+           READ TAXRATE
+           EVALUATE FS-TAXRATE
+               WHEN ZERO
+                  MOVE TAXR-RATE TO WS-TAX
+               WHEN 23
+                  DISPLAY 'NO SPECIFIC TAX RATE FOR STATE ' WS-CUR-STATE
+                          ' - USING FLAT SYSIN RATE'
+               WHEN OTHER
+                  DISPLAY 'ERROR: FILE STATUS -> ' FS-TAXRATE
+                  MOVE 10 TO WS-ABEND-CODE
+                  PERFORM ABEND-PROG
+           END-EVALUATE
+           .
+      ** READ-INVSEQ - loads the last invoice number stamped on a         **
+      ** previous run, so numbering never restarts or repeats            **
+       READ-INVSEQ.
+           MOVE ZERO TO INV-LAST-NO
+           OPEN INPUT FINVSEQ
+           IF FS-INVSEQ = 0
+              READ FINVSEQ INTO ST-INVSEQ
+              CLOSE FINVSEQ
+           ELSE
+              DISPLAY 'NO INVOICE SEQUENCE FOUND, STARTING AT 1'
+           END-IF
+           MOVE INV-LAST-NO TO WS-CUR-INV-NO
+           .
+      ** WRITE-INVSEQ - persists the last invoice number stamped this    **
+      ** run so the next run continues the sequence                     **
+       WRITE-INVSEQ.
+           MOVE WS-CUR-INV-NO TO INV-LAST-NO
+           OPEN OUTPUT FINVSEQ
+           WRITE ENR-INVSEQ FROM ST-INVSEQ
+           CLOSE FINVSEQ
+           .
+      ** READ-REPRINT-LIST - loads the optional order-no reprint list;   **
+      ** when the file is absent or empty every order is emitted as     **
+      ** normal, otherwise only the listed order nos are emitted        **
+       READ-REPRINT-LIST.
+           OPEN INPUT FREPRINT
+           IF FS-REPRINT = 0
+              PERFORM UNTIL FF-REPRINT
+                 READ FREPRINT
+                    AT END
+                       SET FF-REPRINT TO TRUE
+                    NOT AT END
+                       ADD 1 TO REPRINT-CNT
+                       MOVE ENR-REPRINT TO REPRINT-ENTRY(REPRINT-CNT)
+                 END-READ
+              END-PERFORM
+              CLOSE FREPRINT
+           ELSE
+              DISPLAY 'NO REPRINT LIST FOUND, EMITTING ALL INVOICES'
+           END-IF
+           .
+
+      ** OPEN-INVMAP-FOR-MODE - in reprint mode, loads the invoice nos    **
+      ** already issued for every order; otherwise opens FINVMAP for     **
+      ** append so this run's freshly minted numbers get recorded       **
+       OPEN-INVMAP-FOR-MODE.
+           IF REPRINT-CNT > 0
+              PERFORM READ-INVMAP-LIST
+           ELSE
+              OPEN EXTEND FINVMAP
+           END-IF
+           .
+
+      ** READ-INVMAP-LIST - loads the order-no -> invoice-no map         **
+      ** persisted by the original (non-reprint) run, so a reprint can   **
+      ** reproduce the same invoice no instead of minting a new one      **
+       READ-INVMAP-LIST.
+           OPEN INPUT FINVMAP
+           IF FS-INVMAP = 0
+              PERFORM UNTIL FF-INVMAP
+                 READ FINVMAP
+                    AT END
+                       SET FF-INVMAP TO TRUE
+                    NOT AT END
+                       ADD 1 TO INVMAP-CNT
+                       MOVE IM-O-NO   TO IM-TAB-O-NO(INVMAP-CNT)
+                       MOVE IM-INV-NO TO IM-TAB-INV-NO(INVMAP-CNT)
+                 END-READ
+              END-PERFORM
+              CLOSE FINVMAP
+           ELSE
+              DISPLAY 'NO INVOICE MAP FOUND, REPRINTS WILL MINT NEW NOS'
+           END-IF
+           .
+
+      ** CLOSE-INVMAP-FOR-MODE - mirrors OPEN-INVMAP-FOR-MODE            **
+       CLOSE-INVMAP-FOR-MODE.
+           IF REPRINT-CNT = 0
+              CLOSE FINVMAP
+           END-IF
+           .
+
+      ** LOOKUP-INVMAP - finds the invoice no originally issued for      **
+      ** WS-CUR-O-NO; if none is found (map absent or order unseen       **
+      ** before) falls back to minting a new one so the run completes    **
+       LOOKUP-INVMAP.
+           MOVE 0 TO WS-FOUND-FLAG
+           PERFORM VARYING INVMAP-IDX FROM 1 BY 1
+                   UNTIL INVMAP-IDX > INVMAP-CNT
+              IF WS-CUR-O-NO = IM-TAB-O-NO(INVMAP-IDX)
+                 MOVE IM-TAB-INV-NO(INVMAP-IDX) TO WS-CUR-INV-NO
+                 SET FOUND-INVMAP TO TRUE
+              END-IF
+           END-PERFORM
+           IF NOT FOUND-INVMAP
+              DISPLAY 'NO PRIOR INVOICE NO FOR ORDER ' WS-CUR-O-NO
+                      ' - MINTING A NEW ONE'
+              ADD 1 TO WS-CUR-INV-NO
+           END-IF
+           .
+
+      ** WRITE-INVMAP-ENTRY - records the invoice no just minted for     **
+      ** this order so a later reprint run can reproduce it              **
+       WRITE-INVMAP-ENTRY.
+           MOVE WS-CUR-O-NO   TO IM-O-NO
+           MOVE WS-CUR-INV-NO TO IM-INV-NO
+           WRITE ENR-INVMAP
+           .
+
+      ** ACCUM-COMMISSION - ADDS THIS ORDER'S COMMISSION TO THE RUNNING **
+      ** TOTAL FOR WS-CUR-LNAME/WS-CUR-FNAME, ADDING A NEW TABLE ENTRY  **
+      ** THE FIRST TIME THAT SALESPERSON IS SEEN                       **
+       ACCUM-COMMISSION.
+           MOVE 0 TO COMM-MATCH-FLAG
+           PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > COMM-CNT
+              IF WS-CUR-LNAME = COMM-LNAME(WS-K)
+                 AND WS-CUR-FNAME = COMM-FNAME(WS-K)
+                 ADD WS-TOTAL-COM TO COMM-AMOUNT(WS-K)
+                 MOVE 1 TO COMM-MATCH-FLAG
+              END-IF
+           END-PERFORM
+
+           IF NOT FOUND-EMP
+              ADD 1 TO COMM-CNT
+              MOVE WS-CUR-LNAME TO COMM-LNAME(COMM-CNT)
+              MOVE WS-CUR-FNAME TO COMM-FNAME(COMM-CNT)
+              MOVE WS-TOTAL-COM TO COMM-AMOUNT(COMM-CNT)
+           END-IF
+           .
+
+      ** WRITE-COMM-REPORT - WRITES THE PER-SALESPERSON COMMISSION      **
+      ** SUMMARY ACCUMULATED OVER THE WHOLE RUN TO FCOMM               **
+      ** WRITE-FACT-COMM-SUMMARY - run-level commission total by          **
+      ** salesperson, printed as a trailer page on FACTURES.DATA itself  **
+      ** alongside the existing per-invoice COMMISSION line              **
+       WRITE-FACT-COMM-SUMMARY.
+           WRITE ENR-FACT FROM L-TIRET
+           WRITE ENR-FACT FROM L-COMM-HEAD
+           WRITE ENR-FACT FROM L-COMM-TITLE
+           PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > COMM-CNT
+              MOVE COMM-LNAME(WS-K)  TO L-COMM-LNAME
+              MOVE COMM-FNAME(WS-K)  TO L-COMM-FNAME
+              MOVE COMM-AMOUNT(WS-K) TO L-COMM-AMOUNT
+              WRITE ENR-FACT FROM L-COMM-LINE
+           END-PERFORM
+           WRITE ENR-FACT FROM L-TIRET
+           .
+       WRITE-COMM-REPORT.
+           OPEN OUTPUT FCOMM
+           WRITE ENR-COMM FROM L-COMM-HEAD
+           WRITE ENR-COMM FROM L-COMM-TITLE
+           PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > COMM-CNT
+              MOVE COMM-LNAME(WS-K)  TO L-COMM-LNAME
+              MOVE COMM-FNAME(WS-K)  TO L-COMM-FNAME
+              MOVE COMM-AMOUNT(WS-K) TO L-COMM-AMOUNT
+              WRITE ENR-COMM FROM L-COMM-LINE
+           END-PERFORM
+           CLOSE FCOMM
+           .
