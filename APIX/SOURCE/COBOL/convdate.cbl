@@ -5,33 +5,55 @@
       ***************************************************
       *   THIS PROGRAM IS INTENDED TO :                 *
       *      - ACCEPT A DATE EITHER FR | US             *
-      *      - RETURNED THE DESIRED FORMAT  US | FR     *
+      *      - RETURNED THE DESIRED FORMAT US | FR | IS *
+      *        (IS = ISO 8601, YYYY-MM-DD)              *
       ***************************************************
+      *   A CALENDAR VALIDITY CHECK RUNS ON THE PARSED DAY/MONTH/   *
+      *   YEAR BEFORE THE REFORMATTED STRING IS BUILT - AN OUT OF   *
+      *   RANGE DAY, MONTH OR 29 FEBRUARY ON A NON-LEAP YEAR LEAVES *
+      *   LS-DATE UNCHANGED INSTEAD OF BEING SILENTLY REFORMATTED   *
+      ***************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       
+
        01 WS-DATE-US.
           05 US-AA    PIC X(4).
           05 FILLER   PIC X(1)     VALUE  '/'.
           05 US-MM    PIC X(2).
           05 FILLER   PIC X(1)     VALUE  '/'.
           05 US-JJ    PIC X(2).
-       
+
        01 WS-DATE-FR.
           05 FR-JJ    PIC X(2).
           05 FILLER   PIC X(1)     VALUE  '/'.
           05 FR-MM    PIC X(2).
           05 FILLER   PIC X(1)     VALUE  '/'.
           05 FR-AA    PIC X(4).
-       
+
+       01 WS-DATE-ISO-IN.
+          05 IS-JJ    PIC X(2).
+          05 FILLER   PIC X(1)     VALUE  '/'.
+          05 IS-MM    PIC X(2).
+          05 FILLER   PIC X(1)     VALUE  '/'.
+          05 IS-AA    PIC X(4).
+
        01 ED-JJ      PIC Z9.
        01 TMP-DATE   PIC X(30).
        77 WS-ANO     PIC 9 VALUE 0.
        77 WS-DATE    PIC X(10).
+
+      *** CONTROLE CALENDAIRE AVANT REFORMATAGE ***
+       77 WS-VALID-DATE PIC X(01) VALUE 'Y'.
+          88 DATE-OK            VALUE 'Y'.
+          88 DATE-KO            VALUE 'N'.
+       77 WS-CK-JJ      PIC 99.
+       77 WS-CK-MM      PIC 99.
+       77 WS-CK-AA      PIC 9(4).
+       77 WS-CK-MAXDAY  PIC 99.
       ********************
        LINKAGE SECTION.
        01 LS-DATE      PIC X(10).
@@ -43,35 +65,110 @@
                   PERFORM USA-DATE
                WHEN LS-FORMAT = 'FR'
                   PERFORM EUROPA-DATE
+               WHEN LS-FORMAT = 'IS'
+                  PERFORM ISO-DATE
                WHEN OTHER
                   DISPLAY 'INVALID DATE FORMAT - U MARTIAN ? '
              END-EVALUATE
-       
+
              GOBACK.
       *** PARAGRAPHS *****
        USA-DATE.
            UNSTRING LS-DATE DELIMITED BY '/'
               INTO US-JJ US-MM US-AA
            END-UNSTRING
-       
-           INITIALIZE LS-DATE
-               STRING US-AA    DELIMITED BY SIZE
-                   '-'         DELIMITED BY SIZE
-                   US-MM       DELIMITED BY SIZE
-                   '-'         DELIMITED BY SIZE
-                   US-JJ       DELIMITED BY SIZE
-               INTO LS-DATE
+
+           MOVE US-JJ TO WS-CK-JJ
+           MOVE US-MM TO WS-CK-MM
+           MOVE US-AA TO WS-CK-AA
+           PERFORM CHECK-CALENDAR
+
+           IF DATE-OK
+              INITIALIZE LS-DATE
+              STRING US-AA    DELIMITED BY SIZE
+                  '-'         DELIMITED BY SIZE
+                  US-MM       DELIMITED BY SIZE
+                  '-'         DELIMITED BY SIZE
+                  US-JJ       DELIMITED BY SIZE
+              INTO LS-DATE
+           ELSE
+              DISPLAY 'ERROR: INVALID CALENDAR DATE ' LS-DATE
+           END-IF
            .
        EUROPA-DATE.
            UNSTRING LS-DATE DELIMITED BY '/'
               INTO FR-JJ FR-MM FR-AA
            END-UNSTRING
-       
-           INITIALIZE LS-DATE
-               STRING FR-JJ  DELIMITED BY SIZE
-                   '-'       DELIMITED BY SIZE
-                   FR-MM     DELIMITED BY SIZE
-                   '-'       DELIMITED BY SIZE
-                   FR-AA     DELIMITED BY SIZE
-               INTO LS-DATE
+
+           MOVE FR-JJ TO WS-CK-JJ
+           MOVE FR-MM TO WS-CK-MM
+           MOVE FR-AA TO WS-CK-AA
+           PERFORM CHECK-CALENDAR
+
+           IF DATE-OK
+              INITIALIZE LS-DATE
+              STRING FR-JJ  DELIMITED BY SIZE
+                  '-'       DELIMITED BY SIZE
+                  FR-MM     DELIMITED BY SIZE
+                  '-'       DELIMITED BY SIZE
+                  FR-AA     DELIMITED BY SIZE
+              INTO LS-DATE
+           ELSE
+              DISPLAY 'ERROR: INVALID CALENDAR DATE ' LS-DATE
+           END-IF
+           .
+
+      *** ISO-DATE - SAME INPUT CONVENTION AS USA-DATE (DD/MM/YYYY) ***
+      *** BUT OUTPUTS UNAMBIGUOUS ISO 8601, YYYY-MM-DD              ***
+       ISO-DATE.
+           UNSTRING LS-DATE DELIMITED BY '/'
+              INTO IS-JJ IS-MM IS-AA
+           END-UNSTRING
+
+           MOVE IS-JJ TO WS-CK-JJ
+           MOVE IS-MM TO WS-CK-MM
+           MOVE IS-AA TO WS-CK-AA
+           PERFORM CHECK-CALENDAR
+
+           IF DATE-OK
+              INITIALIZE LS-DATE
+              STRING IS-AA    DELIMITED BY SIZE
+                  '-'         DELIMITED BY SIZE
+                  IS-MM       DELIMITED BY SIZE
+                  '-'         DELIMITED BY SIZE
+                  IS-JJ       DELIMITED BY SIZE
+              INTO LS-DATE
+           ELSE
+              DISPLAY 'ERROR: INVALID CALENDAR DATE ' LS-DATE
+           END-IF
+           .
+
+      *** CHECK-CALENDAR - VALIDATES WS-CK-JJ/MM/AA AGAINST THE     ***
+      *** REAL NUMBER OF DAYS IN THE GIVEN MONTH, LEAP YEARS        ***
+      *** INCLUDED, AND SETS DATE-OK/DATE-KO ACCORDINGLY            ***
+       CHECK-CALENDAR.
+           SET DATE-OK TO TRUE
+
+           IF WS-CK-MM < 1 OR WS-CK-MM > 12
+              SET DATE-KO TO TRUE
+           ELSE
+              EVALUATE WS-CK-MM
+                 WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                    MOVE 31 TO WS-CK-MAXDAY
+                 WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                    MOVE 30 TO WS-CK-MAXDAY
+                 WHEN 2
+                    IF FUNCTION MOD(WS-CK-AA, 4) = 0 AND
+                       (FUNCTION MOD(WS-CK-AA, 100) NOT = 0 OR
+                        FUNCTION MOD(WS-CK-AA, 400) = 0)
+                       MOVE 29 TO WS-CK-MAXDAY
+                    ELSE
+                       MOVE 28 TO WS-CK-MAXDAY
+                    END-IF
+              END-EVALUATE
+
+              IF WS-CK-JJ < 1 OR WS-CK-JJ > WS-CK-MAXDAY
+                 SET DATE-KO TO TRUE
+              END-IF
+           END-IF
            .
