@@ -6,47 +6,99 @@
       * PROGRAM INTENDED TO RETURN CURRENT DATE   *
       * FORMATTED AS  :                           *
       *   1 JANVIER 1601   (FOR COBOL PURISTS)    *
+      * A SECOND ENTRY POINT, DATEBUS, RETURNS    *
+      * THE CURRENT BUSINESS DATE INSTEAD - WHEN  *
+      * TODAY FALLS ON A SATURDAY OR SUNDAY, IT   *
+      * ROLLS FORWARD TO THE FOLLOWING MONDAY     *
+      * A THIRD ENTRY POINT, DATEPROGEN, RETURNS  *
+      * TODAY'S DATE WITH ENGLISH WEEKDAY/MONTH   *
+      * NAMES INSTEAD OF FRENCH ONES              *
       *********************************************
-       
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
-       
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        COPY DAYMONTH.
-       
+
        01 WS-DATEJOUR.
           05 WS-AA PIC XX.
           05 WS-MM PIC XX.
           05 WS-JJ PIC XX.
-       
+
        01 YEAR.
           05 FILLER PIC X(2) VALUE '20'.
           05 WS-YY  PIC X(2).
-       
+
        01 ED-JJ      PIC Z9.
        01 WS-DATE      PIC X(30).
-       
+
+      *** MODE DE DATE - MIS A JOUR PAR LE POINT D'ENTREE ***
+       77 WS-DATE-MODE    PIC X(01) VALUE 'C'.
+          88 CAL-DATE            VALUE 'C'.
+          88 BUS-DATE            VALUE 'B'.
+
+      *** LANGUE DES NOMS DE JOUR/MOIS - MIS A JOUR PAR DATEPROGEN ***
+       77 WS-LANG-MODE    PIC X(01) VALUE 'F'.
+          88 LANG-FR              VALUE 'F'.
+          88 LANG-EN              VALUE 'E'.
+
+      *** UTILISE PAR DATEBUS POUR SAUTER LE WEEK-END ***
+       77 WS-BUS-ADD       PIC 9      VALUE 0.
+       77 WS-INT-DATE      PIC 9(07)  VALUE 0.
+       01 WS-DATE-YYYYMMDD PIC 9(08)  VALUE 0.
+
        LINKAGE SECTION.
        01 LS-DATE      PIC X(30).
-       
+
        PROCEDURE DIVISION USING LS-DATE.
-       
+
+              MOVE 'C' TO WS-DATE-MODE
+              MOVE 'F' TO WS-LANG-MODE
+              GO TO DATEPROG-COMMON.
+
+      *** DATEBUS - POINT D'ENTREE POUR LA DATE METIER (OUVREE)     ***
+       ENTRY 'DATEBUS' USING LS-DATE.
+
+              MOVE 'B' TO WS-DATE-MODE
+              MOVE 'F' TO WS-LANG-MODE
+              GO TO DATEPROG-COMMON.
+
+      *** DATEPROGEN - ENTRY POINT FOR ENGLISH WEEKDAY/MONTH NAMES  ***
+       ENTRY 'DATEPROGEN' USING LS-DATE.
+
+              MOVE 'C' TO WS-DATE-MODE
+              MOVE 'E' TO WS-LANG-MODE.
+
+       DATEPROG-COMMON.
               ACCEPT WS-DATEJOUR FROM DATE
               MOVE WS-MM TO MONTH-NUM
-       
+
               ACCEPT DAY-NUM     FROM DAY-OF-WEEK
-       
+
+              IF BUS-DATE
+                 PERFORM ROLL-TO-BUSINESS-DAY
+              END-IF
+
               IF DAY-NUM >= 1 AND DAY-NUM <= 7
-                 MOVE    NAME-OF-DAY(DAY-NUM) TO TMP-DAY
+                 IF LANG-EN
+                    MOVE NAME-OF-DAY-EN(DAY-NUM) TO TMP-DAY
+                 ELSE
+                    MOVE NAME-OF-DAY(DAY-NUM)    TO TMP-DAY
+                 END-IF
               ELSE
                  DISPLAY 'ERROR: INVALID DAY ' DAY-NUM
               END-IF
-       
+
               IF MONTH-NUM >= 1 AND MONTH-NUM <= 12
-                 MOVE    NAME-OF-MONTH(MONTH-NUM) TO TMP-MONTH
+                 IF LANG-EN
+                    MOVE NAME-OF-MONTH-EN(MONTH-NUM) TO TMP-MONTH
+                 ELSE
+                    MOVE NAME-OF-MONTH(MONTH-NUM)    TO TMP-MONTH
+                 END-IF
               ELSE
                  DISPLAY 'ERROR: INVALID MONTH ' MONTH-NUM
               END-IF
@@ -64,6 +116,31 @@
               END-STRING
               MOVE WS-DATE TO LS-DATE
               DISPLAY 'DATE : ' WS-DATE
-       
+
               GOBACK.
-       
\ No newline at end of file
+
+      *** ROLL-TO-BUSINESS-DAY - WHEN TODAY IS A SATURDAY OR SUNDAY, ***
+      *** ROLLS WS-AA/WS-MM/WS-JJ AND DAY-NUM/MONTH-NUM FORWARD TO   ***
+      *** THE FOLLOWING MONDAY                                      ***
+       ROLL-TO-BUSINESS-DAY.
+           MOVE ZERO TO WS-BUS-ADD
+           EVALUATE DAY-NUM
+              WHEN 6
+                 MOVE 2 TO WS-BUS-ADD
+              WHEN 7
+                 MOVE 1 TO WS-BUS-ADD
+           END-EVALUATE
+
+           IF WS-BUS-ADD > 0
+              STRING '20' WS-AA WS-MM WS-JJ INTO WS-DATE-YYYYMMDD
+              COMPUTE WS-INT-DATE =
+                 FUNCTION INTEGER-OF-DATE(WS-DATE-YYYYMMDD) + WS-BUS-ADD
+              MOVE FUNCTION DATE-OF-INTEGER(WS-INT-DATE)
+                 TO WS-DATE-YYYYMMDD
+              MOVE WS-DATE-YYYYMMDD(3:2) TO WS-AA
+              MOVE WS-DATE-YYYYMMDD(5:2) TO WS-MM
+              MOVE WS-DATE-YYYYMMDD(7:2) TO WS-JJ
+              MOVE WS-MM TO MONTH-NUM
+              MOVE 1     TO DAY-NUM
+           END-IF
+           .
