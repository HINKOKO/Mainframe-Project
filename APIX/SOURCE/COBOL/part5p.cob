@@ -1,307 +1,609 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.      PART5P.
-       AUTHOR.            REMI.
-      *******************************************************
-      *   THIS PROGRAM IS INTENDED TO GENERATE              *
-      *   AN ARRAY REPRESENTING THE QUANTITY OF PRODUCTS    *
-      *   SUPPLIED BY EACH SUPPLIER                         *
-      *******************************************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT FSTAT ASSIGN TO FICSTATS.
-       
-       DATA DIVISION.
-       FILE SECTION.
-       FD FSTAT.
-       01 ENR-FSTAT PIC X(100).
-       
-       WORKING-STORAGE SECTION.
-      *****************************************
-           EXEC SQL INCLUDE SQLCA  END-EXEC.
-           EXEC SQL INCLUDE PARTS  END-EXEC.
-           EXEC SQL INCLUDE PARTSUPP  END-EXEC.
-           EXEC SQL INCLUDE SUP    END-EXEC.
-      *****************************************
-      *** DECLARATION DU CURSEUR ORDERS ***
-           EXEC SQL
-               DECLARE CURS1 CURSOR
-               FOR
-               SELECT S.SNO, S.SNAME , P.PNO,
-                  P.PNAME, PA.QTY
-               FROM API10.PARTSUPP PA JOIN API10.PARTS P ON
-                              PA.PNO = P.PNO
-                            JOIN API10.SUPPLIER S ON PA.SNO = S.SNO
-               GROUP BY S.SNO, S.SNAME, P.PNO, P.PNAME, PA.QTY
-               ORDER BY S.SNO, P.PNO
-           END-EXEC.
-       
-           EXEC SQL
-               DECLARE CURS2 CURSOR
-               FOR
-               SELECT P.PNAME, P.PNO
-               FROM API10.PARTS P
-           END-EXEC.
-       
-           EXEC SQL
-               DECLARE CURS3 CURSOR
-               FOR
-               SELECT S.SNAME, S.SNO
-               FROM API10.SUPPLIER S
-           END-EXEC.
-       
-      *** VARIABLES FONCTION ABEND-PROG ***
-       77 WS-ANO PIC 9 VALUE ZERO.
-       77 WS-VAR PIC 9 VALUE ZERO.
-       
-       77 WS-I PIC 99 VALUE ZERO.
-       77 WS-J PIC 99 VALUE ZERO.
-       
-       77 VAR  PIC 9(9) VALUE ZERO.
-       77 WS-SQLCODE PIC 9(9) VALUE ZERO.
-       
-       
-       
-      *** VARIABLES UTILES DANS REMPLIS-QTY-TABLE. ***
-       77 SNO-CUR         PIC X(2) VALUE SPACE.
-       77 PNO-CUR         PIC X(2) VALUE SPACE.
-       
-       77 WR-SNAME        PIC X(20) VALUE SPACES.
-       
-      *** VARIABLES CORRESPONDANTS PARTSUPP ***
-       77 WR-QTY          PIC 9(2)  VALUE ZERO.
-       
-      *** VARIABLES CORRESPONDANTS PARTS ***
-       77 WS-PNAME     PIC X(30) VALUE SPACES.
-       
-       01 L-TIRET.
-          02 FILLER PIC X.
-          02 FILLER PIC X(97) VALUE ALL '-'.
-          02 FILLER PIC X(2) VALUE ALL ' '.
-       01 L-PROD.
-          02 FILLER PIC X.
-          02 FILLER PIC X VALUE '|'.
-          02 FILLER PIC X(15) VALUE ALL ' '.
-          02 FILLER PIC X VALUE '|'.
-          02 L-PRO1 PIC X(15).
-          02 FILLER PIC X VALUE '|'.
-          02 L-PRO2 PIC X(15).
-          02 FILLER PIC X VALUE '|'.
-          02 L-PRO3 PIC X(15).
-          02 FILLER PIC X VALUE '|'.
-          02 L-PRO4 PIC X(15).
-          02 FILLER PIC X VALUE '|'.
-          02 L-PRO5 PIC X(15).
-          02 FILLER PIC X VALUE '|'.
-          02 FILLER PIC X(2) VALUE ALL ' '.
-       01 L-STATS.
-          02 FILLER PIC X.
-          02 FILLER PIC X VALUE '|'.
-          02 L-SUP  PIC X(15).
-          02 FILLER PIC X VALUE '|'.
-          02 L-STAT1 PIC X(15).
-          02 FILLER PIC X VALUE '|'.
-          02 L-STAT2 PIC X(15).
-          02 FILLER PIC X VALUE '|'.
-          02 L-STAT3 PIC X(15).
-          02 FILLER PIC X VALUE '|'.
-          02 L-STAT4 PIC X(15).
-          02 FILLER PIC X VALUE '|'.
-          02 L-STAT5 PIC X(15).
-          02 FILLER PIC X VALUE '|'.
-          02 FILLER PIC X(2) VALUE ALL ' '.
-      ** TABLEAUX ***
-       01 TABLEAU.
-           05 PARTS-TAB OCCURS 5 TIMES.
-               10 TAB-PNAME PIC X(30).
-               10 TAB-PNO   PIC X(2).
-           05 LG-PARTS  PIC 99.
-           05 SUP-TAB  OCCURS 5 TIMES.
-               10 TAB-SNAME PIC X(20).
-               10 TAB-SNO   PIC X(2).
-           05 LG-SUP    PIC 99.
-       
-       01 QTY-TABLE.
-          05 QTY-ROW OCCURS 3 TIMES.
-             10 QTY-ROW-SNO     PIC X(2)  VALUE SPACES.
-             10 QTY-ROW-SNAME   PIC X(20) VALUE SPACES.
-             10 QTY-COL OCCURS 5 TIMES.
-                15 QTY-VALUE PIC 9(2)     VALUE ZERO.
-       
-       
-       PROCEDURE DIVISION.
-       
-            PERFORM OPEN-FSTAT
-            PERFORM REMPLIS-PARTS-TAB
-            PERFORM REMPLIS-SUP-TAB
-            PERFORM REMPLIS-QTY-TABLE
-            PERFORM AFFICHE
-            PERFORM CLOSE-FSTAT
-            GOBACK.
-      *******************************************
-      *  PARAGRAPHES
-      *******************************************
-       
-       CLOSE-CURS1.
-           EXEC SQL CLOSE CURS1 END-EXEC.
-       
-       CLOSE-CURS2.
-           EXEC SQL CLOSE CURS2 END-EXEC.
-       
-       CLOSE-CURS3.
-           EXEC SQL CLOSE CURS3 END-EXEC.
-       
-       OPEN-CURS1.
-           EXEC SQL
-             OPEN CURS1
-           END-EXEC.
-       
-       OPEN-CURS2.
-           EXEC SQL
-             OPEN CURS2
-           END-EXEC.
-       
-       OPEN-CURS3.
-           EXEC SQL
-             OPEN CURS3
-           END-EXEC.
-       
-       
-       FETCH-CURS1.
-           EXEC SQL
-               FETCH CURS1
-               INTO :SUP-SNO, :SUP-SNAME, :PARTS-PNO, :PARTS-PNAME,
-                       :PARTSUPP-QTY
-           END-EXEC.
-       
-       FETCH-CURS2.
-           EXEC SQL
-               FETCH CURS2
-               INTO :PARTS-PNAME, :PARTS-PNO
-           END-EXEC.
-       
-       FETCH-CURS3.
-           EXEC SQL
-               FETCH CURS3
-               INTO :SUP-SNAME, :SUP-SNO
-           END-EXEC.
-       
-       TEST-SQLCODE.
-           EVALUATE TRUE
-               WHEN SQLCODE = ZERO
-                    CONTINUE
-               WHEN SQLCODE > ZERO
-               MOVE SQLCODE TO WS-SQLCODE
-                    DISPLAY 'WARNING : ' WS-SQLCODE
-               WHEN OTHER
-               MOVE SQLCODE TO WS-SQLCODE
-                    DISPLAY 'ANOMALIE GRAVE : ' WS-SQLCODE
-                    PERFORM ABEND-PROG
-           END-EVALUATE.
-       ABEND-PROG.
-           COMPUTE WS-ANO = WS-ANO / WS-VAR
-           .
-       
-       
-       REMPLIS-PARTS-TAB.
-           PERFORM OPEN-CURS2
-           PERFORM FETCH-CURS2
-           PERFORM TEST-SQLCODE
-           MOVE ZERO TO WS-I
-           PERFORM UNTIL SQLCODE NOT EQUAL ZERO
-               ADD 1 TO WS-I
-               MOVE PARTS-PNO TO TAB-PNO(WS-I)
-               MOVE PARTS-PNAME-TEXT(1:PARTS-PNAME-LEN) TO
-                    TAB-PNAME(WS-I)
-               INITIALIZE  ST-PARTS
-               PERFORM FETCH-CURS2
-               PERFORM TEST-SQLCODE
-           END-PERFORM
-           MOVE WS-I TO LG-PARTS
-           PERFORM CLOSE-CURS2
-           .
-       
-       REMPLIS-SUP-TAB.
-           PERFORM OPEN-CURS3
-           PERFORM FETCH-CURS3
-           PERFORM TEST-SQLCODE
-           MOVE ZERO TO WS-I
-           PERFORM UNTIL SQLCODE NOT EQUAL ZERO
-               ADD 1 TO WS-I
-               MOVE SUP-SNO TO TAB-SNO(WS-I)
-               MOVE SUP-SNAME-TEXT(1:SUP-SNAME-LEN) TO
-                    TAB-SNAME(WS-I)
-               INITIALIZE  ST-SUP
-               PERFORM FETCH-CURS3
-               PERFORM TEST-SQLCODE
-           END-PERFORM
-           MOVE WS-I TO LG-SUP
-           PERFORM CLOSE-CURS3
-           .
-       
-       
-       AFFICHE.
-           MOVE TAB-PNAME(1) TO L-PRO1
-           MOVE TAB-PNAME(2) TO L-PRO2
-           MOVE TAB-PNAME(3) TO L-PRO3
-           MOVE TAB-PNAME(4) TO L-PRO4
-           MOVE TAB-PNAME(5) TO L-PRO5
-           WRITE ENR-FSTAT FROM L-TIRET
-           WRITE ENR-FSTAT FROM L-PROD
-           WRITE ENR-FSTAT FROM L-TIRET
-       
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I  > 3
-               MOVE TAB-SNAME(WS-I) TO L-SUP
-               MOVE QTY-VALUE (WS-I, 1) TO L-STAT1
-               MOVE QTY-VALUE (WS-I, 2) TO L-STAT2
-               MOVE QTY-VALUE (WS-I, 3) TO L-STAT3
-               MOVE QTY-VALUE (WS-I, 4) TO L-STAT4
-               MOVE QTY-VALUE (WS-I, 5) TO L-STAT5
-               WRITE ENR-FSTAT FROM L-STATS
-           END-PERFORM
-           WRITE ENR-FSTAT FROM L-TIRET
-           .
-       
-       REMPLIS-QTY-TABLE.
-           PERFORM OPEN-CURS1
-           INITIALIZE  ST-SUP
-           INITIALIZE  ST-PARTS
-           INITIALIZE  ST-PARTSUPP
-           PERFORM FETCH-CURS1
-           PERFORM TEST-SQLCODE
-           MOVE 1 TO WS-I
-           PERFORM UNTIL SQLCODE NOT EQUAL ZERO
-       
-             MOVE TAB-SNO(WS-I) TO SNO-CUR
-             PERFORM UNTIL SUP-SNO NOT EQUAL SNO-CUR OR
-                                             SQLCODE NOT EQUAL ZERO
-                 MOVE  1 TO WS-J
-                     PERFORM UNTIL WS-J > 5 OR SUP-SNO NOT EQUAL SNO-CUR
-                       MOVE TAB-PNO(WS-J) TO PNO-CUR
-                       IF PARTS-PNO EQUAL  PNO-CUR
-                           MOVE PARTSUPP-QTY TO QTY-VALUE(WS-I, WS-J)
-                                PNO-CUR
-                           INITIALIZE  ST-SUP
-                           INITIALIZE  ST-PARTS
-                           INITIALIZE  ST-PARTSUPP
-                           PERFORM FETCH-CURS1
-                           PERFORM TEST-SQLCODE
-                       END-IF
-                       ADD 1 TO WS-J
-                      END-PERFORM
-       
-              END-PERFORM
-              ADD 1 TO WS-I
-           END-PERFORM
-           PERFORM CLOSE-CURS1
-           .
-       CLOSE-FSTAT.
-           CLOSE FSTAT
-           .
-       OPEN-FSTAT.
-           OPEN OUTPUT FSTAT
-           .
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      PART5P.
+       AUTHOR.            REMI.
+      *******************************************************
+      *   THIS PROGRAM IS INTENDED TO GENERATE              *
+      *   AN ARRAY REPRESENTING THE QUANTITY OF PRODUCTS    *
+      *   SUPPLIED BY EACH SUPPLIER                         *
+      *   ALSO PRODUCES A PIPE-DELIMITED COMPANION MATRIX    *
+      *   AND A PARTS INVENTORY SECTION (REORDER/LEAD TIME)  *
+      *******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FSTAT    ASSIGN TO FICSTATS.
+           SELECT FSTATCSV ASSIGN TO FICSTATSCSV.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FSTAT.
+       01 ENR-FSTAT PIC X(120).
+
+      ** FSTATCSV - PIPE-DELIMITED VARIANT OF FICSTATS **
+       FD FSTATCSV.
+       01 ENR-FSTATCSV PIC X(600).
+
+       WORKING-STORAGE SECTION.
+      *****************************************
+           EXEC SQL INCLUDE SQLCA  END-EXEC.
+           EXEC SQL INCLUDE PARTS  END-EXEC.
+           EXEC SQL INCLUDE PARTSUPP  END-EXEC.
+           EXEC SQL INCLUDE SUP    END-EXEC.
+      *****************************************
+      *** DECLARATION DU CURSEUR ORDERS ***
+           EXEC SQL
+               DECLARE CURS1 CURSOR
+               FOR
+               SELECT S.SNO, S.SNAME , P.PNO,
+                  P.PNAME, PA.QTY
+               FROM API10.PARTSUPP PA JOIN API10.PARTS P ON
+                              PA.PNO = P.PNO
+                            JOIN API10.SUPPLIER S ON PA.SNO = S.SNO
+               GROUP BY S.SNO, S.SNAME, P.PNO, P.PNAME, PA.QTY
+               ORDER BY S.SNO, P.PNO
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE CURS2 CURSOR
+               FOR
+               SELECT P.PNAME, P.PNO, P.REORDER_POINT, P.LEAD_TIME
+               FROM API10.PARTS P
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE CURS3 CURSOR
+               FOR
+               SELECT S.SNAME, S.SNO
+               FROM API10.SUPPLIER S
+           END-EXEC.
+
+      *** VARIABLES FONCTION ABEND-PROG ***
+       77 WS-ANO PIC 9 VALUE ZERO.
+       77 WS-VAR PIC 9 VALUE ZERO.
+       77 WS-ABEND-CODE PIC 9(02) VALUE 0.
+
+       COPY CHAINREC.
+
+       77 WS-I PIC 99 VALUE ZERO.
+       77 WS-J PIC 99 VALUE ZERO.
+
+       77 VAR  PIC 9(9) VALUE ZERO.
+       77 WS-SQLCODE PIC 9(9) VALUE ZERO.
+
+      *** VARIABLES UTILES POUR LA PAGINATION PAR BLOC DE 5 COLONNES ***
+       77 WS-BLOCK-START  PIC 99 VALUE ZERO.
+       77 WS-COL1         PIC 99 VALUE ZERO.
+       77 WS-COL2         PIC 99 VALUE ZERO.
+       77 WS-COL3         PIC 99 VALUE ZERO.
+       77 WS-COL4         PIC 99 VALUE ZERO.
+       77 WS-COL5         PIC 99 VALUE ZERO.
+
+      *** VARIABLES UTILES DANS FORMAT-CELL ***
+       77 WS-FMT-ROW      PIC 99 VALUE ZERO.
+       77 WS-FMT-COL      PIC 99 VALUE ZERO.
+       77 WS-FMT-RESULT   PIC X(15) VALUE SPACES.
+
+      *** TOTAUX ***
+       77 WS-GRAND-TOTAL  PIC 9(7) VALUE ZERO.
+       77 ED-QTY          PIC ZZ9.
+       77 ED-QTY-TOTAL    PIC ZZZZZZ9.
+       77 ED-REORDER      PIC ZZZ9.
+       77 ED-LEADTIME     PIC ZZ9.
+
+      *** VARIABLE UTILE A LA CONSTRUCTION DU CSV ***
+       77 CSV-PTR         PIC 9(4) VALUE 1.
+       01 CSV-LINE         PIC X(600).
+       77 WS-CSV-CELL      PIC X(15).
+
+      *** VARIABLES UTILES DANS REMPLIS-QTY-TABLE. ***
+       77 SNO-CUR         PIC X(2) VALUE SPACE.
+       77 PNO-CUR         PIC X(2) VALUE SPACE.
+
+       77 WR-SNAME        PIC X(20) VALUE SPACES.
+
+      *** VARIABLES CORRESPONDANTS PARTSUPP ***
+       77 WR-QTY          PIC 9(2)  VALUE ZERO.
+
+      *** VARIABLES CORRESPONDANTS PARTS ***
+       77 WS-PNAME     PIC X(30) VALUE SPACES.
+
+       01 L-TIRET.
+          02 FILLER PIC X.
+          02 FILLER PIC X(117) VALUE ALL '-'.
+          02 FILLER PIC X(2) VALUE ALL ' '.
+       01 L-PROD.
+          02 FILLER PIC X.
+          02 FILLER PIC X VALUE '|'.
+          02 FILLER PIC X(15) VALUE ALL ' '.
+          02 FILLER PIC X VALUE '|'.
+          02 L-PRO1 PIC X(15).
+          02 FILLER PIC X VALUE '|'.
+          02 L-PRO2 PIC X(15).
+          02 FILLER PIC X VALUE '|'.
+          02 L-PRO3 PIC X(15).
+          02 FILLER PIC X VALUE '|'.
+          02 L-PRO4 PIC X(15).
+          02 FILLER PIC X VALUE '|'.
+          02 L-PRO5 PIC X(15).
+          02 FILLER PIC X VALUE '|'.
+          02 L-TOTAL-HDR PIC X(15) VALUE 'TOTAL'.
+          02 FILLER PIC X VALUE '|'.
+          02 FILLER PIC X(6) VALUE ALL ' '.
+       01 L-STATS.
+          02 FILLER PIC X.
+          02 FILLER PIC X VALUE '|'.
+          02 L-SUP  PIC X(15).
+          02 FILLER PIC X VALUE '|'.
+          02 L-STAT1 PIC X(15).
+          02 FILLER PIC X VALUE '|'.
+          02 L-STAT2 PIC X(15).
+          02 FILLER PIC X VALUE '|'.
+          02 L-STAT3 PIC X(15).
+          02 FILLER PIC X VALUE '|'.
+          02 L-STAT4 PIC X(15).
+          02 FILLER PIC X VALUE '|'.
+          02 L-STAT5 PIC X(15).
+          02 FILLER PIC X VALUE '|'.
+          02 L-STAT-TOTAL PIC X(15).
+          02 FILLER PIC X VALUE '|'.
+          02 FILLER PIC X(6) VALUE ALL ' '.
+       01 L-COLTOTAL.
+          02 FILLER PIC X.
+          02 FILLER PIC X VALUE '|'.
+          02 L-CT-LABEL PIC X(15).
+          02 FILLER PIC X VALUE '|'.
+          02 L-CT1  PIC X(15).
+          02 FILLER PIC X VALUE '|'.
+          02 L-CT2  PIC X(15).
+          02 FILLER PIC X VALUE '|'.
+          02 L-CT3  PIC X(15).
+          02 FILLER PIC X VALUE '|'.
+          02 L-CT4  PIC X(15).
+          02 FILLER PIC X VALUE '|'.
+          02 L-CT5  PIC X(15).
+          02 FILLER PIC X VALUE '|'.
+          02 L-CT-TOTAL PIC X(15).
+          02 FILLER PIC X VALUE '|'.
+          02 FILLER PIC X(6) VALUE ALL ' '.
+      *** SECTION INVENTAIRE PIECES (REORDER POINT / LEAD TIME) ***
+       01 L-INV-HDR.
+          02 FILLER PIC X.
+          02 FILLER PIC X VALUE '|'.
+          02 L-INV-HDR-NO    PIC X(10) VALUE 'PART NO'.
+          02 FILLER PIC X VALUE '|'.
+          02 L-INV-HDR-NAME  PIC X(30) VALUE 'PART NAME'.
+          02 FILLER PIC X VALUE '|'.
+          02 L-INV-HDR-REORD PIC X(15) VALUE 'REORDER POINT'.
+          02 FILLER PIC X VALUE '|'.
+          02 L-INV-HDR-LEAD  PIC X(15) VALUE 'LEAD TIME DAYS'.
+          02 FILLER PIC X VALUE '|'.
+          02 FILLER PIC X(44) VALUE ALL ' '.
+       01 L-INV-ROW.
+          02 FILLER PIC X.
+          02 FILLER PIC X VALUE '|'.
+          02 L-INV-NO    PIC X(10).
+          02 FILLER PIC X VALUE '|'.
+          02 L-INV-NAME  PIC X(30).
+          02 FILLER PIC X VALUE '|'.
+          02 L-INV-REORD PIC X(15).
+          02 FILLER PIC X VALUE '|'.
+          02 L-INV-LEAD  PIC X(15).
+          02 FILLER PIC X VALUE '|'.
+          02 FILLER PIC X(44) VALUE ALL ' '.
+      ** TABLEAUX ***
+       01 TABLEAU.
+           05 PARTS-TAB OCCURS 50 TIMES.
+               10 TAB-PNAME    PIC X(30).
+               10 TAB-PNO      PIC X(2).
+               10 TAB-REORDER  PIC 9(4).
+               10 TAB-LEADTIME PIC 9(3).
+           05 LG-PARTS  PIC 99.
+           05 SUP-TAB  OCCURS 50 TIMES.
+               10 TAB-SNAME PIC X(20).
+               10 TAB-SNO   PIC X(2).
+           05 LG-SUP    PIC 99.
+
+       01 QTY-TABLE.
+          05 QTY-ROW OCCURS 50 TIMES.
+             10 QTY-ROW-SNO     PIC X(2)  VALUE SPACES.
+             10 QTY-ROW-SNAME   PIC X(20) VALUE SPACES.
+             10 QTY-ROW-TOTAL   PIC 9(4)  VALUE ZERO.
+             10 QTY-COL OCCURS 50 TIMES.
+                15 QTY-VALUE        PIC 9(2) VALUE ZERO.
+                15 QTY-SUPPLIED-FLAG PIC X(01) VALUE 'N'.
+                   88 QTY-WAS-SUPPLIED VALUE 'Y'.
+
+       01 COL-TOTALS.
+          05 COL-TOTAL OCCURS 50 TIMES PIC 9(4) VALUE ZERO.
+
+
+       PROCEDURE DIVISION.
+
+            PERFORM OPEN-FSTAT
+            PERFORM REMPLIS-PARTS-TAB
+            PERFORM REMPLIS-SUP-TAB
+            PERFORM REMPLIS-QTY-TABLE
+            PERFORM COMPUTE-TOTALS
+            PERFORM AFFICHE
+            PERFORM WRITE-CSV-MATRIX
+            PERFORM PRINT-INVENTORY
+            PERFORM CLOSE-FSTAT
+
+            MOVE LG-PARTS TO CHAIN-P5-PARTS
+            MOVE 0 TO RETURN-CODE
+
+            GOBACK.
+      *******************************************
+      *  PARAGRAPHES
+      *******************************************
+
+       CLOSE-CURS1.
+           EXEC SQL CLOSE CURS1 END-EXEC.
+
+       CLOSE-CURS2.
+           EXEC SQL CLOSE CURS2 END-EXEC.
+
+       CLOSE-CURS3.
+           EXEC SQL CLOSE CURS3 END-EXEC.
+
+       OPEN-CURS1.
+           EXEC SQL
+             OPEN CURS1
+           END-EXEC.
+
+       OPEN-CURS2.
+           EXEC SQL
+             OPEN CURS2
+           END-EXEC.
+
+       OPEN-CURS3.
+           EXEC SQL
+             OPEN CURS3
+           END-EXEC.
+
+
+       FETCH-CURS1.
+           EXEC SQL
+               FETCH CURS1
+               INTO :SUP-SNO, :SUP-SNAME, :PARTS-PNO, :PARTS-PNAME,
+                       :PARTSUPP-QTY
+           END-EXEC.
+
+       FETCH-CURS2.
+           EXEC SQL
+               FETCH CURS2
+               INTO :PARTS-PNAME, :PARTS-PNO, :PARTS-REORDER-POINT,
+                       :PARTS-LEAD-TIME
+           END-EXEC.
+
+       FETCH-CURS3.
+           EXEC SQL
+               FETCH CURS3
+               INTO :SUP-SNAME, :SUP-SNO
+           END-EXEC.
+
+       TEST-SQLCODE.
+           EVALUATE TRUE
+               WHEN SQLCODE = ZERO
+                    CONTINUE
+               WHEN SQLCODE > ZERO
+               MOVE SQLCODE TO WS-SQLCODE
+                    DISPLAY 'WARNING : ' WS-SQLCODE
+               WHEN OTHER
+               MOVE SQLCODE TO WS-SQLCODE
+                    DISPLAY 'ANOMALIE GRAVE : ' WS-SQLCODE
+                    MOVE 10 TO WS-ABEND-CODE
+                    PERFORM ABEND-PROG
+           END-EVALUATE.
+       ABEND-PROG.
+           DISPLAY 'ABEND CODE : ' WS-ABEND-CODE
+           MOVE 16 TO RETURN-CODE
+           COMPUTE WS-ANO = WS-ANO / WS-VAR
+           .
+
+
+       REMPLIS-PARTS-TAB.
+           PERFORM OPEN-CURS2
+           PERFORM FETCH-CURS2
+           PERFORM TEST-SQLCODE
+           MOVE ZERO TO WS-I
+           PERFORM UNTIL SQLCODE NOT EQUAL ZERO
+               ADD 1 TO WS-I
+               MOVE PARTS-PNO TO TAB-PNO(WS-I)
+               MOVE PARTS-PNAME-TEXT(1:PARTS-PNAME-LEN) TO
+                    TAB-PNAME(WS-I)
+               MOVE PARTS-REORDER-POINT TO TAB-REORDER(WS-I)
+               MOVE PARTS-LEAD-TIME     TO TAB-LEADTIME(WS-I)
+               INITIALIZE  ST-PARTS
+               PERFORM FETCH-CURS2
+               PERFORM TEST-SQLCODE
+           END-PERFORM
+           MOVE WS-I TO LG-PARTS
+           PERFORM CLOSE-CURS2
+           .
+
+       REMPLIS-SUP-TAB.
+           PERFORM OPEN-CURS3
+           PERFORM FETCH-CURS3
+           PERFORM TEST-SQLCODE
+           MOVE ZERO TO WS-I
+           PERFORM UNTIL SQLCODE NOT EQUAL ZERO
+               ADD 1 TO WS-I
+               MOVE SUP-SNO TO TAB-SNO(WS-I)
+               MOVE SUP-SNAME-TEXT(1:SUP-SNAME-LEN) TO
+                    TAB-SNAME(WS-I)
+               INITIALIZE  ST-SUP
+               PERFORM FETCH-CURS3
+               PERFORM TEST-SQLCODE
+           END-PERFORM
+           MOVE WS-I TO LG-SUP
+           PERFORM CLOSE-CURS3
+           .
+
+      *** TOTAUX PAR LIGNE (FOURNISSEUR), PAR COLONNE (PIECE)         ***
+      *** ET TOTAL GENERAL, EN NE COMPTANT QUE LES CELLULES FOURNIES  ***
+       COMPUTE-TOTALS.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > LG-SUP
+               MOVE 0 TO QTY-ROW-TOTAL(WS-I)
+               PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > LG-PARTS
+                   IF QTY-WAS-SUPPLIED(WS-I, WS-J)
+                      ADD QTY-VALUE(WS-I, WS-J) TO QTY-ROW-TOTAL(WS-I)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > LG-PARTS
+               MOVE 0 TO COL-TOTAL(WS-J)
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > LG-SUP
+                   IF QTY-WAS-SUPPLIED(WS-I, WS-J)
+                      ADD QTY-VALUE(WS-I, WS-J) TO COL-TOTAL(WS-J)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           MOVE 0 TO WS-GRAND-TOTAL
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > LG-SUP
+               ADD QTY-ROW-TOTAL(WS-I) TO WS-GRAND-TOTAL
+           END-PERFORM
+           .
+
+      *** LA MATRICE EST IMPRIMEE PAR BLOCS DE 5 PIECES, LA           ***
+      *** TAILLE REELLE (LG-PARTS / LG-SUP) PILOTE TOUTES LES BORNES  ***
+       AFFICHE.
+           PERFORM VARYING WS-BLOCK-START FROM 1 BY 5
+                      UNTIL WS-BLOCK-START > LG-PARTS
+               PERFORM WRITE-PROD-HEADER
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > LG-SUP
+                   PERFORM WRITE-STATS-ROW
+               END-PERFORM
+               PERFORM WRITE-COL-TOTAL-ROW
+               WRITE ENR-FSTAT FROM L-TIRET
+           END-PERFORM
+           .
+
+       WRITE-PROD-HEADER.
+           MOVE SPACES TO L-PRO1 L-PRO2 L-PRO3 L-PRO4 L-PRO5
+           COMPUTE WS-COL1 = WS-BLOCK-START
+           COMPUTE WS-COL2 = WS-BLOCK-START + 1
+           COMPUTE WS-COL3 = WS-BLOCK-START + 2
+           COMPUTE WS-COL4 = WS-BLOCK-START + 3
+           COMPUTE WS-COL5 = WS-BLOCK-START + 4
+           IF WS-COL1 NOT > LG-PARTS
+              MOVE TAB-PNAME(WS-COL1) TO L-PRO1
+           END-IF
+           IF WS-COL2 NOT > LG-PARTS
+              MOVE TAB-PNAME(WS-COL2) TO L-PRO2
+           END-IF
+           IF WS-COL3 NOT > LG-PARTS
+              MOVE TAB-PNAME(WS-COL3) TO L-PRO3
+           END-IF
+           IF WS-COL4 NOT > LG-PARTS
+              MOVE TAB-PNAME(WS-COL4) TO L-PRO4
+           END-IF
+           IF WS-COL5 NOT > LG-PARTS
+              MOVE TAB-PNAME(WS-COL5) TO L-PRO5
+           END-IF
+           WRITE ENR-FSTAT FROM L-TIRET
+           WRITE ENR-FSTAT FROM L-PROD
+           WRITE ENR-FSTAT FROM L-TIRET
+           .
+
+      *** UNE CELLULE JAMAIS FOURNIE (QTY-SUPPLIED-FLAG='N')         ***
+      *** S'AFFICHE 'N/S' AU LIEU D'UNE QUANTITE REELLE DE ZERO       ***
+       FORMAT-CELL.
+           IF QTY-WAS-SUPPLIED(WS-FMT-ROW, WS-FMT-COL)
+              MOVE QTY-VALUE(WS-FMT-ROW, WS-FMT-COL) TO ED-QTY
+              MOVE ED-QTY TO WS-FMT-RESULT
+           ELSE
+              MOVE 'N/S' TO WS-FMT-RESULT
+           END-IF
+           .
+
+       WRITE-STATS-ROW.
+           MOVE TAB-SNAME(WS-I) TO L-SUP
+           MOVE SPACES TO L-STAT1 L-STAT2 L-STAT3 L-STAT4 L-STAT5
+                          L-STAT-TOTAL
+
+           COMPUTE WS-COL1 = WS-BLOCK-START
+           COMPUTE WS-COL2 = WS-BLOCK-START + 1
+           COMPUTE WS-COL3 = WS-BLOCK-START + 2
+           COMPUTE WS-COL4 = WS-BLOCK-START + 3
+           COMPUTE WS-COL5 = WS-BLOCK-START + 4
+
+           IF WS-COL1 NOT > LG-PARTS
+              MOVE WS-I TO WS-FMT-ROW  MOVE WS-COL1 TO WS-FMT-COL
+              PERFORM FORMAT-CELL
+              MOVE WS-FMT-RESULT TO L-STAT1
+           END-IF
+           IF WS-COL2 NOT > LG-PARTS
+              MOVE WS-I TO WS-FMT-ROW  MOVE WS-COL2 TO WS-FMT-COL
+              PERFORM FORMAT-CELL
+              MOVE WS-FMT-RESULT TO L-STAT2
+           END-IF
+           IF WS-COL3 NOT > LG-PARTS
+              MOVE WS-I TO WS-FMT-ROW  MOVE WS-COL3 TO WS-FMT-COL
+              PERFORM FORMAT-CELL
+              MOVE WS-FMT-RESULT TO L-STAT3
+           END-IF
+           IF WS-COL4 NOT > LG-PARTS
+              MOVE WS-I TO WS-FMT-ROW  MOVE WS-COL4 TO WS-FMT-COL
+              PERFORM FORMAT-CELL
+              MOVE WS-FMT-RESULT TO L-STAT4
+           END-IF
+           IF WS-COL5 NOT > LG-PARTS
+              MOVE WS-I TO WS-FMT-ROW  MOVE WS-COL5 TO WS-FMT-COL
+              PERFORM FORMAT-CELL
+              MOVE WS-FMT-RESULT TO L-STAT5
+           END-IF
+
+           MOVE QTY-ROW-TOTAL(WS-I) TO ED-QTY-TOTAL
+           MOVE ED-QTY-TOTAL TO L-STAT-TOTAL
+
+           WRITE ENR-FSTAT FROM L-STATS
+           .
+
+       WRITE-COL-TOTAL-ROW.
+           MOVE 'TOTAL' TO L-CT-LABEL
+           MOVE SPACES TO L-CT1 L-CT2 L-CT3 L-CT4 L-CT5 L-CT-TOTAL
+
+           COMPUTE WS-COL1 = WS-BLOCK-START
+           COMPUTE WS-COL2 = WS-BLOCK-START + 1
+           COMPUTE WS-COL3 = WS-BLOCK-START + 2
+           COMPUTE WS-COL4 = WS-BLOCK-START + 3
+           COMPUTE WS-COL5 = WS-BLOCK-START + 4
+
+           IF WS-COL1 NOT > LG-PARTS
+              MOVE COL-TOTAL(WS-COL1) TO ED-QTY-TOTAL
+              MOVE ED-QTY-TOTAL TO L-CT1
+           END-IF
+           IF WS-COL2 NOT > LG-PARTS
+              MOVE COL-TOTAL(WS-COL2) TO ED-QTY-TOTAL
+              MOVE ED-QTY-TOTAL TO L-CT2
+           END-IF
+           IF WS-COL3 NOT > LG-PARTS
+              MOVE COL-TOTAL(WS-COL3) TO ED-QTY-TOTAL
+              MOVE ED-QTY-TOTAL TO L-CT3
+           END-IF
+           IF WS-COL4 NOT > LG-PARTS
+              MOVE COL-TOTAL(WS-COL4) TO ED-QTY-TOTAL
+              MOVE ED-QTY-TOTAL TO L-CT4
+           END-IF
+           IF WS-COL5 NOT > LG-PARTS
+              MOVE COL-TOTAL(WS-COL5) TO ED-QTY-TOTAL
+              MOVE ED-QTY-TOTAL TO L-CT5
+           END-IF
+
+           MOVE WS-GRAND-TOTAL TO ED-QTY-TOTAL
+           MOVE ED-QTY-TOTAL TO L-CT-TOTAL
+
+           WRITE ENR-FSTAT FROM L-COLTOTAL
+           .
+
+      *** EXPORT DELIMITE (PIPE) DE LA MATRICE PIECE/FOURNISSEUR      ***
+       WRITE-CSV-MATRIX.
+           PERFORM WRITE-CSV-HEADER
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > LG-SUP
+               PERFORM WRITE-CSV-ROW
+           END-PERFORM
+           .
+
+       WRITE-CSV-HEADER.
+           MOVE SPACES TO CSV-LINE
+           MOVE 1 TO CSV-PTR
+           STRING 'SUPPLIER' DELIMITED BY SIZE
+             INTO CSV-LINE WITH POINTER CSV-PTR
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > LG-PARTS
+               STRING '|' DELIMITED BY SIZE
+                      FUNCTION TRIM(TAB-PNAME(WS-J)) DELIMITED BY SIZE
+                 INTO CSV-LINE WITH POINTER CSV-PTR
+           END-PERFORM
+           STRING '|TOTAL' DELIMITED BY SIZE
+             INTO CSV-LINE WITH POINTER CSV-PTR
+           WRITE ENR-FSTATCSV FROM CSV-LINE
+           .
+
+       WRITE-CSV-ROW.
+           MOVE SPACES TO CSV-LINE
+           MOVE 1 TO CSV-PTR
+           STRING FUNCTION TRIM(TAB-SNAME(WS-I)) DELIMITED BY SIZE
+             INTO CSV-LINE WITH POINTER CSV-PTR
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > LG-PARTS
+               IF QTY-WAS-SUPPLIED(WS-I, WS-J)
+                  MOVE QTY-VALUE(WS-I, WS-J) TO WS-CSV-CELL
+               ELSE
+                  MOVE 'N/S' TO WS-CSV-CELL
+               END-IF
+               STRING '|' DELIMITED BY SIZE
+                      WS-CSV-CELL DELIMITED BY SPACE
+                 INTO CSV-LINE WITH POINTER CSV-PTR
+           END-PERFORM
+           MOVE QTY-ROW-TOTAL(WS-I) TO ED-QTY-TOTAL
+           STRING '|' DELIMITED BY SIZE
+                  ED-QTY-TOTAL DELIMITED BY SIZE
+             INTO CSV-LINE WITH POINTER CSV-PTR
+           WRITE ENR-FSTATCSV FROM CSV-LINE
+           .
+
+      *** SECTION INVENTAIRE - REORDER POINT / LEAD TIME ***
+       PRINT-INVENTORY.
+           WRITE ENR-FSTAT FROM L-TIRET
+           WRITE ENR-FSTAT FROM L-INV-HDR
+           WRITE ENR-FSTAT FROM L-TIRET
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > LG-PARTS
+               MOVE TAB-PNO(WS-I)      TO L-INV-NO
+               MOVE TAB-PNAME(WS-I)    TO L-INV-NAME
+               MOVE TAB-REORDER(WS-I)  TO ED-REORDER
+               MOVE ED-REORDER         TO L-INV-REORD
+               MOVE TAB-LEADTIME(WS-I) TO ED-LEADTIME
+               MOVE ED-LEADTIME        TO L-INV-LEAD
+               WRITE ENR-FSTAT FROM L-INV-ROW
+           END-PERFORM
+           WRITE ENR-FSTAT FROM L-TIRET
+           .
+
+       REMPLIS-QTY-TABLE.
+           PERFORM OPEN-CURS1
+           INITIALIZE  ST-SUP
+           INITIALIZE  ST-PARTS
+           INITIALIZE  ST-PARTSUPP
+           PERFORM FETCH-CURS1
+           PERFORM TEST-SQLCODE
+           MOVE 1 TO WS-I
+           PERFORM UNTIL SQLCODE NOT EQUAL ZERO
+
+             MOVE TAB-SNO(WS-I) TO SNO-CUR
+             PERFORM UNTIL SUP-SNO NOT EQUAL SNO-CUR OR
+                                             SQLCODE NOT EQUAL ZERO
+                 MOVE  1 TO WS-J
+                     PERFORM UNTIL WS-J > LG-PARTS OR
+                                           SUP-SNO NOT EQUAL SNO-CUR
+                       MOVE TAB-PNO(WS-J) TO PNO-CUR
+                       IF PARTS-PNO EQUAL  PNO-CUR
+                           MOVE PARTSUPP-QTY TO QTY-VALUE(WS-I, WS-J)
+                           SET QTY-WAS-SUPPLIED(WS-I, WS-J) TO TRUE
+                           INITIALIZE  ST-SUP
+                           INITIALIZE  ST-PARTS
+                           INITIALIZE  ST-PARTSUPP
+                           PERFORM FETCH-CURS1
+                           PERFORM TEST-SQLCODE
+                       END-IF
+                       ADD 1 TO WS-J
+                      END-PERFORM
+
+              END-PERFORM
+              ADD 1 TO WS-I
+           END-PERFORM
+           PERFORM CLOSE-CURS1
+           .
+       CLOSE-FSTAT.
+           CLOSE FSTAT
+           CLOSE FSTATCSV
+           .
+       OPEN-FSTAT.
+           OPEN OUTPUT FSTAT
+           OPEN OUTPUT FSTATCSV
+           .
