@@ -15,13 +15,23 @@
        
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT FEXT ASSIGN TO FICEXT.
-       
+           SELECT FEXT    ASSIGN TO FICEXT.
+           SELECT FEXTCSV ASSIGN TO FICEXTCSV.
+           SELECT FNOITM  ASSIGN TO FICNOITM.
+
        DATA DIVISION.
        FILE SECTION.
       *** DECLARATION ENREGISTREMENTS FICHIER ***
        FD FEXT.
        01 ENR-FEXT PIC X(299).
+
+      ** FEXTCSV - PIPE-DELIMITED VARIANT OF EXTRACT.DATA **
+       FD FEXTCSV.
+       01 ENR-FEXTCSV PIC X(400).
+
+      ** FNOITM - DATA-QUALITY LISTING OF ORDERS WITH NO ITEMS ROWS **
+       FD FNOITM.
+       01 ENR-NOITM PIC X(80).
        
        WORKING-STORAGE SECTION.
       *** INSERT DES DECLARATIONS SQL ***
@@ -51,25 +61,43 @@
                JOIN API10.DEPTS D ON D.DEPT = E.DEPT
                ORDER BY O.O_NO ASC, I.P_NO ASC
            END-EXEC.
-       
+
+      *** DECLARATION DU CURSEUR ORDERS SANS ITEMS ***
+           EXEC SQL
+               DECLARE CURS2 CURSOR
+               FOR
+               SELECT
+               O.O_NO, O.O_DATE
+               FROM API10.ORDERS O
+               WHERE NOT EXISTS
+                  (SELECT 1 FROM API10.ITEMS I WHERE I.O_NO = O.O_NO)
+               ORDER BY O.O_NO ASC
+           END-EXEC.
+
       *** VARIABLES FONCTION ABEND-PROG ***
        77 WS-ANO PIC 9 VALUE ZERO.
        77 WS-VAR PIC 9 VALUE ZERO.
+       77 WS-ABEND-CODE PIC 9(02) VALUE 0.
        
       *** VARIABLES EDITION ***
-       77 WR-ITE-QUANTITY PIC X(2).
+      *** ITE-QUANTITY DCLGEN  PIC S9(2) USAGE DISPLAY.    ***
+      *** KEPT SIGNED (NOT PIC X) SO RETURN/CREDIT LINES   ***
+      *** CARRY THEIR SIGN THROUGH THE EXTRACT.DATA FILE   ***
+       77 WR-ITE-QUANTITY PIC S9(2).
       *** ITE-PRICE DCLGEN  PIC S9(3)V9(2) USAGE COMP-3. ***
        77 WR-ITE-PRICE    PIC X(6).
        77 WR-EMP-COM      PIC X(4).
        77 NC-ITE-PRICE    PIC S9(3)V9(2).
        77 ED-ITE-PRICE    PIC 999V99.
        77 ED-EMP-COM      PIC 9V99.
+      *** QUANTITY, SIGNED, FOR THE PIPE-DELIMITED CSV EXPORT ***
+       77 ED-ITE-QUANTITY PIC -9(2).
        77 WR-ORD-O-NO     PIC X(3).
        77 WR-DATAF        PIC X(299).
        
        01 LIGNE.
           05 L-P-NO        PIC X(3) .
-          05 L-QUANTITY    PIC X(2) .
+          05 L-QUANTITY    PIC S9(2).
           05 L-PRICE       PIC X(6) .
           05 L-DESCRIPTION PIC X(30) .
           05 L-O-NO        PIC X(3) .
@@ -84,7 +112,17 @@
           05 L-COM         PIC X(4).
           05 L-DNAME       PIC X(20).
           05 FILLER        PIC X(28).
-       
+
+       01 L-NOITM.
+          05 L-NOITM-TITLE PIC X(21) VALUE 'ORDER WITH NO ITEMS:'.
+          05 L-NOITM-ONO   PIC X(3).
+          05 L-NOITM-DATE  PIC X(10).
+          05 FILLER        PIC X(46) VALUE SPACES.
+
+       77 CNT-NOITM PIC 9(4) VALUE 0.
+
+       77 CSV-LINE PIC X(400).
+
        PROCEDURE DIVISION.
       *** PARTIE 1 ALIMENTATION DU FICHIER EXTRACT.DATA ***
             PERFORM OPEN-FEXT
@@ -98,7 +136,20 @@
             END-PERFORM
             PERFORM CLOSE-CURS
             PERFORM CLOSE-FEXT
-      *** PARTIE 2 ALIMENTATION DU FICHIER FACTURES.DATA ***
+      *** PARTIE 2 DATA-QUALITY : ORDERS WITH NO ITEMS ROWS ***
+            PERFORM OPEN-NOITM
+            PERFORM OPEN-CURS2
+            PERFORM FETCH-CURS2
+            PERFORM TEST-SQLCODE
+            PERFORM UNTIL SQLCODE NOT EQUAL ZERO
+               PERFORM WRITE-NOITM
+               ADD 1 TO CNT-NOITM
+               PERFORM FETCH-CURS2
+               PERFORM TEST-SQLCODE
+            END-PERFORM
+            PERFORM CLOSE-CURS2
+            PERFORM CLOSE-NOITM
+            DISPLAY 'ORDERS WITH NO ITEMS : ' CNT-NOITM
             GOBACK.
 				
       ********************************************
@@ -106,8 +157,10 @@
       ********************************************
        CLOSE-FEXT.
            CLOSE FEXT.
+           CLOSE FEXTCSV.
        OPEN-FEXT.
            OPEN OUTPUT FEXT.
+           OPEN OUTPUT FEXTCSV.
        CLOSE-CURS.
            EXEC SQL CLOSE CURS END-EXEC.
        OPEN-CURS.
@@ -140,9 +193,11 @@
                     DISPLAY 'WARNING : ' SQLCODE
                WHEN OTHER
                     DISPLAY 'ANOMALIE GRAVE : ' SQLCODE
+                    MOVE 10 TO WS-ABEND-CODE
                     PERFORM ABEND-PROG
            END-EVALUATE.
        ABEND-PROG.
+           DISPLAY 'ABEND CODE : ' WS-ABEND-CODE
            COMPUTE WS-ANO = WS-ANO / WS-VAR.
        WRITE-FEXT.
       *** TRAITEMENT COMPATIBILITE DONNEES ***
@@ -174,12 +229,51 @@
            MOVE WR-EMP-COM              TO L-COM
            MOVE DEP-DNAME-TEXT(1:DEP-DNAME-LEN)         TO L-DNAME
            WRITE ENR-FEXT FROM LIGNE BEFORE ADVANCING 1 LINES
+           PERFORM WRITE-FEXTCSV
            PERFORM CLEAN-L
            .
+
+       WRITE-FEXTCSV.
+           MOVE SPACES TO CSV-LINE
+           MOVE L-QUANTITY TO ED-ITE-QUANTITY
+           STRING
+               L-P-NO        DELIMITED BY SIZE
+               '|'           DELIMITED BY SIZE
+               ED-ITE-QUANTITY DELIMITED BY SIZE
+               '|'           DELIMITED BY SIZE
+               L-PRICE       DELIMITED BY SIZE
+               '|'           DELIMITED BY SIZE
+               L-DESCRIPTION DELIMITED BY SPACE
+               '|'           DELIMITED BY SIZE
+               L-O-NO        DELIMITED BY SIZE
+               '|'           DELIMITED BY SIZE
+               L-O-DATE      DELIMITED BY SIZE
+               '|'           DELIMITED BY SIZE
+               L-COMPANY     DELIMITED BY SPACE
+               '|'           DELIMITED BY SIZE
+               L-ADDRESS     DELIMITED BY SPACE
+               '|'           DELIMITED BY SIZE
+               L-CITY        DELIMITED BY SPACE
+               '|'           DELIMITED BY SIZE
+               L-ZIP         DELIMITED BY SIZE
+               '|'           DELIMITED BY SIZE
+               L-STATE       DELIMITED BY SIZE
+               '|'           DELIMITED BY SIZE
+               L-LNAME       DELIMITED BY SPACE
+               '|'           DELIMITED BY SIZE
+               L-FNAME       DELIMITED BY SPACE
+               '|'           DELIMITED BY SIZE
+               L-COM         DELIMITED BY SIZE
+               '|'           DELIMITED BY SIZE
+               L-DNAME       DELIMITED BY SPACE
+               INTO CSV-LINE
+           END-STRING
+           WRITE ENR-FEXTCSV FROM CSV-LINE BEFORE ADVANCING 1 LINES
+           .
 			  
        CLEAN-L.
            MOVE SPACES TO L-P-NO
-           MOVE SPACES TO L-QUANTITY
+           MOVE ZERO   TO L-QUANTITY
            MOVE SPACES TO L-PRICE
            MOVE SPACES TO L-DESCRIPTION
            MOVE SPACES TO L-O-NO
@@ -194,3 +288,24 @@
            MOVE SPACES TO L-COM
            MOVE SPACES TO L-DNAME
            .
+
+       CLOSE-NOITM.
+           CLOSE FNOITM.
+       OPEN-NOITM.
+           OPEN OUTPUT FNOITM.
+       CLOSE-CURS2.
+           EXEC SQL CLOSE CURS2 END-EXEC.
+       OPEN-CURS2.
+           EXEC SQL OPEN CURS2 END-EXEC.
+       FETCH-CURS2.
+           EXEC SQL
+               FETCH CURS2
+               INTO
+               :ORD-O-NO,
+               :ORD-O-DATE
+           END-EXEC.
+       WRITE-NOITM.
+           MOVE ORD-O-NO  TO L-NOITM-ONO
+           MOVE ORD-O-DATE TO L-NOITM-DATE
+           WRITE ENR-NOITM FROM L-NOITM BEFORE ADVANCING 1 LINES
+           .
