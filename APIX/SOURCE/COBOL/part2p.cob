@@ -1,228 +1,517 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.      PART2P.
-       AUTHOR.         HINKOKO.
-      **********************************************************
-      *     THIS PROGRAM IS INTENDED TO :                      *
-      *      - INSERT NEW SALES IN DB2                         *
-      *       - PERFORM A SYNCHRONIZED READ ON ASIA AND        *
-      *       - EUROPEAN SALES                                 *
-      **********************************************************
-       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-              SELECT VENTEU ASSIGN TO FVENTEU.
-              SELECT VENTAS ASSIGN TO FVENTAS.
-      ******************************************
-       DATA DIVISION.
-       FILE SECTION.
-       FD VENTAS.
-       COPY VTAS.
-       
-       FD VENTEU.
-       COPY VTEU.
-       
-       WORKING-STORAGE SECTION.
-       COPY VTSTRUCT.
-       
-      *** VARS CLASSIQUES ***
-       77 WS-VENTEU       PIC 9     VALUE 0.
-            88 FF-VENTEU            VALUE 1.
-       77 WS-VENTAS       PIC 9     VALUE 0.
-            88 FF-VENTAS            VALUE 1.
-       77 WS-ANO          PIC 9.
-       77 WS-VAR          PIC 9     VALUE 0.
-       01 ED-SQLCODE      PIC +Z(8)9.
-       77 WS-MSG          PIC X(20) VALUE 'DEFAULT MSG'.
-       
-       77 EU-CMD-CURR     PIC 9(3).
-       77 AS-CMD-CURR     PIC 9(3).
-       77 CUST-COMM       PIC 9(8)V9(2).
-       77 CUST-COMM-TOTAL PIC 9(8)V9(2).
-       77 CUST-COMM-UP    PIC S9(8)V9(2) USAGE COMP-3.
-       77 WS-PRICE        PIC S9(3)V9(2).
-       77 SEP             PIC X(20)      VALUE ALL SPACES.
-      ***  SS PROG  ***
-       77 WS-DATEPROG     PIC X(8) VALUE 'CONVDATE'.
-       77 WS-FORMAT       PIC X(2) VALUE 'US'.
-      *****************       DB2      ***************
-           EXEC SQL INCLUDE SQLCA    END-EXEC
-           EXEC SQL INCLUDE ORD      END-EXEC
-           EXEC SQL INCLUDE ITE      END-EXEC
-           EXEC SQL INCLUDE PRO      END-EXEC
-           EXEC SQL INCLUDE CUS      END-EXEC
-      ***********************************************
-       PROCEDURE DIVISION.
-           OPEN INPUT VENTEU VENTAS
-           PERFORM LECT-VENTEU
-           PERFORM LECT-VENTAS
-           DISPLAY 'CMD EUROPE N  ' EU-O-NO
-           DISPLAY 'CMD ASIA   N  ' AS-O-NO
-       
-           PERFORM UNTIL FF-VENTEU AND FF-VENTAS
-              PERFORM EVAL-SALES-FILES
-           END-PERFORM
-       
-           CLOSE VENTEU VENTAS
-       
-           GOBACK.
-       
-      *** PARAGRAPHS ***
-       LECT-VENTEU.
-           READ VENTEU AT END
-              SET  FF-VENTEU TO TRUE
-              MOVE 999      TO EU-O-NO
-              DISPLAY 'FIN FICHIER VENTE EUROPE'
-           END-READ.
-       
-       LECT-VENTAS.
-           READ VENTAS AT END
-              SET  FF-VENTAS TO TRUE
-              MOVE 999       TO AS-O-NO
-              DISPLAY 'FIN FICHIER VENTE ASIE'
-           END-READ.
-       
-       EVAL-SALES-FILES.
-           EVALUATE TRUE
-                WHEN EU-O-NO < AS-O-NO
-                    MOVE ENR-VENTES-EU TO ENR-VENTE-ST
-                    PERFORM UPDATE-ORDER
-                    PERFORM TRAIT-EU
-                WHEN EU-O-NO > AS-O-NO
-                    MOVE ENR-VENTES-AS TO ENR-VENTE-ST
-                    PERFORM UPDATE-ORDER
-                    PERFORM TRAIT-AS
-                WHEN OTHER
-                    MOVE ENR-VENTES-EU TO ENR-VENTE-ST
-                    PERFORM UPDATE-ORDER
-                    PERFORM TRAIT-EU
-                    PERFORM TRAIT-AS
-                END-EVALUATE.
-       
-       FETCH-PRICE.
-           MOVE ENR-P-NO TO PRO-P-NO
-           EXEC SQL
-              SELECT PRICE
-              INTO :PRO-PRICE
-              FROM APIX.PRODUCTS
-              WHERE P_NO = :PRO-P-NO
-           END-EXEC
-           MOVE 'FETCH PRICE ' TO WS-MSG
-           PERFORM TEST-SQLCODE
-           .
-       
-       TRAIT-EU.
-           DISPLAY 'EU-O-NO ' EU-O-NO
-       
-           INITIALIZE ENR-VENTE-ST
-           INITIALIZE CUST-COMM-TOTAL
-       
-           MOVE EU-O-NO TO EU-CMD-CURR
-       
-           PERFORM UNTIL EU-CMD-CURR NOT = EU-O-NO OR FF-VENTEU
-       
-               MOVE ENR-VENTES-EU TO ENR-VENTE-ST
-               PERFORM UPDATE-ITEMS
-               PERFORM LECT-VENTEU
-       
-           END-PERFORM
-           PERFORM UPDATE-CA-CUSTOMER
-           .
-       
-       TRAIT-AS.
-           DISPLAY 'AS-O-NO ' AS-O-NO
-       
-           INITIALIZE ENR-VENTE-ST
-           INITIALIZE CUST-COMM-TOTAL
-       
-           MOVE AS-O-NO TO AS-CMD-CURR
-       
-           PERFORM UNTIL AS-CMD-CURR NOT = AS-O-NO OR FF-VENTAS
-       
-               MOVE ENR-VENTES-AS TO ENR-VENTE-ST
-               PERFORM UPDATE-ITEMS
-               PERFORM LECT-VENTAS
-       
-           END-PERFORM
-           PERFORM UPDATE-CA-CUSTOMER
-           .
-       
-       
-       UPDATE-ORDER.
-           CALL WS-DATEPROG USING ENR-O-DATE WS-FORMAT
-       
-           MOVE ENR-O-NO     TO ORD-O-NO
-           MOVE ENR-E-NO     TO ORD-S-NO
-           MOVE ENR-C-NO     TO ORD-C-NO
-           MOVE ENR-O-DATE   TO ORD-O-DATE
-       
-           EXEC SQL
-             INSERT INTO
-                   APIX.ORDERS(O_NO, S_NO, C_NO, O_DATE)
-             VALUES (:ORD-O-NO, :ORD-S-NO, :ORD-C-NO, :ORD-O-DATE)
-           END-EXEC
-           PERFORM TEST-SQLCODE
-           .
-       
-       UPDATE-ITEMS.
-           MOVE ENR-PRICE TO WS-PRICE
-           IF WS-PRICE = 0 THEN
-              PERFORM FETCH-PRICE
-              MOVE PRO-PRICE TO ENR-PRICE
-           END-IF
-       
-           MOVE ENR-O-NO       TO ITE-O-NO
-           MOVE ENR-P-NO       TO ITE-P-NO
-           MOVE ENR-QUANTITY   TO ITE-QUANTITY
-           MOVE ENR-PRICE      TO ITE-PRICE
-       
-           EXEC SQL
-              INSERT INTO
-              APIX.ITEMS(O_NO, P_NO, QUANTITY, PRICE)
-              VALUES (:ITE-O-NO, :ITE-P-NO, :ITE-QUANTITY, :ITE-PRICE)
-           END-EXEC
-           MOVE 'UPDATING ITEMS' TO WS-MSG
-           PERFORM TEST-SQLCODE
-           PERFORM CUMUL-CA-CUSTOMER
-           .
-       
-       CUMUL-CA-CUSTOMER.
-           COMPUTE CUST-COMM = ENR-PRICE * ENR-QUANTITY
-           ADD CUST-COMM TO CUST-COMM-TOTAL
-           .
-       
-       UPDATE-CA-CUSTOMER.
-           MOVE CUST-COMM-TOTAL TO CUST-COMM-UP
-           MOVE ORD-C-NO  TO CUS-C-NO
-           EXEC SQL
-             UPDATE APIX.CUSTOMERS
-             SET BALANCE = BALANCE + :CUST-COMM-UP
-             WHERE C_NO = :CUS-C-NO
-           END-EXEC
-           PERFORM TEST-SQLCODE
-           .
-       
-       TEST-SQLCODE.
-           EVALUATE TRUE
-                WHEN SQLCODE = ZERO
-                   CONTINUE
-                WHEN SQLCODE = -803
-                   DISPLAY
-                     'ERREUR INSERT : DOUBLON SUR CODE '
-                WHEN SQLCODE > ZERO
-                   IF SQLCODE = +100
-                     DISPLAY  'CODE XX INTROUVABLE POUR OPERATION '
-                   END-IF
-                   MOVE SQLCODE TO ED-SQLCODE
-                   DISPLAY 'WARNING : ' ED-SQLCODE
-                WHEN OTHER
-                   DISPLAY 'MSG -> ' WS-MSG
-                   MOVE SQLCODE TO ED-SQLCODE
-                   DISPLAY 'ANOMALIE ' ED-SQLCODE
-                   PERFORM ABEND-PROG
-            END-EVALUATE.
-       
-       ABEND-PROG.
-           EXEC SQL ROLLBACK END-EXEC
-           DISPLAY 'ROLLING BACK TO PREV TABLE STATE'
-           COMPUTE WS-ANO = 1 / WS-ANO.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      PART2P.
+       AUTHOR.         HINKOKO.
+      **********************************************************
+      *     THIS PROGRAM IS INTENDED TO :                      *
+      *      - INSERT NEW SALES IN DB2                         *
+      *       - PERFORM A SYNCHRONIZED READ ON ASIA AND        *
+      *       - EUROPEAN SALES                                 *
+      **********************************************************
+       
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT VENTEU ASSIGN TO FVENTEU.
+              SELECT VENTAS ASSIGN TO FVENTAS.
+              SELECT VENTAM ASSIGN TO FVENTAM.
+              SELECT FAUDIT ASSIGN TO FICAUDIT.
+              SELECT FCHKPT ASSIGN TO FICCHKPT
+              FILE STATUS IS FS-CHKPT.
+      ******************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD VENTAS.
+       COPY VTAS.
+
+       FD VENTEU.
+       COPY VTEU.
+
+       FD VENTAM.
+       COPY VTAM.
+
+      ** FAUDIT - rejected and noteworthy sales lines land here **
+       FD FAUDIT.
+       01 ENR-AUDIT       PIC X(80).
+
+      ** FCHKPT - last successfully-processed EU/AS order pair, for      **
+      ** restarting the batch without reprocessing from the top         **
+       FD FCHKPT.
+       01 ENR-CHKPT       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      ** AUDIT LOG RECORD LAYOUT **
+       01 AUDIT-HEAD      PIC X(30) VALUE
+             "PART2P SALES AUDIT/REJECT LOG".
+       01 AUDIT-FOOT-HEAD PIC X(28) VALUE "REJECT SUMMARY BY REASON :".
+       COPY LOADLOG.
+      ** AUD-PRICE-ED - holds the backfilled price in edited form before **
+      ** it is copied into LOGREC-DETAIL, which is plain PIC X          **
+       01 AUD-PRICE-ED    PIC Z(4)9.99.
+       77 CNT-AUDIT-TOTAL PIC 9(4)  VALUE 0.
+       77 CNT-PRICE-BACKFILLS PIC 9(4) VALUE 0.
+       COPY VTSTRUCT.
+
+      *** VARS CLASSIQUES ***
+       77 WS-VENTEU       PIC 9     VALUE 0.
+            88 FF-VENTEU            VALUE 1.
+       77 WS-VENTAS       PIC 9     VALUE 0.
+            88 FF-VENTAS            VALUE 1.
+       77 WS-VENTAM       PIC 9     VALUE 0.
+            88 FF-VENTAM            VALUE 1.
+       01 ED-SQLCODE      PIC +Z(8)9.
+       77 WS-MSG          PIC X(20) VALUE 'DEFAULT MSG'.
+
+      ** REC-FLAG - did the last DB2 operation for this record succeed? **
+       77 REC-FLAG        PIC 9     VALUE 1.
+            88 REC-OK               VALUE 1.
+            88 REC-KO               VALUE 0.
+      ** SKIP-FLAG - the order itself was rejected, skip its item lines **
+       77 SKIP-FLAG       PIC 9     VALUE 0.
+            88 SKIP-ORDER           VALUE 1.
+      ** SKIP-ITEM-FLAG - the price backfill failed, skip this item line **
+       77 SKIP-ITEM-FLAG  PIC 9     VALUE 0.
+            88 SKIP-ITEM            VALUE 1.
+       77 CNT-REJECTS     PIC 9(4)  VALUE 0.
+       77 CNT-ORDER-COLLISIONS PIC 9(4) VALUE 0.
+
+      ** RECONCILIATION COUNTERS - LINES READ VS ROWS ACTUALLY INSERTED **
+       77 CNT-EU-READ        PIC 9(5) VALUE 0.
+       77 CNT-AS-READ        PIC 9(5) VALUE 0.
+       77 CNT-AM-READ        PIC 9(5) VALUE 0.
+       77 CNT-ORDERS-INSERTED PIC 9(5) VALUE 0.
+       77 CNT-ITEMS-INSERTED  PIC 9(5) VALUE 0.
+       77 CNT-RETURNS         PIC 9(4) VALUE 0.
+
+      ** CHECKPOINT RECORD - LAST EU/AS ORDER NO SUCCESSFULLY PROCESSED **
+       01 ST-CHKPT.
+          05 CHK-EU-NO    PIC 9(03).
+          05 CHK-AS-NO    PIC 9(03).
+          05 CHK-AM-NO    PIC 9(03).
+          05 FILLER       PIC X(71).
+       77 FS-CHKPT        PIC 99    VALUE 0.
+
+       77 EU-CMD-CURR     PIC 9(3).
+       77 AS-CMD-CURR     PIC 9(3).
+       77 AM-CMD-CURR     PIC 9(3).
+       77 MIN-O-NO        PIC 9(3).
+       77 MATCH-CNT       PIC 9.
+       77 CUST-COMM       PIC 9(8)V9(2).
+       77 CUST-COMM-TOTAL PIC 9(8)V9(2).
+       77 CUST-RETURN-TOTAL PIC S9(8)V9(2) VALUE 0.
+       77 CUST-COMM-UP    PIC S9(8)V9(2) USAGE COMP-3.
+       77 WS-PRICE        PIC S9(3)V9(2).
+       77 SEP             PIC X(20)      VALUE ALL SPACES.
+      ***  SS PROG  ***
+       77 WS-DATEPROG     PIC X(8) VALUE 'CONVDATE'.
+       77 WS-FORMAT       PIC X(2) VALUE 'US'.
+      *****************       DB2      ***************
+           EXEC SQL INCLUDE SQLCA    END-EXEC
+           EXEC SQL INCLUDE ORD      END-EXEC
+           EXEC SQL INCLUDE ITE      END-EXEC
+           EXEC SQL INCLUDE PRO      END-EXEC
+           EXEC SQL INCLUDE CUS      END-EXEC
+      ***********************************************
+       PROCEDURE DIVISION.
+           OPEN INPUT VENTEU VENTAS VENTAM
+           OPEN OUTPUT FAUDIT
+           MOVE "ORDER NO.  " TO LOGREC-LABEL
+           WRITE ENR-AUDIT FROM AUDIT-HEAD
+           PERFORM LECT-VENTEU
+           PERFORM LECT-VENTAS
+           PERFORM LECT-VENTAM
+           PERFORM READ-CHECKPOINT
+           PERFORM SKIP-TO-CHECKPOINT
+           DISPLAY 'CMD EUROPE N  ' EU-O-NO
+           DISPLAY 'CMD ASIA   N  ' AS-O-NO
+           DISPLAY 'CMD AMERICAS N' AM-O-NO
+
+           PERFORM UNTIL FF-VENTEU AND FF-VENTAS AND FF-VENTAM
+              PERFORM EVAL-SALES-FILES
+              PERFORM WRITE-CHECKPOINT
+           END-PERFORM
+
+           CLOSE VENTEU VENTAS VENTAM
+           PERFORM WRITE-AUDIT-FOOTER
+           CLOSE FAUDIT
+           DISPLAY 'REJECTED/SKIPPED RECORDS : ' CNT-REJECTS
+           DISPLAY 'ORDER NO COLLISIONS      : ' CNT-ORDER-COLLISIONS
+           DISPLAY 'PRICES BACKFILLED        : ' CNT-PRICE-BACKFILLS
+           DISPLAY 'RETURN/CREDIT LINES      : ' CNT-RETURNS
+           DISPLAY '---- RECORD COUNT RECONCILIATION ----'
+           DISPLAY 'EU LINES READ            : ' CNT-EU-READ
+           DISPLAY 'AS LINES READ            : ' CNT-AS-READ
+           DISPLAY 'AM LINES READ            : ' CNT-AM-READ
+           DISPLAY 'ORDERS INSERTED          : ' CNT-ORDERS-INSERTED
+           DISPLAY 'ITEMS INSERTED           : ' CNT-ITEMS-INSERTED
+
+           GOBACK.
+       
+      *** PARAGRAPHS ***
+       LECT-VENTEU.
+           READ VENTEU
+              AT END
+                 SET  FF-VENTEU TO TRUE
+                 MOVE 999      TO EU-O-NO
+                 DISPLAY 'FIN FICHIER VENTE EUROPE'
+              NOT AT END
+                 ADD 1 TO CNT-EU-READ
+           END-READ.
+
+       LECT-VENTAS.
+           READ VENTAS
+              AT END
+                 SET  FF-VENTAS TO TRUE
+                 MOVE 999       TO AS-O-NO
+                 DISPLAY 'FIN FICHIER VENTE ASIE'
+              NOT AT END
+                 ADD 1 TO CNT-AS-READ
+           END-READ.
+
+       LECT-VENTAM.
+           READ VENTAM
+              AT END
+                 SET  FF-VENTAM TO TRUE
+                 MOVE 999       TO AM-O-NO
+                 DISPLAY 'FIN FICHIER VENTE AMERIQUE'
+              NOT AT END
+                 ADD 1 TO CNT-AM-READ
+           END-READ.
+
+      ** READ-CHECKPOINT - loads the last committed EU/AS/AM order       **
+      ** triple, if a checkpoint from a prior run exists                 **
+       READ-CHECKPOINT.
+           MOVE ZERO TO CHK-EU-NO CHK-AS-NO CHK-AM-NO
+           OPEN INPUT FCHKPT
+           IF FS-CHKPT = 0
+              READ FCHKPT INTO ST-CHKPT
+              CLOSE FCHKPT
+           ELSE
+              DISPLAY 'NO CHECKPOINT FOUND, STARTING FROM THE TOP'
+           END-IF
+           .
+
+      ** SKIP-TO-CHECKPOINT - discards already-processed orders on a     **
+      ** restart instead of reprocessing them                           **
+       SKIP-TO-CHECKPOINT.
+           PERFORM UNTIL EU-O-NO NOT < CHK-EU-NO OR FF-VENTEU
+              PERFORM LECT-VENTEU
+           END-PERFORM
+           PERFORM UNTIL AS-O-NO NOT < CHK-AS-NO OR FF-VENTAS
+              PERFORM LECT-VENTAS
+           END-PERFORM
+           PERFORM UNTIL AM-O-NO NOT < CHK-AM-NO OR FF-VENTAM
+              PERFORM LECT-VENTAM
+           END-PERFORM
+           .
+
+      ** WRITE-CHECKPOINT - records the next EU/AS/AM order triple to    **
+      ** resume from if this run is interrupted                          **
+       WRITE-CHECKPOINT.
+           MOVE EU-O-NO TO CHK-EU-NO
+           MOVE AS-O-NO TO CHK-AS-NO
+           MOVE AM-O-NO TO CHK-AM-NO
+           OPEN OUTPUT FCHKPT
+           WRITE ENR-CHKPT FROM ST-CHKPT
+           CLOSE FCHKPT
+           .
+
+      ** FIND-MIN-ORDER - locates the lowest pending order number across  **
+      ** the three feeds, and how many feeds currently share it          **
+       FIND-MIN-ORDER.
+           MOVE EU-O-NO TO MIN-O-NO
+           IF AS-O-NO < MIN-O-NO
+              MOVE AS-O-NO TO MIN-O-NO
+           END-IF
+           IF AM-O-NO < MIN-O-NO
+              MOVE AM-O-NO TO MIN-O-NO
+           END-IF
+
+           MOVE 0 TO MATCH-CNT
+           IF EU-O-NO = MIN-O-NO
+              ADD 1 TO MATCH-CNT
+           END-IF
+           IF AS-O-NO = MIN-O-NO
+              ADD 1 TO MATCH-CNT
+           END-IF
+           IF AM-O-NO = MIN-O-NO
+              ADD 1 TO MATCH-CNT
+           END-IF
+           .
+
+      ** EVAL-SALES-FILES - three-way synchronized read across EU/AS/AM; **
+      ** two or more feeds sharing the current minimum order number is a **
+      ** genuine data problem between independently-numbered feeds, not  **
+      ** a shared order, so it gets flagged rather than merged           **
+       EVAL-SALES-FILES.
+           PERFORM FIND-MIN-ORDER
+
+           IF MATCH-CNT > 1
+              DISPLAY 'WARNING: ORDER NO COLLISION ' MIN-O-NO
+              ADD 1 TO CNT-ORDER-COLLISIONS
+              MOVE 'ORDER NO COLLISION' TO WS-MSG
+              MOVE MIN-O-NO TO ENR-O-NO
+              PERFORM WRITE-AUDIT
+           END-IF
+
+           IF EU-O-NO = MIN-O-NO
+              MOVE ENR-VENTES-EU TO ENR-VENTE-ST
+              PERFORM UPDATE-ORDER
+              PERFORM TRAIT-EU
+           END-IF
+           IF AS-O-NO = MIN-O-NO
+              MOVE ENR-VENTES-AS TO ENR-VENTE-ST
+              PERFORM UPDATE-ORDER
+              PERFORM TRAIT-AS
+           END-IF
+           IF AM-O-NO = MIN-O-NO
+              MOVE ENR-VENTES-AM TO ENR-VENTE-ST
+              PERFORM UPDATE-ORDER
+              PERFORM TRAIT-AM
+           END-IF
+           .
+       
+       FETCH-PRICE.
+           MOVE ENR-P-NO TO PRO-P-NO
+           EXEC SQL
+              SELECT PRICE
+              INTO :PRO-PRICE
+              FROM APIX.PRODUCTS
+              WHERE P_NO = :PRO-P-NO
+           END-EXEC
+           MOVE 'FETCH PRICE ' TO WS-MSG
+           PERFORM TEST-SQLCODE
+           .
+       
+       TRAIT-EU.
+           DISPLAY 'EU-O-NO ' EU-O-NO
+       
+           INITIALIZE ENR-VENTE-ST
+           INITIALIZE CUST-COMM-TOTAL
+           INITIALIZE CUST-RETURN-TOTAL
+       
+           MOVE EU-O-NO TO EU-CMD-CURR
+
+           PERFORM UNTIL EU-CMD-CURR NOT = EU-O-NO OR FF-VENTEU
+
+               MOVE ENR-VENTES-EU TO ENR-VENTE-ST
+               IF NOT SKIP-ORDER
+                  PERFORM UPDATE-ITEMS
+               END-IF
+               PERFORM LECT-VENTEU
+
+           END-PERFORM
+           IF NOT SKIP-ORDER
+              PERFORM UPDATE-CA-CUSTOMER
+           END-IF
+           .
+       
+       TRAIT-AS.
+           DISPLAY 'AS-O-NO ' AS-O-NO
+       
+           INITIALIZE ENR-VENTE-ST
+           INITIALIZE CUST-COMM-TOTAL
+           INITIALIZE CUST-RETURN-TOTAL
+       
+           MOVE AS-O-NO TO AS-CMD-CURR
+
+           PERFORM UNTIL AS-CMD-CURR NOT = AS-O-NO OR FF-VENTAS
+
+               MOVE ENR-VENTES-AS TO ENR-VENTE-ST
+               IF NOT SKIP-ORDER
+                  PERFORM UPDATE-ITEMS
+               END-IF
+               PERFORM LECT-VENTAS
+
+           END-PERFORM
+           IF NOT SKIP-ORDER
+              PERFORM UPDATE-CA-CUSTOMER
+           END-IF
+           .
+
+       TRAIT-AM.
+           DISPLAY 'AM-O-NO ' AM-O-NO
+
+           INITIALIZE ENR-VENTE-ST
+           INITIALIZE CUST-COMM-TOTAL
+           INITIALIZE CUST-RETURN-TOTAL
+
+           MOVE AM-O-NO TO AM-CMD-CURR
+
+           PERFORM UNTIL AM-CMD-CURR NOT = AM-O-NO OR FF-VENTAM
+
+               MOVE ENR-VENTES-AM TO ENR-VENTE-ST
+               IF NOT SKIP-ORDER
+                  PERFORM UPDATE-ITEMS
+               END-IF
+               PERFORM LECT-VENTAM
+
+           END-PERFORM
+           IF NOT SKIP-ORDER
+              PERFORM UPDATE-CA-CUSTOMER
+           END-IF
+           .
+
+
+       UPDATE-ORDER.
+           CALL WS-DATEPROG USING ENR-O-DATE WS-FORMAT
+
+           MOVE ENR-O-NO     TO ORD-O-NO
+           MOVE ENR-E-NO     TO ORD-S-NO
+           MOVE ENR-C-NO     TO ORD-C-NO
+           MOVE ENR-O-DATE   TO ORD-O-DATE
+
+           MOVE 'UPDATING ORDERS' TO WS-MSG
+           EXEC SQL
+             INSERT INTO
+                   APIX.ORDERS(O_NO, S_NO, C_NO, O_DATE)
+             VALUES (:ORD-O-NO, :ORD-S-NO, :ORD-C-NO, :ORD-O-DATE)
+           END-EXEC
+           PERFORM TEST-SQLCODE
+
+           MOVE 0 TO SKIP-FLAG
+           IF REC-KO
+              SET SKIP-ORDER TO TRUE
+           ELSE
+              ADD 1 TO CNT-ORDERS-INSERTED
+           END-IF
+           .
+       
+       UPDATE-ITEMS.
+           MOVE 0 TO SKIP-ITEM-FLAG
+           MOVE ENR-PRICE TO WS-PRICE
+           IF WS-PRICE = 0 THEN
+              PERFORM FETCH-PRICE
+              IF REC-OK
+                 MOVE PRO-PRICE TO ENR-PRICE
+                 MOVE ENR-P-NO TO LOGREC-PNO
+                 MOVE PRO-PRICE TO AUD-PRICE-ED
+                 MOVE AUD-PRICE-ED TO LOGREC-DETAIL
+                 MOVE 'PRICE BACKFILLED' TO WS-MSG
+                 PERFORM WRITE-AUDIT
+                 ADD 1 TO CNT-PRICE-BACKFILLS
+              ELSE
+                 SET SKIP-ITEM TO TRUE
+              END-IF
+           END-IF
+
+           IF NOT SKIP-ITEM
+              IF ENR-QUANTITY < 0
+                 MOVE ENR-P-NO TO LOGREC-PNO
+                 MOVE 'RETURN/CREDIT LINE' TO WS-MSG
+                 PERFORM WRITE-AUDIT
+                 ADD 1 TO CNT-RETURNS
+              END-IF
+
+              MOVE ENR-O-NO       TO ITE-O-NO
+              MOVE ENR-P-NO       TO ITE-P-NO
+              MOVE ENR-QUANTITY   TO ITE-QUANTITY
+              MOVE ENR-PRICE      TO ITE-PRICE
+
+              EXEC SQL
+                 INSERT INTO
+                 APIX.ITEMS(O_NO, P_NO, QUANTITY, PRICE)
+                 VALUES (:ITE-O-NO, :ITE-P-NO, :ITE-QUANTITY, :ITE-PRICE)
+              END-EXEC
+              MOVE 'UPDATING ITEMS' TO WS-MSG
+              PERFORM TEST-SQLCODE
+              IF REC-OK
+                 IF ENR-QUANTITY < 0
+                    PERFORM CUMUL-RETURN-CUSTOMER
+                 ELSE
+                    PERFORM CUMUL-CA-CUSTOMER
+                 END-IF
+                 ADD 1 TO CNT-ITEMS-INSERTED
+              END-IF
+           END-IF
+           .
+
+       CUMUL-CA-CUSTOMER.
+           COMPUTE CUST-COMM = ENR-PRICE * ENR-QUANTITY
+           ADD CUST-COMM TO CUST-COMM-TOTAL
+           .
+
+      ** CUMUL-RETURN-CUSTOMER - return/credit lines build up their own   **
+      ** running total instead of being netted straight into the regular **
+      ** customer balance update alongside ordinary sales                **
+       CUMUL-RETURN-CUSTOMER.
+           COMPUTE CUST-RETURN-TOTAL =
+              CUST-RETURN-TOTAL + (ENR-PRICE * ENR-QUANTITY)
+           .
+       
+       UPDATE-CA-CUSTOMER.
+           COMPUTE CUST-COMM-UP = CUST-COMM-TOTAL + CUST-RETURN-TOTAL
+           MOVE ORD-C-NO  TO CUS-C-NO
+           EXEC SQL
+             UPDATE APIX.CUSTOMERS
+             SET BALANCE = BALANCE + :CUST-COMM-UP
+             WHERE C_NO = :CUS-C-NO
+           END-EXEC
+           PERFORM TEST-SQLCODE
+           .
+       
+      ** TEST-SQLCODE - sets REC-OK/REC-KO per the last DB2 call; a bad    **
+      ** record is logged to FAUDIT and skipped instead of ABENDing       **
+       TEST-SQLCODE.
+           SET REC-OK TO TRUE
+           EVALUATE TRUE
+                WHEN SQLCODE = ZERO
+                   CONTINUE
+                WHEN SQLCODE = -803
+                   DISPLAY
+                     'ERREUR INSERT : DOUBLON SUR CODE '
+                   SET REC-KO TO TRUE
+                   PERFORM WRITE-AUDIT
+                   ADD 1 TO CNT-REJECTS
+                WHEN SQLCODE > ZERO
+                   IF SQLCODE = +100
+                     DISPLAY  'CODE XX INTROUVABLE POUR OPERATION '
+                   END-IF
+                   MOVE SQLCODE TO ED-SQLCODE
+                   DISPLAY 'WARNING : ' ED-SQLCODE
+                   SET REC-KO TO TRUE
+                   PERFORM WRITE-AUDIT
+                   ADD 1 TO CNT-REJECTS
+                WHEN OTHER
+                   DISPLAY 'MSG -> ' WS-MSG
+                   MOVE SQLCODE TO ED-SQLCODE
+                   DISPLAY 'ANOMALIE ' ED-SQLCODE
+                   SET REC-KO TO TRUE
+                   PERFORM WRITE-AUDIT
+                   ADD 1 TO CNT-REJECTS
+            END-EVALUATE.
+
+      ** WRITE-AUDIT - logs one rejected/noteworthy order or item line    **
+       WRITE-AUDIT.
+           MOVE ENR-O-NO TO LOGREC-REF
+           MOVE WS-MSG   TO LOGREC-MSG
+           WRITE ENR-AUDIT FROM ST-LOADLOG
+           ADD 1 TO CNT-AUDIT-TOTAL
+           INITIALIZE ST-LOADLOG
+           MOVE "ORDER NO.  " TO LOGREC-LABEL
+           .
+
+      ** WRITE-AUDIT-FOOTER - totals rejects by reason at GOBACK time,    **
+      ** the same per-reason breakdown PART1P/PART1V2 write to FLOG       **
+       WRITE-AUDIT-FOOTER.
+           WRITE ENR-AUDIT FROM AUDIT-FOOT-HEAD
+
+           MOVE 'ORDER NO COLLISION' TO LOGREC-FLABEL
+           MOVE CNT-ORDER-COLLISIONS TO LOGREC-FCOUNT
+           WRITE ENR-AUDIT FROM ST-LOADLOG-FOOT
+
+           MOVE 'PRICE BACKFILLED'   TO LOGREC-FLABEL
+           MOVE CNT-PRICE-BACKFILLS  TO LOGREC-FCOUNT
+           WRITE ENR-AUDIT FROM ST-LOADLOG-FOOT
+
+           MOVE 'RETURN/CREDIT LINE' TO LOGREC-FLABEL
+           MOVE CNT-RETURNS          TO LOGREC-FCOUNT
+           WRITE ENR-AUDIT FROM ST-LOADLOG-FOOT
+
+           MOVE 'REJECTED/SKIPPED'   TO LOGREC-FLABEL
+           MOVE CNT-REJECTS          TO LOGREC-FCOUNT
+           WRITE ENR-AUDIT FROM ST-LOADLOG-FOOT
+
+           MOVE 'TOTAL AUDIT LINES'  TO LOGREC-FLABEL
+           MOVE CNT-AUDIT-TOTAL      TO LOGREC-FCOUNT
+           WRITE ENR-AUDIT FROM ST-LOADLOG-FOOT
+           .
