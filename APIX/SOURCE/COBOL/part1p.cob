@@ -1,216 +1,324 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PART1P.
-       AUTHOR.     HINKOKO.
-      ********************************************************************
-      * 	THIS PROGRAM IS INTENDED TO :                                   *
-      * 		- PARSE CSV FILE FOR PREPARING A DB12 INSERT                 *
-      * 		- CALL A ROUTINE TO CONVERT PRICE IN USD                     *
-      * 		- FORMAT DESCRIPTION PRODUCT IN A NICE CAMEL CASE            *
-      * 		- PERFORM THE DB2 INSERTION                                  *
-      *              - GENERETE AN ERROR LOG FILE                        *
-      ********************************************************************
-       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-          SELECT NEWS ASSIGN TO FICNEWS.
-          SELECT FLOG ASSIGN TO FICLOG.
-      *****************************************
-       DATA DIVISION.
-       FILE SECTION.
-       FD NEWS.
-       01 ENR-NEWS.
-       05 ENR-CSV      PIC X(45).
-    
-       FD FLOG.
-       01 ENR-LOG         PIC X(80).
-      
-       WORKING-STORAGE SECTION.
-      *** variables for holding csv parsing ***
-       01 PROD-NO         PIC X(3).
-       01 PROD-DESC       PIC X(20).
-       01 PROD-PRICE      PIC 9(3)V99.
-       01 PROD-PRICE-CSV  PIC X(6).
-       01 PROD-DEVISE     PIC X(2).
-     
-      *** VARS CLASSIQUES ***
-       77 NEWS-FLAG     PIC 9  VALUE 0.
-          88 FF-NEWS         VALUE 1.
-       77 VALID-DATA    PIC 9.
-          88 DATA-OK         VALUE 1.
-          88 DATA-KO         VALUE 0.
-            
-       77 CSV-LINE      PIC 99 VALUE 0.
-           
-       77 USD-AMOUNT  PIC 9(3)V99.
-       77 WS-ANO      PIC 9 VALUE 0.
-       01 WS-MSG      PIC X(20) VALUE SPACES.
-       01 ED-SQLCODE  PIC +Z(8)9.
-      *** SOUS PROG ***
-       77 WS-SSPROG      PIC X(8) VALUE 'CONVERT'.
-         
-       * VARIABLES FOR STRING MANIPULATION **
-       01 TMP-DESC       PIC X(20).
-       01 FIRST-CHAR     PIC X(20).
-       01 WS-I           PIC 9(2).
-       * LOG FILE ***
-       01 LOG-HEAD        PIC X(27) VALUE "LOG REPORT FOR NEWPRODS.CSV".
-       01 ST-LOG.
-       05 FILLER       PIC X(12) VALUE "CSV LINE N. ".
-       05 LOG-REF-TO   PIC 9(02).
-       05 FILLER       PIC X(02).
-       05 LOG-MSG      PIC X(20).
-       05 FILLER       PIC X(02).
-       05 LOG-PNO      PIC X(03).
-       05 LOG-PDESC    PIC X(30).
-     
-      *************** DB2 *******
-           EXEC SQL INCLUDE SQLCA END-EXEC
-           EXEC SQL INCLUDE PRO END-EXEC
-     
-       PROCEDURE DIVISION.
-           OPEN INPUT NEWS
-           OPEN OUTPUT FLOG
-           WRITE ENR-LOG FROM LOG-HEAD
-     
-           PERFORM LECT-NEWS
-     
-           PERFORM UNTIL FF-NEWS
-     
-           SET DATA-OK TO TRUE
-           PERFORM PARSE-LINE
-     
-           IF PROD-PRICE  > 0 AND DATA-OK
-              MOVE PROD-NO             TO PRO-P-NO
-              MOVE PROD-PRICE          TO PRO-PRICE
-              PERFORM FORMAT-DESC
-              PERFORM INSERT-DB
-           END-IF
-     
-           PERFORM LECT-NEWS
-     
-           END-PERFORM
-     
-           CLOSE NEWS FLOG
-     
-           GOBACK.
-     
-      *** PARAGRAPHS ***
-       LECT-NEWS.
-           ADD 1 TO CSV-LINE
-           READ NEWS AT END
-           SET FF-NEWS TO TRUE
-           DISPLAY 'FIN FICHIER NEWS'
-           END-READ
-           .
-     
-      **** PARSE-LINE - SPLITS THE CSV ; DEMILITED LINE INTO VARIABLES FOR PREPA ***
-       PARSE-LINE.
-           UNSTRING ENR-CSV DELIMITED BY ';'
-           INTO PROD-NO
-                 PROD-DESC
-                 PROD-PRICE-CSV
-                 PROD-DEVISE
-           END-UNSTRING
-     
-      **** Sanity check of variables ***
-           IF LENGTH  OF PROD-NO IS = 3  AND
-           LENGTH  OF PROD-DESC > 0   AND
-           LENGTH  OF PROD-DESC < 31  AND
-           LENGTH  OF PROD-DEVISE = 2 THEN
-           DISPLAY 'ALL FIELDS EXCEPT PRICE ARE GOOD SO FAR '
-           SET DATA-OK TO TRUE
-           PERFORM CHECK-PRICE
-           ELSE
-           SET DATA-KO TO TRUE
-           END-IF
-           .
-     
-      *** USD-CONVERT - PERFORM THE USD DOLLAR CONVERSION BEFORE DB2 INSERTION ***
-       USD-CONVERT.
-           CALL WS-SSPROG USING
-                 PROD-DEVISE
-                 PROD-PRICE
-                 WS-MSG
-     
-           IF WS-MSG IS NOT = SPACES THEN
-              MOVE    WS-MSG    TO   LOG-MSG
-              PERFORM WRITE-LOG
-           END-IF
-           .
-     
-     *** CHECK-PRICE - CHECK IF PRICE IS ACTUALLY PRESENT IN CSV FILE AND PROP ***
-       CHECK-PRICE.
-           IF PROD-PRICE-CSV = SPACES THEN
-              MOVE 'PRICE MISSING'     TO LOG-MSG
-              PERFORM WRITE-LOG
-              SET DATA-KO TO TRUE
-           ELSE
-              SET DATA-OK TO TRUE
-              COMPUTE PROD-PRICE = FUNCTION NUMVAL(PROD-PRICE-CSV)
-              PERFORM USD-CONVERT
-           END-IF
-           .
-     
-      *** FORMAT-DESC - TRANSFORM THE UPPERCASE DESCRIPTION TO CAMELCASE STYLE ***
-       FORMAT-DESC.
-           MOVE FUNCTION LOWER-CASE(PROD-DESC) TO TMP-DESC
-     
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL
-                 WS-I > FUNCTION LENGTH(TMP-DESC)
-                 IF WS-I = 1 OR TMP-DESC(WS-I - 1:1) = ' '
-                 MOVE FUNCTION UPPER-CASE(TMP-DESC(WS-I:1))
-                    TO TMP-DESC(WS-I:1)
-                 END-IF
-           END-PERFORM
-     
-           INITIALIZE PROD-DESC
-           MOVE TMP-DESC TO PROD-DESC
-           MOVE LENGTH OF PROD-DESC TO PRO-DESCRIPTION-LEN
-           MOVE PROD-DESC           TO PRO-DESCRIPTION-TEXT
-           .
-     
-      *** EVAL-INSERT - EVAL SQLCODE RETURNED BY DB2 AND TRIGGER A REL ***
-       INSERT-DB.
-           EXEC SQL
-           INSERT INTO API10.PRODUCTS
-              (P_NO,DESCRIPTION,PRICE)
-              VALUES (:PRO-P-NO,
-                    :PRO-DESCRIPTION,
-                    :PRO-PRICE)
-           END-EXEC
-           PERFORM EVAL-INSERT.
-     
-       EVAL-INSERT.
-           EVALUATE TRUE
-              WHEN SQLCODE = ZERO
-              CONTINUE
-              WHEN SQLCODE = -803
-              DISPLAY
-                 'ERREUR INSERT : DOUBLON SUR-> ' PROD-NO
-                 MOVE '  DOUBLON ! -> ' TO LOG-MSG
-                 PERFORM WRITE-LOG
-              WHEN SQLCODE > ZERO
-              DISPLAY 'WARNING : ' SQLCODE
-              WHEN OTHER
-              DISPLAY 'ANOMALIE ' SQLCODE
-              PERFORM ABEND-PROG
-           END-EVALUATE
-           .
-     
-      *** ABEND-PROG - KILL THE PROGRAM EXECUTION WHEN BAD ERROR HAPPENS ***
-       ABEND-PROG.
-           EXEC SQL ROLLBACK END-EXEC
-           DISPLAY 'ROLLING BACK TO PREV TABLE STATE'
-           COMPUTE WS-ANO = 1 / WS-ANO
-           .
-     
-      *** WRITE-LOG - WRITES A LOG REPORT FOR REJECTED PRODUCTS ***
-       WRITE-LOG.
-           COMPUTE LOG-REF-TO = CSV-LINE
-           MOVE    PROD-NO        TO LOG-PNO
-           MOVE    PROD-DESC      TO LOG-PDESC
-           WRITE   ENR-LOG        FROM ST-LOG
-           INITIALIZE ST-LOG
-           .
-     
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PART1P.
+       AUTHOR.     HINKOKO.
+      ********************************************************************
+      * 	THIS PROGRAM IS INTENDED TO :                                   *
+      * 		- PARSE CSV FILE FOR PREPARING A DB12 INSERT                 *
+      * 		- CALL A ROUTINE TO CONVERT PRICE IN USD                     *
+      * 		- FORMAT DESCRIPTION PRODUCT IN A NICE CAMEL CASE            *
+      * 		- PERFORM THE DB2 INSERTION                                  *
+      *              - GENERETE AN ERROR LOG FILE                        *
+      ********************************************************************
+       
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT NEWS  ASSIGN TO WS-NEWS-FILE.
+          SELECT FLOG  ASSIGN TO FICLOG.
+          SELECT FLIST ASSIGN TO FICNEWSLIST.
+      *****************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD NEWS.
+       01 ENR-NEWS.
+       05 ENR-CSV      PIC X(45).
+
+       FD FLOG.
+       01 ENR-LOG         PIC X(80).
+
+      ** FLIST - ONE INBOUND NEWPRODS-STYLE CSV FILE NAME PER LINE ***
+       FD FLIST.
+       01 ENR-FLIST       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *** variables for holding csv parsing ***
+       01 PROD-NO         PIC X(3).
+       01 PROD-DESC       PIC X(20).
+       01 PROD-PRICE      PIC 9(7)V9(4).
+       01 PROD-PRICE-ORIG PIC 9(7)V9(4).
+       01 PROD-PRICE-CSV  PIC X(9).
+       01 PROD-DEVISE     PIC X(2).
+
+      ** IN-BATCH DUPLICATE P_NO DETECTION **
+       01 SEEN-PNO-TAB.
+          05 SEEN-PNO     PIC X(3) OCCURS 99 TIMES.
+       77 SEEN-CNT        PIC 99 VALUE 0.
+       77 WS-J            PIC 99 VALUE 0.
+       77 DUP-FLAG        PIC 9  VALUE 0.
+          88 IS-DUP              VALUE 1.
+
+      *** VARS CLASSIQUES ***
+       77 NEWS-FLAG     PIC 9  VALUE 0.
+          88 FF-NEWS         VALUE 1.
+       77 LIST-FLAG     PIC 9  VALUE 0.
+          88 FF-LIST         VALUE 1.
+       77 WS-NEWS-FILE  PIC X(80) VALUE SPACES.
+       77 VALID-DATA    PIC 9.
+          88 DATA-OK         VALUE 1.
+          88 DATA-KO         VALUE 0.
+            
+       77 CSV-LINE      PIC 99 VALUE 0.
+           
+       77 USD-AMOUNT  PIC 9(3)V99.
+       77 WS-ANO      PIC 9 VALUE 0.
+       77 WS-ABEND-CODE PIC 9(02) VALUE 0.
+       01 WS-MSG      PIC X(20) VALUE SPACES.
+       01 ED-SQLCODE  PIC +Z(8)9.
+      *** SOUS PROG ***
+       77 WS-SSPROG      PIC X(8) VALUE 'CONVERT'.
+         
+      * VARIABLES FOR STRING MANIPULATION **
+       01 TMP-DESC       PIC X(20).
+       01 FIRST-CHAR     PIC X(20).
+       01 WS-I           PIC 9(2).
+      * LOG FILE ***
+       01 LOG-HEAD        PIC X(27) VALUE "LOG REPORT FOR NEWPRODS.CSV".
+       01 LOG-FOOT-HEAD   PIC X(28) VALUE "REJECT SUMMARY BY REASON :".
+       COPY LOADLOG.
+
+       77 CNT-PRICE-MISSING PIC 9(4) VALUE 0.
+       77 CNT-BAD-FORMAT    PIC 9(4) VALUE 0.
+       77 CNT-DUPLICATE     PIC 9(4) VALUE 0.
+       77 CNT-BAD-CURRENCY  PIC 9(4) VALUE 0.
+       77 CNT-TOTAL-REJECTS PIC 9(4) VALUE 0.
+
+      *************** DB2 *******
+           EXEC SQL INCLUDE SQLCA END-EXEC
+           EXEC SQL INCLUDE PRO END-EXEC
+     
+       PROCEDURE DIVISION.
+           OPEN OUTPUT FLOG
+           MOVE "CSV LINE N. " TO LOGREC-LABEL
+           WRITE ENR-LOG FROM LOG-HEAD
+
+           OPEN INPUT FLIST
+           PERFORM LECT-LIST
+
+           PERFORM UNTIL FF-LIST
+              PERFORM PROCESS-ONE-NEWS-FILE
+              PERFORM LECT-LIST
+           END-PERFORM
+
+           CLOSE FLIST
+           PERFORM WRITE-LOG-FOOTER
+           CLOSE FLOG
+           GOBACK.
+
+      *** PARAGRAPHS ***
+      ** PROCESS-ONE-NEWS-FILE - loads one CSV drop named on FICNEWSLIST ***
+       PROCESS-ONE-NEWS-FILE.
+           MOVE ZERO TO NEWS-FLAG
+           MOVE ZERO TO SEEN-CNT
+           OPEN INPUT NEWS
+           PERFORM LECT-NEWS
+
+           PERFORM UNTIL FF-NEWS
+              SET DATA-OK TO TRUE
+              PERFORM PARSE-LINE
+
+              IF PROD-PRICE  > 0 AND DATA-OK
+                 MOVE PROD-NO             TO PRO-P-NO
+                 MOVE PROD-PRICE          TO PRO-PRICE
+                 MOVE PROD-DEVISE         TO PRO-DEVISE
+                 MOVE PROD-PRICE-ORIG     TO PRO-ORIG-PRICE
+                 PERFORM FORMAT-DESC
+                 PERFORM INSERT-DB
+              END-IF
+
+              PERFORM LECT-NEWS
+
+           END-PERFORM
+
+           CLOSE NEWS
+           .
+
+      ** LECT-LIST - reads the next inbound CSV file name off FICNEWSLIST ***
+       LECT-LIST.
+           READ FLIST INTO WS-NEWS-FILE AT END
+              SET FF-LIST TO TRUE
+              DISPLAY 'FIN FICHIER NEWSLIST'
+           END-READ
+           .
+
+       LECT-NEWS.
+           ADD 1 TO CSV-LINE
+           READ NEWS AT END
+           SET FF-NEWS TO TRUE
+           DISPLAY 'FIN FICHIER NEWS'
+           END-READ
+           .
+     
+      **** PARSE-LINE - SPLITS THE CSV ; DEMILITED LINE INTO VARIABLES FOR PREPA ***
+       PARSE-LINE.
+           UNSTRING ENR-CSV DELIMITED BY ';'
+           INTO PROD-NO
+                 PROD-DESC
+                 PROD-PRICE-CSV
+                 PROD-DEVISE
+           END-UNSTRING
+     
+      **** Sanity check of variables ***
+           IF LENGTH  OF PROD-NO IS = 3  AND
+           LENGTH  OF PROD-DESC > 0   AND
+           LENGTH  OF PROD-DESC < 31  AND
+           LENGTH  OF PROD-DEVISE = 2 THEN
+           DISPLAY 'ALL FIELDS EXCEPT PRICE ARE GOOD SO FAR '
+           SET DATA-OK TO TRUE
+           PERFORM CHECK-DUPLICATE
+           IF DATA-OK
+              PERFORM CHECK-PRICE
+           END-IF
+           ELSE
+           MOVE 'BAD FORMAT/LENGTH'  TO LOGREC-MSG
+           PERFORM WRITE-LOG
+           ADD 1 TO CNT-BAD-FORMAT
+           SET DATA-KO TO TRUE
+           END-IF
+           .
+
+      *** CHECK-DUPLICATE - CATCHES A PROD-NO ALREADY SEEN IN THIS CSV BATCH ***
+       CHECK-DUPLICATE.
+           MOVE ZERO TO DUP-FLAG
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > SEEN-CNT
+              IF PROD-NO = SEEN-PNO(WS-J)
+                 MOVE 1 TO DUP-FLAG
+              END-IF
+           END-PERFORM
+
+           IF IS-DUP
+              MOVE 'DUPLICATE IN BATCH' TO LOGREC-MSG
+              PERFORM WRITE-LOG
+              ADD 1 TO CNT-DUPLICATE
+              SET DATA-KO TO TRUE
+           ELSE
+              ADD 1 TO SEEN-CNT
+              MOVE PROD-NO TO SEEN-PNO(SEEN-CNT)
+           END-IF
+           .
+
+      *** USD-CONVERT - PERFORM THE USD DOLLAR CONVERSION BEFORE DB2 INSERTION ***
+       USD-CONVERT.
+           CALL WS-SSPROG USING
+                 PROD-DEVISE
+                 PROD-PRICE
+                 WS-MSG
+     
+           IF WS-MSG IS NOT = SPACES THEN
+              MOVE    WS-MSG    TO   LOGREC-MSG
+              PERFORM WRITE-LOG
+              ADD 1 TO CNT-BAD-CURRENCY
+              SET DATA-KO TO TRUE
+           END-IF
+           .
+     
+     *** CHECK-PRICE - CHECK IF PRICE IS ACTUALLY PRESENT IN CSV FILE AND PROP ***
+       CHECK-PRICE.
+           IF PROD-PRICE-CSV = SPACES THEN
+              MOVE 'PRICE MISSING'     TO LOGREC-MSG
+              PERFORM WRITE-LOG
+              ADD 1 TO CNT-PRICE-MISSING
+              SET DATA-KO TO TRUE
+           ELSE
+              SET DATA-OK TO TRUE
+              COMPUTE PROD-PRICE = FUNCTION NUMVAL(PROD-PRICE-CSV)
+              MOVE PROD-PRICE TO PROD-PRICE-ORIG
+              PERFORM USD-CONVERT
+           END-IF
+           .
+     
+      *** FORMAT-DESC - TRANSFORM THE UPPERCASE DESCRIPTION TO CAMELCASE STYLE ***
+       FORMAT-DESC.
+           MOVE FUNCTION LOWER-CASE(PROD-DESC) TO TMP-DESC
+     
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL
+                 WS-I > FUNCTION LENGTH(TMP-DESC)
+                 IF WS-I = 1 OR TMP-DESC(WS-I - 1:1) = ' '
+                    OR TMP-DESC(WS-I - 1:1) = '-'
+                    OR TMP-DESC(WS-I - 1:1) = ''''
+                 MOVE FUNCTION UPPER-CASE(TMP-DESC(WS-I:1))
+                    TO TMP-DESC(WS-I:1)
+                 END-IF
+           END-PERFORM
+     
+           INITIALIZE PROD-DESC
+           MOVE TMP-DESC TO PROD-DESC
+           MOVE LENGTH OF PROD-DESC TO PRO-DESCRIPTION-LEN
+           MOVE PROD-DESC           TO PRO-DESCRIPTION-TEXT
+           .
+     
+      *** EVAL-INSERT - EVAL SQLCODE RETURNED BY DB2 AND TRIGGER A REL ***
+       INSERT-DB.
+           EXEC SQL
+           INSERT INTO API10.PRODUCTS
+              (P_NO,DESCRIPTION,PRICE,DEVISE,ORIG_PRICE)
+              VALUES (:PRO-P-NO,
+                    :PRO-DESCRIPTION,
+                    :PRO-PRICE,
+                    :PRO-DEVISE,
+                    :PRO-ORIG-PRICE)
+           END-EXEC
+           PERFORM EVAL-INSERT.
+     
+       EVAL-INSERT.
+           EVALUATE TRUE
+              WHEN SQLCODE = ZERO
+              CONTINUE
+              WHEN SQLCODE = -803
+              DISPLAY
+                 'ERREUR INSERT : DOUBLON SUR-> ' PROD-NO
+                 MOVE '  DOUBLON ! -> ' TO LOGREC-MSG
+                 PERFORM WRITE-LOG
+                 ADD 1 TO CNT-DUPLICATE
+              WHEN SQLCODE > ZERO
+              DISPLAY 'WARNING : ' SQLCODE
+              WHEN OTHER
+              DISPLAY 'ANOMALIE ' SQLCODE
+              MOVE 10 TO WS-ABEND-CODE
+              PERFORM ABEND-PROG
+           END-EVALUATE
+           .
+
+      *** ABEND-PROG - KILL THE PROGRAM EXECUTION WHEN BAD ERROR HAPPENS ***
+       ABEND-PROG.
+           EXEC SQL ROLLBACK END-EXEC
+           DISPLAY 'ROLLING BACK TO PREV TABLE STATE'
+           DISPLAY 'ABEND CODE : ' WS-ABEND-CODE
+           COMPUTE WS-ANO = 1 / WS-ANO
+           .
+     
+      *** WRITE-LOG - WRITES A LOG REPORT FOR REJECTED PRODUCTS ***
+       WRITE-LOG.
+           COMPUTE LOGREC-REF = CSV-LINE
+           MOVE    PROD-NO        TO LOGREC-PNO
+           MOVE    PROD-DESC      TO LOGREC-DETAIL
+           WRITE   ENR-LOG        FROM ST-LOADLOG
+           INITIALIZE ST-LOADLOG
+           MOVE    "CSV LINE N. "  TO LOGREC-LABEL
+           ADD 1 TO CNT-TOTAL-REJECTS
+           .
+
+      *** WRITE-LOG-FOOTER - TOTALS REJECTS BY REASON AT GOBACK TIME ***
+       WRITE-LOG-FOOTER.
+           WRITE ENR-LOG FROM LOG-FOOT-HEAD
+
+           MOVE 'PRICE MISSING'     TO LOGREC-FLABEL
+           MOVE CNT-PRICE-MISSING   TO LOGREC-FCOUNT
+           WRITE ENR-LOG FROM ST-LOADLOG-FOOT
+
+           MOVE 'BAD FORMAT/LENGTH' TO LOGREC-FLABEL
+           MOVE CNT-BAD-FORMAT      TO LOGREC-FCOUNT
+           WRITE ENR-LOG FROM ST-LOADLOG-FOOT
+
+           MOVE 'DUPLICATE KEY'     TO LOGREC-FLABEL
+           MOVE CNT-DUPLICATE       TO LOGREC-FCOUNT
+           WRITE ENR-LOG FROM ST-LOADLOG-FOOT
+
+           MOVE 'BAD CURRENCY CODE' TO LOGREC-FLABEL
+           MOVE CNT-BAD-CURRENCY    TO LOGREC-FCOUNT
+           WRITE ENR-LOG FROM ST-LOADLOG-FOOT
+
+           MOVE 'TOTAL REJECTED'    TO LOGREC-FLABEL
+           MOVE CNT-TOTAL-REJECTS   TO LOGREC-FCOUNT
+           WRITE ENR-LOG FROM ST-LOADLOG-FOOT
+           .
+
