@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPRICE.
+       AUTHOR.     HINKOKO.
+      ********************************************************************
+      * 	THIS PROGRAM IS INTENDED TO :                                   *
+      * 		- RE-READ THE CHANGEK EXCHANGE RATE KSDS                     *
+      * 		- RECOMPUTE PRICE FOR EVERY API10.PRODUCTS ROW               *
+      *         CARRYING EACH CURRENCY CODE FROM ITS ORIGINAL             *
+      *         FOREIGN-CURRENCY PRICE AND THE RATE IN EFFECT ON THE      *
+      *         RUN DATE (CHANGEK NOW CARRIES ONE ROW PER CURRENCY PER    *
+      *         EFFECTIVE DATE, NOT JUST ONE CURRENT ROW)                 *
+      *       - USED AFTER ACCOUNTING CORRECTS A CHANGEK RATE             *
+      ********************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT FCK ASSIGN TO CHANGEK
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS SEQUENTIAL
+          RECORD KEY IS CHG-KEY
+          FILE STATUS IS FS-FCK.
+      *****************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD FCK.
+       01 ST-FCK.
+          05 CHG-KEY.
+             10 CHG-CODE      PIC X(2).
+             10 CHG-EFF-DATE  PIC X(10).
+          05 CHG-RATE         PIC 9(3)V9(5).
+          05 FILLER           PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       77 FS-FCK             PIC 99    VALUE 0.
+       77 RATE-FLAG          PIC 9     VALUE 0.
+          88 FF-RATES                  VALUE 1.
+       77 WS-ANO             PIC 9 VALUE 0.
+       77 WS-VAR             PIC 9 VALUE 0.
+       77 WS-ABEND-CODE      PIC 9(02) VALUE 0.
+       77 WS-NEW-PRICE       PIC 9(7)V9(4) VALUE 0.
+       77 CNT-ROWS-REPRICED  PIC 9(6)  VALUE 0.
+       77 CNT-CODES-READ     PIC 9(4)  VALUE 0.
+
+      *** DATE DU JOUR - SEULES LES LIGNES DONT LA DATE D'EFFET    ***
+      *** N'EST PAS POSTERIEURE A AUJOURD'HUI SONT ELIGIBLES       ***
+       01 WS-RUN-DATE.
+          05 WS-RUN-AA      PIC 99.
+          05 WS-RUN-MM      PIC 99.
+          05 WS-RUN-JJ      PIC 99.
+       01 WS-RUN-DATE-ISO   PIC X(10).
+
+      *** RUPTURE DE CONTROLE PAR CODE DEVISE - ON NE REPRICE      ***
+      *** QU'AVEC LE DERNIER TAUX ELIGIBLE VU POUR CE CODE          ***
+       77 WS-PREV-CODE       PIC X(2)  VALUE SPACES.
+       77 WS-CUR-RATE        PIC 9(3)V9(5) VALUE 0.
+       77 WS-HAVE-RATE       PIC X(01) VALUE 'N'.
+          88 HAVE-RATE              VALUE 'Y'.
+
+      *************** DB2 *******
+           EXEC SQL INCLUDE SQLCA END-EXEC
+           EXEC SQL INCLUDE PRO END-EXEC
+
+       PROCEDURE DIVISION.
+           PERFORM GET-RUN-DATE
+           OPEN INPUT FCK
+           PERFORM CHECK-FILE-STATUS
+
+           PERFORM READ-RATE
+
+           PERFORM UNTIL FF-RATES
+              ADD 1 TO CNT-CODES-READ
+              PERFORM PROCESS-RATE-ROW
+              PERFORM READ-RATE
+           END-PERFORM
+
+           IF HAVE-RATE
+              PERFORM REPRICE-ONE-CURRENCY
+           END-IF
+
+           CLOSE FCK
+           DISPLAY 'CURRENCY CODES SCANNED : ' CNT-CODES-READ
+           DISPLAY 'PRODUCTS ROWS REPRICED : ' CNT-ROWS-REPRICED
+           GOBACK.
+
+      *** PARAGRAPHS ***
+       GET-RUN-DATE.
+           ACCEPT WS-RUN-DATE FROM DATE
+           STRING '20' WS-RUN-AA '-' WS-RUN-MM '-' WS-RUN-JJ
+               INTO WS-RUN-DATE-ISO
+           .
+
+      ** READ-RATE - reads the next exchange rate off CHANGEK in key order ***
+       READ-RATE.
+           READ FCK
+              AT END SET FF-RATES TO TRUE
+           END-READ
+           .
+
+      ** PROCESS-RATE-ROW - on a currency-code break, reprices using the   **
+      ** last eligible rate seen for the code just finished; then starts  **
+      ** tracking the new code, keeping only rows effective on or before  **
+      ** the run date                                                     **
+       PROCESS-RATE-ROW.
+           IF CHG-CODE NOT EQUAL WS-PREV-CODE
+              IF HAVE-RATE
+                 PERFORM REPRICE-ONE-CURRENCY
+              END-IF
+              MOVE CHG-CODE TO WS-PREV-CODE
+              MOVE 'N' TO WS-HAVE-RATE
+           END-IF
+
+           IF CHG-EFF-DATE NOT GREATER WS-RUN-DATE-ISO
+              MOVE CHG-RATE TO WS-CUR-RATE
+              SET HAVE-RATE TO TRUE
+           END-IF
+           .
+
+      ** REPRICE-ONE-CURRENCY - recomputes PRICE for every PRODUCTS row     **
+      ** carrying WS-PREV-CODE as its DEVISE, from its stored ORIG_PRICE,   **
+      ** using WS-CUR-RATE (the rate in effect on the run date)             **
+       REPRICE-ONE-CURRENCY.
+           EXEC SQL
+              DECLARE CURS-REPRICE CURSOR FOR
+                 SELECT P_NO, ORIG_PRICE
+                 FROM API10.PRODUCTS
+                 WHERE DEVISE = :WS-PREV-CODE
+           END-EXEC
+
+           EXEC SQL OPEN CURS-REPRICE END-EXEC
+
+           PERFORM FETCH-NEXT-PRODUCT
+           PERFORM UNTIL SQLCODE NOT = ZERO
+              COMPUTE WS-NEW-PRICE = PRO-ORIG-PRICE * WS-CUR-RATE
+              MOVE WS-NEW-PRICE TO PRO-PRICE
+              PERFORM UPDATE-PRICE
+              ADD 1 TO CNT-ROWS-REPRICED
+              PERFORM FETCH-NEXT-PRODUCT
+           END-PERFORM
+
+           EXEC SQL CLOSE CURS-REPRICE END-EXEC
+           .
+
+      ** FETCH-NEXT-PRODUCT - fetches the next PRODUCTS row for this rate  **
+       FETCH-NEXT-PRODUCT.
+           EXEC SQL
+              FETCH CURS-REPRICE
+              INTO :PRO-P-NO, :PRO-ORIG-PRICE
+           END-EXEC
+           .
+
+      ** UPDATE-PRICE - writes the recomputed price back to PRODUCTS      **
+       UPDATE-PRICE.
+           EXEC SQL
+              UPDATE API10.PRODUCTS
+              SET PRICE = :PRO-PRICE
+              WHERE P_NO = :PRO-P-NO
+           END-EXEC
+           PERFORM EVAL-UPDATE
+           .
+
+      ** EVAL-UPDATE - evaluates the SQLCODE returned by the UPDATE        **
+       EVAL-UPDATE.
+           EVALUATE TRUE
+              WHEN SQLCODE = ZERO
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'ANOMALIE UPDATE : ' SQLCODE
+                 MOVE 20 TO WS-ABEND-CODE
+                 PERFORM ABEND-PROG
+           END-EVALUATE
+           .
+
+       CHECK-FILE-STATUS.
+           IF FS-FCK NOT = 0 THEN
+              DISPLAY 'ERROR: FILE STATUS: ' FS-FCK
+              MOVE 10 TO WS-ABEND-CODE
+              PERFORM ABEND-PROG
+           END-IF.
+
+       ABEND-PROG.
+           DISPLAY 'ABEND CODE : ' WS-ABEND-CODE
+           COMPUTE WS-ANO = WS-ANO / WS-VAR.
