@@ -7,8 +7,8 @@
 000700 COPY TESTCONT.
 000800
 000900 01 TEST-NAME PIC X(30).
-001000 01 EXPECTED PIC 9(3)V99.
-001100 01 ACTUAL   PIC 9(3)V99.
+001000 01 EXPECTED PIC 9(7)V9(4).
+001100 01 ACTUAL   PIC 9(7)V9(4).
 001200                                                                        00
 001210 PROCEDURE DIVISION USING TEST-CONTEXT, TEST-NAME,                      00
 001220                          EXPECTED, ACTUAL.                             00
