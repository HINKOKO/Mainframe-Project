@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTSTPROG.
+       AUTHOR.     HINKOKO.
+      ***************************************************
+      *  THIS PROGRAM IS INTENDED TO :                  *
+      *     - TEST THE ROUTINE OF STATE/COUNTRY LOOKUP  *
+      *     - THE FIXTURE IS DRIVEN LIVE OFF STATEK     *
+      *       ITSELF (ONE TEST PER CODE FOUND, CHECKING *
+      *       STPROG ROUND-TRIPS THE SAME NAME BACK)    *
+      *     - A SECOND TEST FEEDS AN UNKNOWN CODE TO    *
+      *       CHECK THE COUNTRYK FALLBACK PATH          *
+      ***************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT STATEK ASSIGN TO STATEK
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS STATE-CODE
+              FILE STATUS IS FS-STATE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STATEK.
+       01 ST-STATEK.
+          05 STATE-CODE    PIC X(2).
+          05 STATE-NAME    PIC X(30).
+          05 FILLER        PIC X(48).
+
+       WORKING-STORAGE SECTION.
+       77 FS-STATE           PIC 99    VALUE 0.
+       77 EOF-FLAG           PIC X(01) VALUE 'N'.
+          88 END-OF-STATES            VALUE 'Y'.
+       77 WS-ANO             PIC 9     VALUE 0.
+       77 WS-VAR             PIC 9     VALUE 0.
+       77 WS-ABEND-CODE      PIC 9(02) VALUE 0.
+
+       01 LIB                 PIC X(20).
+       01 L-SEP               PIC X(30) VALUE ALL '*'.
+       01 EXPECTED-NAME       PIC X(20).
+       01 EXPECTED-MSG        PIC X(20) VALUE 'UNKNOWN LOCATION'.
+
+      *** UNKNOWN-CODE - NEITHER A STATE NOR A COUNTRY, USED TO   ***
+      *** EXERCISE STPROG'S "NOTHING FOUND AT ALL" FALLBACK PATH  ***
+       77 UNKNOWN-CODE        PIC X(2)  VALUE 'ZZ'.
+
+      *** FOR CALLING & HANDLING ROUTINE RESPONSE ***
+       01 LK-ST-CODE          PIC X(2).
+       01 LK-ST-NAME          PIC X(30) VALUE SPACES.
+       01 LK-ST-NAME-20       PIC X(20).
+
+       01 RATIO               PIC 9(3)V9(2).
+       01 ED-RATIO             PIC ZZ9,99.
+      ************************
+        LINKAGE SECTION.
+        COPY TESTCONT.
+      ***********************************
+
+       PROCEDURE DIVISION USING TEST-CONTEXT.
+
+            PERFORM ALL-STATES
+            PERFORM UNKNOWN-CODE-TEST
+
+            PERFORM SUMMARY
+
+            GOBACK.
+      * PARAGRAPHS *
+      ***************************************************************
+      *  ALL-STATES READS EVERY STATE CODE LIVE OFF STATEK AND       *
+      *  CHECKS THAT STPROG RETURNS THAT SAME RECORD'S OWN NAME      *
+      ***************************************************************
+       ALL-STATES.
+           DISPLAY L-SEP
+           DISPLAY '---- ALL STATES TEST -----'
+
+           OPEN INPUT STATEK
+           PERFORM CHECK-FILE-STATUS
+
+           PERFORM READ-STATE
+           PERFORM UNTIL END-OF-STATES
+              PERFORM RUN-ONE-STATE-TEST
+              PERFORM READ-STATE
+           END-PERFORM
+
+           CLOSE STATEK
+           .
+
+      ** READ-STATE - reads the next state off STATEK in key order **
+       READ-STATE.
+           READ STATEK
+              AT END SET END-OF-STATES TO TRUE
+           END-READ
+           .
+
+      ** RUN-ONE-STATE-TEST - looks up the code just read through  **
+      ** STPROG and checks the name round-trips back unchanged     **
+       RUN-ONE-STATE-TEST.
+           MOVE 'TEST-'       TO LIB
+           MOVE STATE-CODE    TO LIB(6:2)
+           MOVE STATE-CODE    TO LK-ST-CODE
+           MOVE STATE-NAME(1:20) TO EXPECTED-NAME
+
+           CALL 'STPROG' USING LK-ST-CODE, LK-ST-NAME
+
+           MOVE LK-ST-NAME(1:20) TO LK-ST-NAME-20
+
+           CALL 'MSGASSER'
+                 USING TEST-CONTEXT, LIB, EXPECTED-NAME, LK-ST-NAME-20
+
+           DISPLAY 'LIB :' LIB
+           DISPLAY 'RUN ', TESTS-RUN, ',OK ', PASSES,
+                                      ',KO ', FAILURES
+           DISPLAY L-SEP
+           .
+
+       CHECK-FILE-STATUS.
+           IF FS-STATE NOT = 0 THEN
+              DISPLAY 'ERROR: FILE STATUS: ' FS-STATE
+              MOVE 10 TO WS-ABEND-CODE
+              PERFORM ABEND-PROG
+           END-IF.
+
+       ABEND-PROG.
+           DISPLAY 'ABEND CODE : ' WS-ABEND-CODE
+           COMPUTE WS-ANO = WS-ANO / WS-VAR.
+
+      ***************************************************************
+      *  UNKNOWN-CODE-TEST FEEDS A CODE THAT IS NEITHER A STATE NOR *
+      *  A COUNTRY AND CHECKS STPROG FALLS BACK TO 'UNKNOWN LOCATION'*
+      ***************************************************************
+       UNKNOWN-CODE-TEST.
+           DISPLAY L-SEP
+           DISPLAY '---- UNKNOWN CODE TEST -----'
+           MOVE 'TEST-UNKNOWN-CODE' TO LIB
+           MOVE UNKNOWN-CODE        TO LK-ST-CODE
+           INITIALIZE LK-ST-NAME
+
+           CALL 'STPROG' USING LK-ST-CODE, LK-ST-NAME
+
+           DISPLAY 'LOOKING FOR : ' LK-ST-CODE
+           MOVE LK-ST-NAME(1:20) TO LK-ST-NAME-20
+           CALL 'MSGASSER' USING TEST-CONTEXT, LIB,
+                 EXPECTED-MSG, LK-ST-NAME-20
+           DISPLAY 'LIB :' LIB
+           DISPLAY 'RUN ', TESTS-RUN, ',OK ', PASSES,
+                         ',KO ', FAILURES
+           DISPLAY L-SEP
+           .
+       SUMMARY.
+           DISPLAY L-SEP
+           DISPLAY 'TOTAL SUCCESS - ' PASSES
+           DISPLAY 'TOTAL FAILURES - ' FAILURES
+           COMPUTE RATIO = (PASSES / (FAILURES + PASSES)) * 100
+           MOVE RATIO TO ED-RATIO
+           DISPLAY ED-RATIO '% OF SUCCESS TEST COVERAGE'
+           .
