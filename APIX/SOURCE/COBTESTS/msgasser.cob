@@ -7,8 +7,8 @@
 000700 COPY TESTCONT.                                                         00
 000800                                                                        00
 000900 01 TEST-NAME PIC X(30).                                                00
-001000 01 EXPECTED PIC  X(13).                                                00
-001100 01 ACTUAL   PIC  X(13).                                                00
+001000 01 EXPECTED PIC  X(20).                                                00
+001100 01 ACTUAL   PIC  X(20).                                                00
 001200                                                                        00
 001300 PROCEDURE DIVISION USING TEST-CONTEXT, TEST-NAME,                      00
 001310                                 EXPECTED, ACTUAL.                      00
