@@ -7,8 +7,8 @@
        COPY TESTCONT.                                                   
                                                                         
        01 TEST-NAME PIC X(30).                                          
-       01 EXPECTED PIC  X(13).                                          
-       01 ACTUAL   PIC  X(13).                                          
+       01 EXPECTED PIC  X(20).
+       01 ACTUAL   PIC  X(20).
                                                                         
        PROCEDURE DIVISION USING TEST-CONTEXT, TEST-NAME,                
                                 EXPECTED, ACTUAL.                       
