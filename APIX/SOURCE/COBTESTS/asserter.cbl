@@ -7,8 +7,8 @@
        COPY TESTCONT.
        
        01 TEST-NAME PIC X(30).
-       01 EXPECTED PIC 9(3)V99.
-       01 ACTUAL   PIC 9(3)V99.
+       01 EXPECTED PIC 9(7)V9(4).
+       01 ACTUAL   PIC 9(7)V9(4).
                                                                              
        PROCEDURE DIVISION USING TEST-CONTEXT, TEST-NAME,                     
                                 EXPECTED, ACTUAL.                            
