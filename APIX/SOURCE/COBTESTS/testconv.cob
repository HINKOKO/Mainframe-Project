@@ -4,79 +4,181 @@
       ***************************************************
       *  THIS PROGRAM IS INTENDED TO :                  *
       *     - TEST THE ROUTINE OF MONEY CONVERSION      *
+      *     - THE CURRENCY FIXTURE IS DRIVEN LIVE OFF   *
+      *       CHANGEK ITSELF (ONE TEST PER CODE FOUND,  *
+      *       USING THE SAME RUN-DATE-ELIGIBLE RATE     *
+      *       LOOKUP AS CONVERT/REPRICE) RATHER THAN A  *
+      *       STATIC FIXTURE COPYBOOK                   *
       ***************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
-       
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT FCK ASSIGN TO CHANGEK
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS CHG-KEY
+              FILE STATUS IS FS-FCK.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD FCK.
+       01 ST-FCK.
+          05 CHG-KEY.
+             10 CHG-CODE      PIC X(2).
+             10 CHG-EFF-DATE  PIC X(10).
+          05 CHG-RATE         PIC 9(3)V9(5).
+          05 FILLER           PIC X(60).
+
        WORKING-STORAGE SECTION.
-      ***   CHGBOOK IS A COPYBOOK CONTAINING ARRAY OF TEST            ***
-      ***   FOR VARIOUS MONEY IN ALL DEVISE-CODE PRESENT IN KSDS FILE ***
-       COPY CHGBOOK.
+       77 FS-FCK             PIC 99    VALUE 0.
+       77 RATE-FLAG          PIC 9     VALUE 0.
+          88 FF-RATES                  VALUE 1.
+       77 WS-ANO             PIC 9     VALUE 0.
+       77 WS-VAR             PIC 9     VALUE 0.
+       77 WS-ABEND-CODE      PIC 9(02) VALUE 0.
+
+      *** DATE DU JOUR - SEULES LES LIGNES DONT LA DATE D'EFFET    ***
+      *** N'EST PAS POSTERIEURE A AUJOURD'HUI SONT ELIGIBLES       ***
+       01 WS-RUN-DATE.
+          05 WS-RUN-AA      PIC 99.
+          05 WS-RUN-MM      PIC 99.
+          05 WS-RUN-JJ      PIC 99.
+       01 WS-RUN-DATE-ISO   PIC X(10).
+
+      *** RUPTURE DE CONTROLE PAR CODE DEVISE - ON NE TESTE QU'AVEC ***
+      *** LE DERNIER TAUX ELIGIBLE VU POUR CE CODE                  ***
+       77 WS-PREV-CODE       PIC X(2)  VALUE SPACES.
+       77 WS-CUR-RATE        PIC 9(3)V9(5) VALUE 0.
+       77 WS-HAVE-RATE       PIC X(01) VALUE 'N'.
+          88 HAVE-RATE              VALUE 'Y'.
+       77 WS-TEST-AMOUNT     PIC 9(7)V9(4) VALUE 100,0000.
+
       ***  BAD-CODES - STRING USED TO TEST ERROR MESSAGE ***
       ***   RETURNED BY OUR ROUTINE PROGRAM CONVERT      ***
        77 BAD-CODES           PIC X(6)  VALUE 'KOLMUI'.
 
        01 LIB                 PIC X(20).
        01 L-SEP               PIC X(30) VALUE ALL '*'.
-       01 RESULT              PIC 9(3)V9(2).
-       01 EXPECTED            PIC 9(3)V9(2).
+       01 RESULT              PIC 9(7)V9(4).
+       01 EXPECTED            PIC 9(7)V9(4).
        01 EXPECTED-MSG        PIC X(20) VALUE 'MONEY CODE NOT FOUND'.
 
      *** FOR CALLING & HANDLING ROUTINE RESPONSE ***
        01 LK-DEV-CODE         PIC X(2).
-       01 LK-PRICE            PIC 9(3)V99.
+       01 LK-PRICE            PIC 9(7)V9(4).
        01 LK-MSG              PIC X(20) VALUE SPACES.
-       
+
        01 IDX                 PIC 99    VALUE 0.
-       01 RATIO               PIC 9(2)V9(2).
-       01 ED-RATIO            PIC Z9,99.
+       01 RATIO               PIC 9(3)V9(2).
+       01 ED-RATIO            PIC ZZ9,99.
       ************************
         LINKAGE SECTION.
         COPY TESTCONT.
       ***********************************
 
        PROCEDURE DIVISION USING TEST-CONTEXT.
-       
+
             PERFORM ALL-CURRENCIES
             PERFORM INVALID-CODES
-       
+
             PERFORM SUMMARY
-       
+
             GOBACK.
       * PARAGRAPHS *
       ***************************************************************
-      *  ALL-CURRENCIES CALLS ALL VALID CODES FROM OUR KSDS FILES   *
-      *  AND CHECK PROPER CONVERSION                                *
+      *  ALL-CURRENCIES READS EVERY CURRENCY CODE LIVE OFF CHANGEK   *
+      *  AND CHECKS PROPER CONVERSION AGAINST THE RUN-DATE-ELIGIBLE  *
+      *  RATE FOR THAT CODE                                          *
       ***************************************************************
        ALL-CURRENCIES.
        DISPLAY L-SEP
        DISPLAY '---- ALL CURRENCIES TEST -----'
-       PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 9
-          INITIALIZE RESULT
-          MOVE 'TEST-'        TO LIB
-          MOVE TLIB(IDX)      TO LIB(6:13)
-          MOVE TCODE(IDX)     TO LK-DEV-CODE
-          MOVE TAMOUNT(IDX)   TO LK-PRICE
-          MOVE TEXPECT(IDX)   TO EXPECTED
-       
-          CALL 'CONVERT' USING  LK-DEV-CODE,
-                                LK-PRICE,
-                                LK-MSG
-       
-          CALL 'ASSERTER'
-                USING TEST-CONTEXT, LIB, EXPECTED, LK-PRICE
-       
-          DISPLAY 'LIB :' LIB
-          DISPLAY 'RUN ', TESTS-RUN, ',OK ', PASSES,
-                                     ',KO ', FAILURES
-          DISPLAY L-SEP
-       
+
+       PERFORM GET-RUN-DATE
+       OPEN INPUT FCK
+       PERFORM CHECK-FILE-STATUS
+
+       PERFORM READ-RATE
+       PERFORM UNTIL FF-RATES
+          PERFORM PROCESS-RATE-ROW
+          PERFORM READ-RATE
        END-PERFORM
+
+       IF HAVE-RATE
+          PERFORM RUN-ONE-CURRENCY-TEST
+       END-IF
+
+       CLOSE FCK
        .
 
+      ** GET-RUN-DATE - stamps today's date for the effective-date lookup **
+       GET-RUN-DATE.
+           ACCEPT WS-RUN-DATE FROM DATE
+           STRING '20' WS-RUN-AA '-' WS-RUN-MM '-' WS-RUN-JJ
+               INTO WS-RUN-DATE-ISO
+           .
+
+      ** READ-RATE - reads the next exchange rate off CHANGEK in key order ***
+       READ-RATE.
+           READ FCK
+              AT END SET FF-RATES TO TRUE
+           END-READ
+           .
+
+      ** PROCESS-RATE-ROW - on a currency-code break, runs the test for   **
+      ** the code just finished using the last eligible rate seen for it  **
+       PROCESS-RATE-ROW.
+           IF CHG-CODE NOT EQUAL WS-PREV-CODE
+              IF HAVE-RATE
+                 PERFORM RUN-ONE-CURRENCY-TEST
+              END-IF
+              MOVE CHG-CODE TO WS-PREV-CODE
+              MOVE 'N' TO WS-HAVE-RATE
+           END-IF
+
+           IF CHG-EFF-DATE NOT GREATER WS-RUN-DATE-ISO
+              MOVE CHG-RATE TO WS-CUR-RATE
+              SET HAVE-RATE TO TRUE
+           END-IF
+           .
+
+      ** RUN-ONE-CURRENCY-TEST - converts WS-TEST-AMOUNT for WS-PREV-CODE **
+      ** and checks the result against WS-TEST-AMOUNT * WS-CUR-RATE       **
+       RUN-ONE-CURRENCY-TEST.
+           MOVE 'TEST-'        TO LIB
+           MOVE WS-PREV-CODE   TO LIB(6:2)
+           MOVE WS-TEST-AMOUNT TO LK-PRICE
+           MOVE WS-PREV-CODE   TO LK-DEV-CODE
+           COMPUTE EXPECTED = WS-TEST-AMOUNT * WS-CUR-RATE
+
+           CALL 'CONVERT' USING  LK-DEV-CODE,
+                                 LK-PRICE,
+                                 LK-MSG
+
+           CALL 'ASSERTER'
+                 USING TEST-CONTEXT, LIB, EXPECTED, LK-PRICE
+
+           DISPLAY 'LIB :' LIB
+           DISPLAY 'RUN ', TESTS-RUN, ',OK ', PASSES,
+                                      ',KO ', FAILURES
+           DISPLAY L-SEP
+           .
+
+       CHECK-FILE-STATUS.
+           IF FS-FCK NOT = 0 THEN
+              DISPLAY 'ERROR: FILE STATUS: ' FS-FCK
+              MOVE 10 TO WS-ABEND-CODE
+              PERFORM ABEND-PROG
+           END-IF.
+
+       ABEND-PROG.
+           DISPLAY 'ABEND CODE : ' WS-ABEND-CODE
+           COMPUTE WS-ANO = WS-ANO / WS-VAR.
+
       ***************************************************************
       *  INVALID-CODES CALLS THE KSDS WITH INVALID DEVISE CODES     *
       *  AND CHECK EXPECTED ERROR MESSAGE WHEN DOING SO             *
@@ -90,11 +192,11 @@
                MOVE 'TEST-INVALID-CODES' TO LIB
                MOVE 100,00            TO LK-PRICE
                MOVE BAD-CODES(IDX:2)  TO LK-DEV-CODE
-       
+
                CALL 'CONVERT' USING LK-DEV-CODE,
                                     LK-PRICE,
                                     LK-MSG
-       
+
                DISPLAY 'LOOKING FOR : ' LK-DEV-CODE
                CALL 'MSGASSER' USING TEST-CONTEXT, LIB,
                      EXPECTED-MSG, LK-MSG
@@ -102,14 +204,14 @@
                DISPLAY 'RUN ', TESTS-RUN, ',OK ', PASSES,
                              ',KO ', FAILURES
                DISPLAY L-SEP
-       
+
            END-PERFORM
            .
        SUMMARY.
            DISPLAY L-SEP
            DISPLAY 'TOTAL SUCCESS - ' PASSES
            DISPLAY 'TOTAL FAILURES - ' FAILURES
-           COMPUTE RATIO = PASSES / (FAILURES + PASSES)
+           COMPUTE RATIO = (PASSES / (FAILURES + PASSES)) * 100
            MOVE RATIO TO ED-RATIO
            DISPLAY ED-RATIO '% OF SUCCESS TEST COVERAGE'
            .
