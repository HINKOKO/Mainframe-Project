@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RUNTESTS.
+       AUTHOR.     HINKOKO.
+      ***************************************************
+      *  THIS PROGRAM IS INTENDED TO :                  *
+      *     - DRIVE THE COBTESTS UNIT TEST SUITE AS A   *
+      *       SINGLE BATCH STEP                         *
+      *     - OWN THE ONE TEST-CONTEXT SHARED BY EVERY  *
+      *       TEST PROGRAM AND THE ASSERTER/MSGASSER    *
+      *       HELPERS THEY CALL                         *
+      *     - SET RETURN-CODE SO THE JOB STEP CAN TELL  *
+      *       PASS FROM FAIL WITHOUT SCREEN-SCRAPING    *
+      *       THE DISPLAY OUTPUT                        *
+      ***************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *** OWNED HERE SO ALL TEST PROGRAMS SHARE ONE RUNNING TOTAL ***
+       01 TEST-CONTEXT.
+          05 TESTS-RUN    PIC 9(5) VALUE 0.
+          05 PASSES       PIC 9(5) VALUE 0.
+          05 FAILURES     PIC 9(5) VALUE 0.
+
+       01 L-SEP            PIC X(30) VALUE ALL '*'.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY L-SEP
+           DISPLAY '---- COBTESTS SUITE -----'
+
+           CALL 'TESTCONV'   USING TEST-CONTEXT
+           CALL 'TESTSTPROG' USING TEST-CONTEXT
+
+           DISPLAY L-SEP
+           DISPLAY 'SUITE TOTAL RUN - ' TESTS-RUN
+           DISPLAY 'SUITE TOTAL SUCCESS - ' PASSES
+           DISPLAY 'SUITE TOTAL FAILURES - ' FAILURES
+
+      *** RETURN-CODE ZERO MEANS THE WHOLE SUITE PASSED - ANY      ***
+      *** FAILURE AT ALL COMES BACK AS RETURN-CODE 1 FOR THE STEP  ***
+           IF FAILURES = 0
+              MOVE 0 TO RETURN-CODE
+              DISPLAY 'SUITE RESULT : PASS'
+           ELSE
+              MOVE 1 TO RETURN-CODE
+              DISPLAY 'SUITE RESULT : FAIL'
+           END-IF
+
+           STOP RUN.
