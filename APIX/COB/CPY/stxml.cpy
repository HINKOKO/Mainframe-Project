@@ -18,9 +18,66 @@
           05 VOL-VALUE PIC 9(02).
           05 CLOSE-VOL PIC X(09) VALUE '</VOLUME>'.
        
+       01 ST-PRICE.
+          05 FILLER PIC X(10) VALUE SPACES.
+          05 OPEN-PRICE PIC X(07) VALUE '<PRICE>'.
+          05 PRICE-VALUE PIC Z(4)9,99.
+          05 CLOSE-PRICE PIC X(08) VALUE '</PRICE>'.
+
+       01 ST-REVENUE.
+          05 FILLER PIC X(10) VALUE SPACES.
+          05 OPEN-REVENUE PIC X(09) VALUE '<REVENUE>'.
+          05 REVENUE-VALUE PIC Z(6)9,99.
+          05 CLOSE-REVENUE PIC X(10) VALUE '</REVENUE>'.
+
        01 ST-CLOSE-PROD.
           05 FILLER PIC X(05) VALUE SPACES.
           05 CLOSE-PROD PIC X(10) VALUE '</PRODUCT>'.
-       
+
        01 ST-CLOSE-VT.
           05 CLOSE-VT PIC X(09) VALUE '</VENTES>'.
+
+      *** CATEGORY SUBTOTAL SECTION - WRAPS A RUN OF <PRODUCT> TAGS ***
+       01 ST-OPEN-CAT.
+          05 FILLER PIC X(05) VALUE SPACES.
+          05 OPEN-CAT PIC X(10) VALUE '<CATEGORY>'.
+
+       01 ST-CAT-NAME.
+          05 FILLER PIC X(10) VALUE SPACES.
+          05 OPEN-CAT-NAME PIC X(06) VALUE '<NAME>'.
+          05 CAT-NAME-VALUE PIC X(20).
+          05 CLOSE-CAT-NAME PIC X(07) VALUE '</NAME>'.
+
+       01 ST-CAT-SUBTOTAL.
+          05 FILLER PIC X(10) VALUE SPACES.
+          05 OPEN-CAT-VOL PIC X(10) VALUE '<SUBVOLUME'.
+          05 FILLER PIC X(01) VALUE '>'.
+          05 CAT-VOL-VALUE PIC ZZZZ9.
+          05 CLOSE-CAT-VOL PIC X(12) VALUE '</SUBVOLUME>'.
+
+       01 ST-CAT-SUBREVENUE.
+          05 FILLER PIC X(10) VALUE SPACES.
+          05 OPEN-CAT-REV PIC X(11) VALUE '<SUBREVENUE'.
+          05 FILLER PIC X(01) VALUE '>'.
+          05 CAT-REV-VALUE PIC Z(6)9,99.
+          05 CLOSE-CAT-REV PIC X(13) VALUE '</SUBREVENUE>'.
+
+       01 ST-CLOSE-CAT.
+          05 FILLER PIC X(05) VALUE SPACES.
+          05 CLOSE-CAT PIC X(11) VALUE '</CATEGORY>'.
+
+      *** PAGE BANNER - WRITTEN AT EACH PAGE-LIMIT BREAK ***
+       01 ST-PAGE-BANNER.
+          05 FILLER PIC X(05) VALUE SPACES.
+          05 BANNER-OPEN PIC X(11) VALUE '<!-- PAGE '.
+          05 BANNER-PAGE PIC ZZ9.
+          05 BANNER-MID  PIC X(08) VALUE ' - DATE '.
+          05 BANNER-DATE PIC X(10).
+          05 BANNER-CLOSE PIC X(04) VALUE ' -->'.
+
+      *** SLOW-MOVER / BOTTOM-PERFORMER COMPANION REPORT ***
+       01 ST-OPEN-LOW.
+          05 OPEN-LOW PIC X(13) VALUE '<SLOWMOVERS>'.
+
+       01 ST-CLOSE-LOW.
+          05 CLOSE-LOW PIC X(13) VALUE '</SLOWMOVERS>'.
