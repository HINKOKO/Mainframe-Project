@@ -0,0 +1,4 @@
+       01 TEST-CONTEXT.
+          05 TESTS-RUN    PIC 9(5) VALUE 0.
+          05 PASSES       PIC 9(5) VALUE 0.
+          05 FAILURES     PIC 9(5) VALUE 0.
