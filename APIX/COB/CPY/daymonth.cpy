@@ -30,3 +30,29 @@
 003100
 003200 01 MONTH-NUM  PIC 99.
 003300 01 TMP-MONTH  PIC X(10).
+003400 01 DAYS-LIST-EN.
+003500     05 DAY-EN-01 PIC X(10) VALUE 'MONDAY    '.
+003600     05 DAY-EN-02 PIC X(10) VALUE 'TUESDAY   '.
+003700     05 DAY-EN-03 PIC X(10) VALUE 'WEDNESDAY '.
+003800     05 DAY-EN-04 PIC X(10) VALUE 'THURSDAY  '.
+003900     05 DAY-EN-05 PIC X(10) VALUE 'FRIDAY    '.
+004000     05 DAY-EN-06 PIC X(10) VALUE 'SATURDAY  '.
+004100     05 DAY-EN-07 PIC X(10) VALUE 'SUNDAY    '.
+004200 01 DAYS-TABLE-EN REDEFINES DAYS-LIST-EN.
+004300     05 NAME-OF-DAY-EN  PIC X(10) OCCURS 7 TIMES.
+004310
+004400 01 MONTH-LIST-EN.
+004500     05 MONTH-EN-01 PIC X(09) VALUE 'JANUARY'.
+004600     05 MONTH-EN-02 PIC X(09) VALUE 'FEBRUARY'.
+004700     05 MONTH-EN-03 PIC X(09) VALUE 'MARCH'.
+004800     05 MONTH-EN-04 PIC X(09) VALUE 'APRIL'.
+004900     05 MONTH-EN-05 PIC X(09) VALUE 'MAY'.
+005000     05 MONTH-EN-06 PIC X(09) VALUE 'JUNE'.
+005100     05 MONTH-EN-07 PIC X(09) VALUE 'JULY'.
+005200     05 MONTH-EN-08 PIC X(09) VALUE 'AUGUST'.
+005300     05 MONTH-EN-09 PIC X(09) VALUE 'SEPTEMBER'.
+005400     05 MONTH-EN-10 PIC X(09) VALUE 'OCTOBER'.
+005500     05 MONTH-EN-11 PIC X(09) VALUE 'NOVEMBER'.
+005600     05 MONTH-EN-12 PIC X(09) VALUE 'DECEMBER'.
+005700 01 MONTH-TABLE-EN REDEFINES MONTH-LIST-EN.
+005800     05 NAME-OF-MONTH-EN  PIC X(09) OCCURS 12 TIMES.
