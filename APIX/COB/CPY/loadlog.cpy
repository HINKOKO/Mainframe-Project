@@ -0,0 +1,20 @@
+      ** LOADLOG - SHARED REJECT/AUDIT LOG RECORD, USED BY EVERY BATCH **
+      ** LOAD PROGRAM THAT WRITES A REJECT OR AUDIT TRAIL (PART1P,     **
+      ** PART1V2, PART2P) SO THE LOG FILES ALL READ THE SAME WAY       **
+       01 ST-LOADLOG.
+          05 LOGREC-LABEL   PIC X(12).
+          05 LOGREC-REF     PIC 9(03).
+          05 FILLER         PIC X(02).
+          05 LOGREC-MSG     PIC X(20).
+          05 FILLER         PIC X(02).
+          05 LOGREC-PNO     PIC X(03).
+          05 LOGREC-DETAIL  PIC X(30).
+          05 FILLER         PIC X(08).
+
+      ** LOG FOOTER - REJECT REASON SUMMARY, WRITTEN ONCE AT GOBACK  **
+       01 ST-LOADLOG-FOOT.
+          05 FILLER         PIC X(04) VALUE SPACES.
+          05 LOGREC-FLABEL  PIC X(20).
+          05 FILLER         PIC X(02) VALUE SPACES.
+          05 LOGREC-FCOUNT  PIC ZZZ9.
+          05 FILLER         PIC X(50) VALUE SPACES.
