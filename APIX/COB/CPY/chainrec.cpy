@@ -0,0 +1,12 @@
+      ** CHAINREC - SHARED (EXTERNAL) ROW-COUNT RECORD, CARRIES EACH   **
+      ** NIGHTLY LOAD CHAIN PROGRAM'S OWN ROW COUNTS BACK TO RUNCHAIN  **
+      ** SO ONE RECONCILIATION REPORT CAN BE DISPLAYED ONCE THE WHOLE  **
+      ** CHAIN (PART1V2/PART2P/PART4P/P5) HAS FINISHED                 **
+       01 CHAIN-COUNTS EXTERNAL.
+          05 CHAIN-P1-INSERTED   PIC 9(05).
+          05 CHAIN-P1-REJECTED   PIC 9(05).
+          05 CHAIN-P2-ORDERS     PIC 9(05).
+          05 CHAIN-P2-ITEMS      PIC 9(05).
+          05 CHAIN-P2-REJECTED   PIC 9(05).
+          05 CHAIN-P4-RANKED     PIC 9(05).
+          05 CHAIN-P5-PARTS      PIC 9(05).
