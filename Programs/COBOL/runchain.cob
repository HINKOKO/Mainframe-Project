@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RUNCHAIN.
+       AUTHOR.     HINKOKO.
+      ***************************************************
+      *  THIS PROGRAM IS INTENDED TO :                  *
+      *     - RUN THE NIGHTLY LOAD CHAIN AS ONE BATCH   *
+      *       STEP INSTEAD OF FOUR SEPARATE JCL STEPS   *
+      *     - CALL, IN ORDER :                          *
+      *          PART1V2 (LOAD/CONVERT NEW PRODUCTS)    *
+      *          PART2V2 (PRINCIPAL PROCESSING)         *
+      *          PART4P  (PRINCIPAL PROCESSING)         *
+      *          PART5P  (PARTS/SUPPLIER MATRIX)        *
+      *     - STOP THE CHAIN AS SOON AS A STEP FAILS    *
+      *       INSTEAD OF RUNNING THE NEXT STEP AGAINST   *
+      *       STALE/INCOMPLETE INPUT                     *
+      ***************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY CHAINREC.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY 'RUNCHAIN : STARTING PART1V2'
+           CALL 'PART1V2'
+           IF RETURN-CODE NOT = 0
+              DISPLAY 'RUNCHAIN : PART1V2 FAILED, RETURN-CODE = '
+                 RETURN-CODE
+              DISPLAY 'RUNCHAIN : CHAIN HALTED'
+              STOP RUN
+           END-IF
+
+           DISPLAY 'RUNCHAIN : STARTING PART2V2'
+           CALL 'PART2V2'
+           IF RETURN-CODE NOT = 0
+              DISPLAY 'RUNCHAIN : PART2V2 FAILED, RETURN-CODE = '
+                 RETURN-CODE
+              DISPLAY 'RUNCHAIN : CHAIN HALTED'
+              STOP RUN
+           END-IF
+
+           DISPLAY 'RUNCHAIN : STARTING PART4P'
+           CALL 'PART4P'
+           IF RETURN-CODE NOT = 0
+              DISPLAY 'RUNCHAIN : PART4P FAILED, RETURN-CODE = '
+                 RETURN-CODE
+              DISPLAY 'RUNCHAIN : CHAIN HALTED'
+              STOP RUN
+           END-IF
+
+           DISPLAY 'RUNCHAIN : STARTING PART5P'
+           CALL 'PART5P'
+           IF RETURN-CODE NOT = 0
+              DISPLAY 'RUNCHAIN : PART5P FAILED, RETURN-CODE = '
+                 RETURN-CODE
+              DISPLAY 'RUNCHAIN : CHAIN HALTED'
+              STOP RUN
+           END-IF
+
+           DISPLAY 'RUNCHAIN : CHAIN COMPLETE'
+
+           DISPLAY '---- CHAIN-WIDE RECORD COUNT RECONCILIATION ----'
+           DISPLAY 'PART1V2 PRODUCTS INSERTED : ' CHAIN-P1-INSERTED
+           DISPLAY 'PART1V2 PRODUCTS REJECTED : ' CHAIN-P1-REJECTED
+           DISPLAY 'PART2V2 ORDERS INSERTED   : ' CHAIN-P2-ORDERS
+           DISPLAY 'PART2V2 ITEMS INSERTED    : ' CHAIN-P2-ITEMS
+           DISPLAY 'PART2V2 LINES REJECTED    : ' CHAIN-P2-REJECTED
+           DISPLAY 'PART4P  PRODUCTS RANKED   : ' CHAIN-P4-RANKED
+           DISPLAY 'PART5P  PARTS AFFECTED    : ' CHAIN-P5-PARTS
+
+           STOP RUN.
