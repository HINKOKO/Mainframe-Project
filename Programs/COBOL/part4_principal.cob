@@ -7,44 +7,81 @@
       *      COMPANY IN MARKET STUDY                        *
       *      - SORT PRODUCTS  BY BEST RANKING               *
       *  Dependencies -> copybook 'stxml' (apixx.cob.cpy)   *
+      *                                                       *
+      *  SYSIN (IN ORDER) :                                 *
+      *      01 - PERIOD START DATE (YYYY-MM-DD)            *
+      *      02 - PERIOD END DATE   (YYYY-MM-DD)            *
+      *      03 - SLOW-MOVER VOLUME THRESHOLD               *
       *******************************************************
-       
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-              SELECT ENRXML ASSIGN TO FXML.
+              SELECT ENRXML    ASSIGN TO FXML.
+              SELECT ENRXMLLOW ASSIGN TO FXMLLOW.
       ******************************************
        DATA DIVISION.
        FILE SECTION.
        FD ENRXML.
        01 ENR-XML PIC X(79).
-       
+
+       FD ENRXMLLOW.
+       01 ENR-XML-LOW PIC X(79).
+
        WORKING-STORAGE SECTION.
        COPY STXML.
-       
-       01 XML-PROLOG.                                                 
-           05 FILLER         PIC X(38).                                
-       01 PROLOG             PIC X(38)                                 
-               VALUE '<?XML VERSION="1.0" ENCODING="UTF-8"?>'. 
+
+       01 XML-PROLOG.
+           05 FILLER         PIC X(38).
+       01 PROLOG             PIC X(38)
+               VALUE '<?XML VERSION="1.0" ENCODING="UTF-8"?>'.
        01 DESIG-STRING      PIC X(79).
-       
+
        01 LINE-COUNT        PIC 9(03) VALUE 0.
        01 PAGE-LIMIT        PIC 9(02) VALUE 50.
-       01 PROD-LINE-COUNT   PIC 9(01) VALUE 5.
-       
+       01 PROD-LINE-COUNT   PIC 9(01) VALUE 7.
+
        01 WS-RANK           PIC 9(02) VALUE 1.
        01 STRING-RANK       PIC X(80).
-       
-       77 IT-VOLUME         PIC S9(2)V USAGE COMP-3.
+
+      *** SYSIN PARAMETERS ***
+       77 AC-DATE-DEB        PIC X(10).
+       77 AC-DATE-FIN        PIC X(10).
+       77 AC-LOW-THRESHOLD   PIC 9(05).
+
+      *** PAGE BANNER / RUN DATE ***
+       01 WS-RUN-DATE.
+          05 WS-RUN-AA PIC XX.
+          05 WS-RUN-MM PIC XX.
+          05 WS-RUN-JJ PIC XX.
+       01 WS-RUN-DATE-ISO    PIC X(10).
+       77 WS-PAGE-NUM        PIC 9(03) VALUE 1.
+
+      *** CATEGORY CONTROL-BREAK ***
+       01 WS-PREV-CATEGORY   PIC X(20) VALUE SPACES.
+       77 WS-CAT-VOL-ACCUM   PIC S9(5)    USAGE COMP-3 VALUE 0.
+       77 WS-CAT-REV-ACCUM   PIC S9(7)V99 USAGE COMP-3 VALUE 0.
+
+      *** BOTTOM-PERFORMER COMPANION REPORT ***
+       77 WS-LOW-RANK        PIC 9(02) VALUE 1.
+       77 WS-LOW-LINE-COUNT  PIC 9(03) VALUE 0.
+       77 WS-LOW-PAGE-NUM    PIC 9(03) VALUE 1.
+
+       77 IT-VOLUME         PIC S9(2)V    USAGE COMP-3.
+       77 IT-PRICE          PIC S9(5)V99  USAGE COMP-3.
+       77 WS-REVENUE        PIC S9(7)V99  USAGE COMP-3.
        77 SEP               PIC X(70) VALUE ALL SPACES.
        77 WS-ANO            PIC 9(01) VALUE 0.
-       
-       ** EDITOR MODE ***
+       77 WS-ABEND-CODE     PIC 9(02) VALUE 0.
+
+       COPY CHAINREC.
+
+      ** EDITOR MODE ***
        01 ED-SQLCODE        PIC +Z(8)9.
-       
+
        01 ED-RANK           PIC ZZ9.
        01 ED-VOLUME         PIC ZZ9.
        01 ED-DESIG          PIC X(30).
@@ -52,84 +89,189 @@
            EXEC SQL INCLUDE SQLCA    END-EXEC
            EXEC SQL INCLUDE ITEMS    END-EXEC
            EXEC SQL INCLUDE PRODUCTS END-EXEC
-       
+
            EXEC SQL
               DECLARE CITEMS CURSOR
               FOR SELECT
                    I.P_NO,
                    P.DESCRIPTION,
-                   SUM(I.QUANTITY) AS VOL
+                   P.CATEGORY,
+                   SUM(I.QUANTITY) AS VOL,
+                   AVG(I.PRICE) AS AVGPRICE
                 FROM API2.ITEMS I
                 JOIN API2.PRODUCTS P
                 ON I.P_NO = P.P_NO
+                JOIN API2.ORDERS O
+                ON O.O_NO = I.O_NO
+                WHERE O.O_DATE BETWEEN :AC-DATE-DEB AND :AC-DATE-FIN
+                GROUP BY I.P_NO, P.DESCRIPTION, P.CATEGORY
+                ORDER BY P.CATEGORY, VOL DESC
+           END-EXEC
+
+           EXEC SQL
+              DECLARE CITEMS-LOW CURSOR
+              FOR SELECT
+                   I.P_NO,
+                   P.DESCRIPTION,
+                   SUM(I.QUANTITY) AS VOL,
+                   AVG(I.PRICE) AS AVGPRICE
+                FROM API2.ITEMS I
+                JOIN API2.PRODUCTS P
+                ON I.P_NO = P.P_NO
+                JOIN API2.ORDERS O
+                ON O.O_NO = I.O_NO
+                WHERE O.O_DATE BETWEEN :AC-DATE-DEB AND :AC-DATE-FIN
                 GROUP BY I.P_NO, P.DESCRIPTION
-                ORDER BY VOL DESC
+                HAVING SUM(I.QUANTITY) < :AC-LOW-THRESHOLD
+                ORDER BY VOL ASC
            END-EXEC
-       
+
       ***********************************************
        PROCEDURE DIVISION.
+      *** RECUPERATION DE LA PERIODE ET DU SEUIL DANS LA SYSIN ***
+           ACCEPT AC-DATE-DEB      FROM SYSIN
+           ACCEPT AC-DATE-FIN      FROM SYSIN
+           ACCEPT AC-LOW-THRESHOLD FROM SYSIN
+
+           PERFORM GET-RUN-DATE
+
            OPEN OUTPUT ENRXML
-           
-      **************************************************** 
-      * WRITING THE XML PROLOGUE TO MEET XML STANDARDS   * 
-      **************************************************** 
-           MOVE FUNCTION LOWER-CASE(PROLOG) TO XML-PROLOG  
-           WRITE ENR-XML FROM XML-PROLOG
+           OPEN OUTPUT ENRXMLLOW
+
+      ****************************************************
+      * WRITING THE XML PROLOGUE TO MEET XML STANDARDS   *
+      ****************************************************
+           MOVE FUNCTION LOWER-CASE(PROLOG) TO XML-PROLOG
+           WRITE ENR-XML     FROM XML-PROLOG
+           WRITE ENR-XML-LOW FROM XML-PROLOG
+
            EXEC SQL OPEN CITEMS END-EXEC
            PERFORM TEST-SQLCODE
-       
+
            PERFORM RANK-ITEMS
-       
+
            EXEC SQL CLOSE CITEMS END-EXEC
            PERFORM TEST-SQLCODE
-       
+
+           EXEC SQL OPEN CITEMS-LOW END-EXEC
+           PERFORM TEST-SQLCODE
+
+           PERFORM RANK-LOW-ITEMS
+
+           EXEC SQL CLOSE CITEMS-LOW END-EXEC
+           PERFORM TEST-SQLCODE
+
            CLOSE ENRXML
-       
+           CLOSE ENRXMLLOW
+
+           COMPUTE CHAIN-P4-RANKED = (WS-RANK - 1) + (WS-LOW-RANK - 1)
+
+           MOVE 0 TO RETURN-CODE
+
            GOBACK.
-       
+
       *** PARAGRAPHS ***
+       GET-RUN-DATE.
+           ACCEPT WS-RUN-DATE FROM DATE
+           STRING '20'      DELIMITED BY SIZE
+                  WS-RUN-AA  DELIMITED BY SIZE
+                  '-'        DELIMITED BY SIZE
+                  WS-RUN-MM  DELIMITED BY SIZE
+                  '-'        DELIMITED BY SIZE
+                  WS-RUN-JJ  DELIMITED BY SIZE
+             INTO WS-RUN-DATE-ISO
+           END-STRING
+           .
+
        RANK-ITEMS.
            PERFORM FETCH-ITEMS
            MOVE 1 TO WS-RANK
+           MOVE SPACES TO WS-PREV-CATEGORY
            WRITE ENR-XML FROM ST-OPEN-VT
-       
+
            PERFORM UNTIL SQLCODE NOT = 0
-       
+
+               IF PR-CATEGORY NOT = WS-PREV-CATEGORY
+                  PERFORM CATEGORY-BREAK
+               END-IF
+
                PERFORM WRITE-XML
                PERFORM FETCH-ITEMS
                ADD 1 TO WS-RANK
-       
+
            END-PERFORM
+
+           IF WS-PREV-CATEGORY NOT = SPACES
+              PERFORM CLOSE-CATEGORY
+           END-IF
+
            WRITE ENR-XML FROM ST-CLOSE-VT
            .
-       
+
+       CATEGORY-BREAK.
+           IF WS-PREV-CATEGORY NOT = SPACES
+              PERFORM CLOSE-CATEGORY
+           END-IF
+
+           MOVE PR-CATEGORY TO WS-PREV-CATEGORY
+           MOVE 0 TO WS-CAT-VOL-ACCUM
+           MOVE 0 TO WS-CAT-REV-ACCUM
+
+           WRITE ENR-XML FROM ST-OPEN-CAT
+           MOVE PR-CATEGORY TO CAT-NAME-VALUE
+           WRITE ENR-XML FROM ST-CAT-NAME
+           .
+
+       CLOSE-CATEGORY.
+           MOVE WS-CAT-VOL-ACCUM TO CAT-VOL-VALUE
+           WRITE ENR-XML FROM ST-CAT-SUBTOTAL
+           MOVE WS-CAT-REV-ACCUM TO CAT-REV-VALUE
+           WRITE ENR-XML FROM ST-CAT-SUBREVENUE
+           WRITE ENR-XML FROM ST-CLOSE-CAT
+           .
+
        WRITE-XML.
            IF WS-RANK < 3 THEN
              PERFORM SHOWCASE-SYSOUT
              DISPLAY SEP
            END-IF
-       
+
            MOVE WS-RANK    TO RANK-NUMBER
            MOVE IT-VOLUME  TO VOL-VALUE
            MOVE IT-P-NO    TO PROD-NUMBER
-       
-       ** STARTING TO WRITE ***
+           MOVE IT-PRICE   TO PRICE-VALUE
+           COMPUTE WS-REVENUE = IT-VOLUME * IT-PRICE
+           MOVE WS-REVENUE TO REVENUE-VALUE
+
+           ADD IT-VOLUME   TO WS-CAT-VOL-ACCUM
+           ADD WS-REVENUE  TO WS-CAT-REV-ACCUM
+
+      ** STARTING TO WRITE ***
            IF LINE-COUNT + PROD-LINE-COUNT > PAGE-LIMIT
-              WRITE ENR-XML FROM SEP AFTER ADVANCING PAGE
+              PERFORM WRITE-PAGE-BANNER
               MOVE 0 TO LINE-COUNT
            END-IF
-       
+
            PERFORM STRINGIFY-DESIG-AND-VOLUME
-       
+
            WRITE ENR-XML FROM OPENING-PRODUCT
            WRITE ENR-XML FROM ST-RANK
            WRITE ENR-XML FROM DESIG-STRING
            WRITE ENR-XML FROM ST-VOLUME
+           WRITE ENR-XML FROM ST-PRICE
+           WRITE ENR-XML FROM ST-REVENUE
            WRITE ENR-XML FROM ST-CLOSE-PROD
-       
+
            ADD PROD-LINE-COUNT TO LINE-COUNT
            .
-       
+
+       WRITE-PAGE-BANNER.
+           MOVE WS-PAGE-NUM     TO BANNER-PAGE
+           MOVE WS-RUN-DATE-ISO TO BANNER-DATE
+           WRITE ENR-XML FROM ST-PAGE-BANNER AFTER ADVANCING PAGE
+           ADD 1 TO WS-PAGE-NUM
+           .
+
        STRINGIFY-DESIG-AND-VOLUME.
            STRING '          '      DELIMITED BY SIZE
                   '<DESIGNATION>'
@@ -138,16 +280,17 @@
             INTO DESIG-STRING
            END-STRING
            .
-       
+
        FETCH-ITEMS.
            INITIALIZE VOL-VALUE PROD-NUMBER DESIG-STRING
            EXEC SQL
              FETCH CITEMS
-             INTO :IT-P-NO, :PR-DESCRIPTION, :IT-VOLUME
+             INTO :IT-P-NO, :PR-DESCRIPTION, :PR-CATEGORY,
+                  :IT-VOLUME, :IT-PRICE
            END-EXEC
            PERFORM TEST-SQLCODE
            .
-       
+
        SHOWCASE-SYSOUT.
            MOVE
               PR-DESCRIPTION-TEXT(1:PR-DESCRIPTION-LEN) TO ED-DESIG
@@ -158,7 +301,63 @@
                    '| DESIGNATED AS: ' ED-DESIG
            DISPLAY 'HAS BEING SOLD: ' ED-VOLUME ' TIMES.'
            .
-       
+
+      *** BOTTOM-PERFORMER / SLOW-MOVER COMPANION REPORT ***
+       RANK-LOW-ITEMS.
+           PERFORM FETCH-LOW-ITEMS
+           MOVE 1 TO WS-LOW-RANK
+           MOVE 0 TO WS-LOW-LINE-COUNT
+           MOVE 1 TO WS-LOW-PAGE-NUM
+           WRITE ENR-XML-LOW FROM ST-OPEN-LOW
+
+           PERFORM UNTIL SQLCODE NOT = 0
+
+               PERFORM WRITE-XML-LOW
+               PERFORM FETCH-LOW-ITEMS
+               ADD 1 TO WS-LOW-RANK
+
+           END-PERFORM
+           WRITE ENR-XML-LOW FROM ST-CLOSE-LOW
+           .
+
+       WRITE-XML-LOW.
+           MOVE WS-LOW-RANK TO RANK-NUMBER
+           MOVE IT-VOLUME   TO VOL-VALUE
+           MOVE IT-P-NO     TO PROD-NUMBER
+           MOVE IT-PRICE    TO PRICE-VALUE
+           COMPUTE WS-REVENUE = IT-VOLUME * IT-PRICE
+           MOVE WS-REVENUE  TO REVENUE-VALUE
+
+           IF WS-LOW-LINE-COUNT + PROD-LINE-COUNT > PAGE-LIMIT
+              MOVE WS-LOW-PAGE-NUM TO BANNER-PAGE
+              MOVE WS-RUN-DATE-ISO TO BANNER-DATE
+              WRITE ENR-XML-LOW FROM ST-PAGE-BANNER AFTER ADVANCING PAGE
+              ADD 1 TO WS-LOW-PAGE-NUM
+              MOVE 0 TO WS-LOW-LINE-COUNT
+           END-IF
+
+           PERFORM STRINGIFY-DESIG-AND-VOLUME
+
+           WRITE ENR-XML-LOW FROM OPENING-PRODUCT
+           WRITE ENR-XML-LOW FROM ST-RANK
+           WRITE ENR-XML-LOW FROM DESIG-STRING
+           WRITE ENR-XML-LOW FROM ST-VOLUME
+           WRITE ENR-XML-LOW FROM ST-PRICE
+           WRITE ENR-XML-LOW FROM ST-REVENUE
+           WRITE ENR-XML-LOW FROM ST-CLOSE-PROD
+
+           ADD PROD-LINE-COUNT TO WS-LOW-LINE-COUNT
+           .
+
+       FETCH-LOW-ITEMS.
+           INITIALIZE VOL-VALUE PROD-NUMBER DESIG-STRING
+           EXEC SQL
+             FETCH CITEMS-LOW
+             INTO :IT-P-NO, :PR-DESCRIPTION, :IT-VOLUME, :IT-PRICE
+           END-EXEC
+           PERFORM TEST-SQLCODE
+           .
+
        TEST-SQLCODE.
            EVALUATE TRUE
                 WHEN SQLCODE = ZERO
@@ -172,12 +371,14 @@
                 WHEN OTHER
                    MOVE SQLCODE TO ED-SQLCODE
                    DISPLAY 'ANOMALIE ' ED-SQLCODE
+                   MOVE 10 TO WS-ABEND-CODE
                    PERFORM ABEND-PROG
             END-EVALUATE
             .
-       
+
        ABEND-PROG.
            EXEC SQL ROLLBACK END-EXEC
            DISPLAY 'ROLLING BACK TO PREV TABLE STATE'
+           DISPLAY 'ABEND CODE : ' WS-ABEND-CODE
+           MOVE 16 TO RETURN-CODE
            COMPUTE WS-ANO = 1 / WS-ANO.
-       
\ No newline at end of file
