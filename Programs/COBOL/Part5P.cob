@@ -66,6 +66,9 @@
       *** VARIABLES FONCTION ABEND-PROG
        77 WS-ANO PIC 9 VALUE ZERO.
        77 WS-VAR PIC 9 VALUE ZERO.
+       77 WS-ABEND-CODE PIC 9(02) VALUE 0.
+
+       COPY CHAINREC.
        
        77 WS-I PIC 99 VALUE ZERO.
        77 WS-J PIC 99 VALUE ZERO.
@@ -116,6 +119,9 @@
             PERFORM REMPLIS-QTY-TABLE
             PERFORM AFFICHE
             PERFORM AFFICHE2
+
+            MOVE LG-PARTS TO CHAIN-P5-PARTS
+
             GOBACK.
       ********************************************
       *  PARAGRAPHES
@@ -191,9 +197,11 @@
                WHEN OTHER
                MOVE SQLCODE TO WS-SQLCODE
                     DISPLAY 'ANOMALIE GRAVE : ' WS-SQLCODE
+                    MOVE 10 TO WS-ABEND-CODE
                     PERFORM ABEND-PROG
            END-EVALUATE.
        ABEND-PROG.
+           DISPLAY 'ABEND CODE : ' WS-ABEND-CODE
            COMPUTE WS-ANO = WS-ANO / WS-VAR.
        
        REMPLIS-TABLE1.
