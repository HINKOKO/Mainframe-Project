@@ -6,66 +6,125 @@
       *    THIS PROGRAM IS INTENDED TO RECEIVE A PRICE FROM A  *
       *    A FOREIGN COUNTRY AND RETURNS BACK THE USD PRICE    *
       *       -> KSDS USED TO MAP THE EXCHANGE RATE IS         *
-      *       -> WAS EDITED THE SAME DATE AS THIS PROGRAM      *
-      *       -> HENCE IN NOVEMBER THE 16TH                    *
+      *       -> KEYED BY CURRENCY CODE + EFFECTIVE DATE, SO   *
+      *       -> THE RATE IN EFFECT ON THE RUN DATE IS PICKED  *
+      *    A SECOND ENTRY POINT, CONVERTR, DOES THE REVERSE    *
+      *    CONVERSION (USD BACK TO THE FOREIGN CURRENCY)       *
       **********************************************************
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
              SELECT FCK ASSIGN TO CHANGEK
              ORGANIZATION IS INDEXED
-             ACCESS MODE IS RANDOM
-             RECORD KEY IS CHG-CODE
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS CHG-KEY
              FILE STATUS IS FS-FCK.
       ******************************************
        DATA DIVISION.
        FILE SECTION.
        FD FCK.
        01 ST-FCK.
-          05 CHG-CODE      PIC X(2).
-          05 CHG-RATE      PIC 9(2)V9(3).
-          05 FILLER        PIC X(73).
-       
+          05 CHG-KEY.
+             10 CHG-CODE      PIC X(2).
+             10 CHG-EFF-DATE  PIC X(10).
+          05 CHG-RATE         PIC 9(3)V9(5).
+          05 FILLER           PIC X(60).
+
        WORKING-STORAGE SECTION.
        77 FS-FCK           PIC 99.
        77 WS-ANO           PIC 9.
        77 WS-VAR           PIC 9 VALUE 0.
-       
+       77 WS-ABEND-CODE    PIC 9(02) VALUE 0.
+
+      *** SENS DE LA CONVERSION - MIS A JOUR PAR LE POINT D'ENTREE ***
+       77 WS-DIRECTION     PIC X(01) VALUE 'F'.
+          88 CONV-TO-USD         VALUE 'F'.
+          88 CONV-TO-FOREIGN     VALUE 'R'.
+
+      *** DATE DU JOUR - PILOTE LA RECHERCHE DU TAUX EN VIGUEUR ***
+       01 WS-RUN-DATE.
+          05 WS-RUN-AA     PIC 99.
+          05 WS-RUN-MM     PIC 99.
+          05 WS-RUN-JJ     PIC 99.
+       01 WS-RUN-DATE-ISO  PIC X(10).
+
        LINKAGE SECTION.
        01 LK-DEV-CODE      PIC X(2).
-       01 LK-PRICE         PIC 9(3)V99.
+       01 LK-PRICE         PIC 9(7)V9(4).
        01 ERROR-MSG        PIC X(20).
-       
+
        PROCEDURE DIVISION USING LK-DEV-CODE LK-PRICE ERROR-MSG.
-       
-          OPEN INPUT FCK
-          PERFORM CHECK-FILE-STATUS
-      *** RECHERCHE PAR CLE AVEC LK-DEV-CODE RECU DU PRINCIPAL
-          MOVE LK-DEV-CODE TO CHG-CODE
-          READ FCK
-          EVALUATE FS-FCK
-             WHEN ZERO
-                COMPUTE LK-PRICE = LK-PRICE * CHG-RATE
-             WHEN 23
-                COMPUTE LK-PRICE = 0
-                MOVE 'MONEY CODE NOT FOUND' TO ERROR-MSG
-             WHEN OTHER
-                DISPLAY 'ERROR: FILE STATUS -> ' FS-FCK
-                PERFORM ABEND-PROG
-          END-EVALUATE
-       
-          CLOSE FCK
-          PERFORM CHECK-FILE-STATUS
-          GOBACK.
-       
+
+           MOVE 'F' TO WS-DIRECTION
+           GO TO CONVERT-COMMON.
+
+      *** CONVERTR - POINT D'ENTREE POUR LA CONVERSION INVERSE      ***
+      *** (USD VERS LA DEVISE ETRANGERE), MEME LOGIQUE DE RECHERCHE ***
+       ENTRY 'CONVERTR' USING LK-DEV-CODE LK-PRICE ERROR-MSG.
+
+           MOVE 'R' TO WS-DIRECTION.
+
+       CONVERT-COMMON.
+           MOVE SPACES TO ERROR-MSG
+           PERFORM GET-RUN-DATE
+           OPEN INPUT FCK
+           PERFORM CHECK-FILE-STATUS
+      *** RECHERCHE DU TAUX EN VIGUEUR A LA DATE DU JOUR, AU MOYEN  ***
+      *** DE LA CLE COMPOSEE CODE-DEVISE + DATE-EFFET               ***
+           MOVE LK-DEV-CODE     TO CHG-CODE
+           MOVE WS-RUN-DATE-ISO TO CHG-EFF-DATE
+           START FCK KEY IS <= CHG-KEY
+              INVALID KEY
+                 MOVE 23 TO FS-FCK
+           END-START
+
+           IF FS-FCK EQUAL ZERO
+              READ FCK NEXT RECORD
+                 AT END
+                    MOVE 23 TO FS-FCK
+              END-READ
+           END-IF
+
+           IF FS-FCK EQUAL ZERO AND CHG-CODE NOT EQUAL LK-DEV-CODE
+              MOVE 23 TO FS-FCK
+           END-IF
+
+           EVALUATE FS-FCK
+              WHEN ZERO
+                 IF CONV-TO-USD
+                    COMPUTE LK-PRICE = LK-PRICE * CHG-RATE
+                 ELSE
+                    COMPUTE LK-PRICE = LK-PRICE / CHG-RATE
+                 END-IF
+              WHEN 23
+                 COMPUTE LK-PRICE = 0
+                 MOVE 'MONEY CODE NOT FOUND' TO ERROR-MSG
+              WHEN OTHER
+                 DISPLAY 'ERROR: FILE STATUS -> ' FS-FCK
+                 MOVE 20 TO WS-ABEND-CODE
+                 PERFORM ABEND-PROG
+           END-EVALUATE
+
+           CLOSE FCK
+           PERFORM CHECK-FILE-STATUS
+           GOBACK.
+
       *** PARAGRAPHS
+       GET-RUN-DATE.
+           ACCEPT WS-RUN-DATE FROM DATE
+           STRING '20' WS-RUN-AA '-' WS-RUN-MM '-' WS-RUN-JJ
+               INTO WS-RUN-DATE-ISO
+           .
+
        CHECK-FILE-STATUS.
           IF FS-FCK NOT = 0 THEN
              DISPLAY 'ERROR: FILE STATUS: ' FS-FCK
+             MOVE 10 TO WS-ABEND-CODE
              PERFORM ABEND-PROG
           END-IF.
-       
+
        ABEND-PROG.
+          DISPLAY 'ABEND CODE : ' WS-ABEND-CODE
           COMPUTE WS-ANO = WS-ANO / WS-VAR.
-       
\ No newline at end of file
+
